@@ -0,0 +1,423 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADDSTMT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 11/03/1999.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 11/03/99  DW   ORIGINAL ISSUE - ADD CORRESPONDING GROUP1 TO  *
+001100*                GROUP2 TO ROLL UP FIVE LEDGER CATEGORIES.     *
+001200* 08/09/26  DW   GROUP1 NOW CARRIES THE B AND D CATEGORIES     *
+001300*                GROUP2 ALREADY HAD, SO THE ROLL-UP NO LONGER  *
+001400*                SILENTLY SKIPS THEM.                          *
+001500* 08/09/26  DW   ADDED ADDRPT, A BEFORE/AFTER DIFFERENCE       *
+001600*                REPORT FOR EACH LEDGER CATEGORY ON EVERY      *
+001700*                ROLL-UP.                                      *
+001800* 08/09/26  DW   ADDED YTDLEDGR SO THE FIVE CATEGORIES ALSO    *
+001900*                ACCUMULATE YEAR-TO-DATE ACROSS RUNS, NOT      *
+002000*                JUST WITHIN GROUP2'S CURRENT PERIOD.          *
+002100* 08/09/26  DW   ADDED THE ADDSTMT.PARM MONTH-END SWITCH. ON A *
+002200*                MONTH-END RUN, GROUP2 IS ARCHIVED TO ADDARCH  *
+002300*                AND RESET TO ZERO BEFORE THE CURRENT PERIOD'S *
+002400*                ROLL-UP IS APPLIED.                           *
+002410* 08/09/26  DW   ADDRPT NOW OPENS WITH A TRANSACTION-HEADER    *
+002420*                LINE (TXNHDR COPYBOOK) SO THE REPORT SHOWS    *
+002430*                WHO RAN IT AND WHEN BEFORE THE FIVE CATEGORY   *
+002440*                LINES.                                        *
+002450* 08/09/26  DW   ADDED A CHECKPOINT/RESTART GUARD VIA CKPTCHK,   *
+002460*                THE SUITE'S SHARED CHECKPOINT ROUTINE, SO A     *
+002470*                RERUN LATER THE SAME CYCLE SKIPS THE ROLL-UP    *
+002480*                INSTEAD OF APPLYING IT TWICE.                  *
+002490* 08/09/26  DW   APPENDS ONE ENTRY PER RUN TO THE SUITE-WIDE     *
+002495*                AUDITLOG SHOWING THE ROLL-UP'S KEY CATEGORY.    *
+002496* 08/09/26  DW   ADDRPT NOW SHOWS A MASTER-FIELD STATUS ON EACH  *
+002497*                CATEGORY LINE, DRIVEN OFF AN EXPLICIT WS FLAG   *
+002498*                PER CATEGORY RATHER THAN GROUP1'S ACTUAL FIELDS,*
+002499*                SO A CATEGORY ADDED TO GROUP2 WITHOUT A MATCHING*
+002500*                GROUP1 FIELD - THE WAY B AND D ONCE WERE - SHOWS*
+002501*                UP AS NOT UPDATED INSTEAD OF GOING UNNOTICED.   *
+002503*--------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ADDSTMT-PARM-FILE ASSIGN TO ADPARM
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-PARM-STATUS.
+003110     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+003120         ORGANIZATION IS LINE SEQUENTIAL
+003130         FILE STATUS IS WS-SUITE-STATUS.
+003200     SELECT YTD-LEDGER-FILE ASSIGN TO YTDLEDGR
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-YTD-STATUS.
+003500     SELECT ADDSTMT-ARCHIVE-FILE ASSIGN TO ADDARCH
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-ARCHIVE-STATUS.
+003800     SELECT ADDSTMT-REPORT-FILE ASSIGN TO ADDRPT
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-REPORT-STATUS.
+004010     SELECT SUITE-AUDIT-FILE ASSIGN TO AUDITLOG
+004020         ORGANIZATION IS LINE SEQUENTIAL
+004030         FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  ADDSTMT-PARM-FILE.
+004400 01  AD-PARM-CARD                PIC X(01).
+004410 FD  SUITE-PARM-FILE.
+004420 01  SP-PARM-CARD                PIC X(11).
+004500 FD  YTD-LEDGER-FILE.
+004600 01  YTD-LEDGER-RECORD.
+004700     05  YTD-A                   PIC S9(07)V99.
+004800     05  YTD-B                   PIC S9(07)V99.
+004900     05  YTD-C                   PIC S9(07)V99.
+005000     05  YTD-D                   PIC S9(07)V99.
+005100     05  YTD-E                   PIC S9(07)V99.
+005200 FD  ADDSTMT-ARCHIVE-FILE.
+005300 01  AD-ARCHIVE-RECORD.
+005400     05  ARC-DATE                PIC 9(08).
+005500     05  ARC-A                   PIC S9(07)V99.
+005600     05  ARC-B                   PIC S9(07)V99.
+005700     05  ARC-C                   PIC S9(07)V99.
+005800     05  ARC-D                   PIC S9(07)V99.
+005900     05  ARC-E                   PIC S9(07)V99.
+006000 FD  ADDSTMT-REPORT-FILE.
+006100 01  AD-REPORT-RECORD.
+006200     05  RPT-CATEGORY            PIC X(01).
+006300     05  RPT-BEFORE              PIC S9(07)V99.
+006400     05  RPT-AFTER               PIC S9(07)V99.
+006500     05  RPT-DIFFERENCE          PIC S9(07)V99.
+006505     05  RPT-MASTER-STATUS       PIC X(16).
+006510 01  AD-REPORT-HEADER-RECORD.
+006520     05  RPTHDR-PROGRAM-ID       PIC X(08).
+006530     05  RPTHDR-RUN-DATE         PIC 9(08).
+006540     05  RPTHDR-RUN-TIME         PIC 9(08).
+006550     05  RPTHDR-BATCH-ID         PIC X(10).
+006560 FD  SUITE-AUDIT-FILE.
+006570 COPY AUDITREC.
+006600 WORKING-STORAGE SECTION.
+006700 01  WS-PARM-STATUS              PIC X(02).
+006800     88  WS-PARM-OK              VALUE '00'.
+006810 01  WS-SUITE-STATUS             PIC X(02).
+006820     88  WS-SUITE-OK             VALUE '00'.
+006821 01  WS-SUITE-AUDIT-STATUS       PIC X(02).
+006822     88  WS-SUITE-AUDIT-OK       VALUE '00'.
+006830 COPY SUITEPRM.
+006900 01  WS-YTD-STATUS               PIC X(02).
+007000     88  WS-YTD-OK               VALUE '00'.
+007100 01  WS-ARCHIVE-STATUS           PIC X(02).
+007200     88  WS-ARCHIVE-OK           VALUE '00'.
+007300 01  WS-REPORT-STATUS            PIC X(02).
+007400     88  WS-REPORT-OK            VALUE '00'.
+007500 01  WS-MONTH-END-SWITCH         PIC X(01) VALUE 'N'.
+007600     88  WS-MONTH-END-RUN        VALUE 'Y'.
+007700     88  WS-NOT-MONTH-END-RUN    VALUE 'N'.
+007800 01  GROUP1.
+007900     05  A                       PIC S9(07)V99 VALUE +1.00.
+008000     05  B                       PIC S9(07)V99 VALUE +2.00.
+008100     05  C                       PIC S9(07)V99 VALUE +3.00.
+008200     05  D                       PIC S9(07)V99 VALUE +4.00.
+008300     05  E                       PIC S9(07)V99 VALUE +5.00.
+008400 01  GROUP2.
+008500     05  A                       PIC S9(07)V99 VALUE +1.00.
+008600     05  B                       PIC S9(07)V99 VALUE +2.00.
+008700     05  C                       PIC S9(07)V99 VALUE +3.00.
+008800     05  D                       PIC S9(07)V99 VALUE +4.00.
+008900     05  E                       PIC S9(07)V99 VALUE +5.00.
+009000*--------------------------------------------------------------*
+009100* GROUP2-BEFORE - SNAPSHOT OF GROUP2 TAKEN JUST BEFORE THE     *
+009200* ROLL-UP SO 5000-WRITE-DIFFERENCE-REPORT CAN SHOW WHAT        *
+009300* CHANGED.                                                     *
+009400*--------------------------------------------------------------*
+009500 01  GROUP2-BEFORE.
+009600     05  A                       PIC S9(07)V99.
+009700     05  B                       PIC S9(07)V99.
+009800     05  C                       PIC S9(07)V99.
+009900     05  D                       PIC S9(07)V99.
+010000     05  E                       PIC S9(07)V99.
+010002*--------------------------------------------------------------*
+010003* WS-MASTER-FIELD-STATUS - ONE FLAG PER LEDGER CATEGORY, SET BY *
+010004* HAND TO SHOW WHETHER GROUP1 CARRIES A FIELD BY THAT NAME FOR  *
+010005* ADD CORRESPONDING TO ROLL UP. A CATEGORY ADDED TO GROUP2      *
+010006* WITHOUT ALSO ADDING ITS FLAG HERE, OR LEFT AT 'N', PRINTS AS  *
+010007* NOT UPDATED ON ADDRPT INSTEAD OF SILENTLY GOING STALE.        *
+010008*--------------------------------------------------------------*
+010009 01  WS-MASTER-FIELD-STATUS.
+010010     05  WS-GROUP1-HAS-A         PIC X(01) VALUE 'Y'.
+010011         88  WS-MASTER-A-PRESENT VALUE 'Y'.
+010012     05  WS-GROUP1-HAS-B         PIC X(01) VALUE 'Y'.
+010013         88  WS-MASTER-B-PRESENT VALUE 'Y'.
+010014     05  WS-GROUP1-HAS-C         PIC X(01) VALUE 'Y'.
+010015         88  WS-MASTER-C-PRESENT VALUE 'Y'.
+010016     05  WS-GROUP1-HAS-D         PIC X(01) VALUE 'Y'.
+010017         88  WS-MASTER-D-PRESENT VALUE 'Y'.
+010018     05  WS-GROUP1-HAS-E         PIC X(01) VALUE 'Y'.
+010019         88  WS-MASTER-E-PRESENT VALUE 'Y'.
+010021 COPY TXNHDR.
+010022 COPY CKPTPARM.
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010202     PERFORM 0005-CHECK-CHECKPOINT
+010203         THRU 0005-CHECK-CHECKPOINT-EXIT.
+010205     PERFORM 0010-READ-SUITE-PARM
+010206         THRU 0010-READ-SUITE-PARM-EXIT.
+010210     PERFORM 0050-STAMP-TRANSACTION-HEADER
+010220         THRU 0050-STAMP-TRANSACTION-HEADER-EXIT.
+010300     PERFORM 1000-READ-PARM-CARD
+010400         THRU 1000-READ-PARM-CARD-EXIT.
+010500     PERFORM 1100-READ-YTD-LEDGER
+010600         THRU 1100-READ-YTD-LEDGER-EXIT.
+010700     IF WS-MONTH-END-RUN
+010800         PERFORM 2000-ARCHIVE-AND-RESET-LEDGER
+010900             THRU 2000-ARCHIVE-AND-RESET-LEDGER-EXIT
+011000     END-IF.
+011100     MOVE CORRESPONDING GROUP2 TO GROUP2-BEFORE.
+011200     ADD CORRESPONDING GROUP1 TO GROUP2.
+011300     PERFORM 1200-ACCUMULATE-YTD-LEDGER
+011310         THRU 1200-ACCUMULATE-YTD-LEDGER-EXIT.
+011400     PERFORM 5000-WRITE-DIFFERENCE-REPORT
+011500         THRU 5000-WRITE-DIFFERENCE-REPORT-EXIT.
+011600     PERFORM 5100-WRITE-YTD-LEDGER
+011700         THRU 5100-WRITE-YTD-LEDGER-EXIT.
+011705     PERFORM 5200-WRITE-SUITE-AUDIT-TRAIL
+011706         THRU 5200-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+011710     PERFORM 0900-MARK-CHECKPOINT
+011720         THRU 0900-MARK-CHECKPOINT-EXIT.
+011730     GO TO 9999-EXIT.
+011740*--------------------------------------------------------------*
+011750* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER ADDSTMT ALREADY  *
+011760* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE RATHER THAN     *
+011770* RE-APPLYING THE ROLL-UP.                                      *
+011780*--------------------------------------------------------------*
+011790 0005-CHECK-CHECKPOINT.
+011800     MOVE 'ADDSTMT ' TO CK-PROGRAM-ID.
+011810     SET CK-CHECK TO TRUE.
+011820     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+011830     IF CK-ALREADY-DONE
+011840         DISPLAY 'ADDSTMT: ALREADY COMPLETED THIS CYCLE - '
+011850             'SKIPPING'
+011860         GO TO 9999-EXIT
+011870     END-IF.
+011880 0005-CHECK-CHECKPOINT-EXIT.
+011890     EXIT.
+011900*--------------------------------------------------------------*
+011910* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT ADDSTMT COMPLETED    *
+011920* THIS CYCLE'S ROLL-UP SUCCESSFULLY.                            *
+011930*--------------------------------------------------------------*
+011940 0900-MARK-CHECKPOINT.
+011950     MOVE 'ADDSTMT ' TO CK-PROGRAM-ID.
+011960     SET CK-MARK TO TRUE.
+011970     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+011980 0900-MARK-CHECKPOINT-EXIT.
+011990     EXIT.
+011900*--------------------------------------------------------------*
+011901* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD     *
+011902* FROM SUITEPRM, AHEAD OF THIS PROGRAM'S OWN ADPARM CARD. A    *
+011903* MISSING SUITEPRM LEAVES SUITE-PARM-BLOCK ON ITS COMPILED-IN  *
+011904* DEFAULTS (PRODUCTION MODE, NO BATCH ID).                    *
+011905*--------------------------------------------------------------*
+011906 0010-READ-SUITE-PARM.
+011907     OPEN INPUT SUITE-PARM-FILE.
+011908     IF WS-SUITE-OK
+011909         READ SUITE-PARM-FILE
+011910             AT END
+011911                 CONTINUE
+011912         END-READ
+011913         IF WS-SUITE-OK
+011914             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+011915             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+011916         END-IF
+011917         CLOSE SUITE-PARM-FILE
+011918     END-IF.
+011919 0010-READ-SUITE-PARM-EXIT.
+011920     EXIT.
+011921*--------------------------------------------------------------*
+011922* 0050-STAMP-TRANSACTION-HEADER - POPULATES THE SHARED TXNHDR  *
+011920* LAYOUT WITH THIS PROGRAM'S IDENTITY AND RUN TIMESTAMP SO     *
+011930* ADDRPT CAN CARRY IT AS A HEADER LINE. THE BATCH ID COMES     *
+011935* FROM SUITEPRM, READ JUST BEFORE THIS PARAGRAPH RUNS.         *
+011940*--------------------------------------------------------------*
+011950 0050-STAMP-TRANSACTION-HEADER.
+011960     MOVE 'ADDSTMT ' TO TH-PROGRAM-ID.
+011970     ACCEPT TH-RUN-DATE FROM DATE YYYYMMDD.
+011980     ACCEPT TH-RUN-TIME FROM TIME.
+011990     MOVE SP-BATCH-ID TO TH-BATCH-ID.
+011995 0050-STAMP-TRANSACTION-HEADER-EXIT.
+011996     EXIT.
+012000*--------------------------------------------------------------*
+012100* 1000-READ-PARM-CARD - READS THE MONTH-END SWITCH FROM        *
+012100* ADPARM. A MISSING OR UNREADABLE PARM CARD LEAVES THE SWITCH  *
+012200* ON ITS COMPILED-IN DEFAULT OF 'N'.                           *
+012300*--------------------------------------------------------------*
+012400 1000-READ-PARM-CARD.
+012500     OPEN INPUT ADDSTMT-PARM-FILE.
+012600     IF WS-PARM-OK
+012700         READ ADDSTMT-PARM-FILE INTO AD-PARM-CARD
+012800             AT END
+012900                 CONTINUE
+013000         END-READ
+013100         IF WS-PARM-OK
+013200             MOVE AD-PARM-CARD TO WS-MONTH-END-SWITCH
+013300         END-IF
+013400         CLOSE ADDSTMT-PARM-FILE
+013500     END-IF.
+013600 1000-READ-PARM-CARD-EXIT.
+013700     EXIT.
+013800*--------------------------------------------------------------*
+013900* 1100-READ-YTD-LEDGER - LOADS THE RUNNING YEAR-TO-DATE        *
+014000* LEDGER FROM YTDLEDGR. A MISSING FILE MEANS THIS IS THE       *
+014100* FIRST RUN OF THE YEAR, SO THE LEDGER STARTS AT ZERO.         *
+014200*--------------------------------------------------------------*
+014300 1100-READ-YTD-LEDGER.
+014400     MOVE ZERO TO YTD-A YTD-B YTD-C YTD-D YTD-E.
+014500     OPEN INPUT YTD-LEDGER-FILE.
+014600     IF WS-YTD-OK
+014700         READ YTD-LEDGER-FILE
+014800             AT END
+014900                 CONTINUE
+015000         END-READ
+015100         CLOSE YTD-LEDGER-FILE
+015200     END-IF.
+015300 1100-READ-YTD-LEDGER-EXIT.
+015400     EXIT.
+015410*--------------------------------------------------------------*
+015420* 1200-ACCUMULATE-YTD-LEDGER - ADDS THE CURRENT PERIOD'S FIVE  *
+015430* CATEGORIES INTO THE RUNNING YEAR-TO-DATE LEDGER. THE FIELD   *
+015440* NAMES DIFFER FROM GROUP1'S SO EACH CATEGORY IS ADDED         *
+015450* EXPLICITLY RATHER THAN VIA ADD CORRESPONDING.                *
+015460*--------------------------------------------------------------*
+015470 1200-ACCUMULATE-YTD-LEDGER.
+015480     ADD A OF GROUP1 TO YTD-A.
+015490     ADD B OF GROUP1 TO YTD-B.
+015500     ADD C OF GROUP1 TO YTD-C.
+015510     ADD D OF GROUP1 TO YTD-D.
+015520     ADD E OF GROUP1 TO YTD-E.
+015530 1200-ACCUMULATE-YTD-LEDGER-EXIT.
+015540     EXIT.
+015530*--------------------------------------------------------------*
+015600* 2000-ARCHIVE-AND-RESET-LEDGER - ON A MONTH-END RUN, WRITES   *
+015700* GROUP2'S ENDING BALANCE TO ADDARCH AND ZEROES GROUP2 SO THE  *
+015800* NEW MONTH STARTS CLEAN.                                      *
+015900*--------------------------------------------------------------*
+016000 2000-ARCHIVE-AND-RESET-LEDGER.
+016100     OPEN EXTEND ADDSTMT-ARCHIVE-FILE.
+016200     IF NOT WS-ARCHIVE-OK
+016300         CLOSE ADDSTMT-ARCHIVE-FILE
+016400         OPEN OUTPUT ADDSTMT-ARCHIVE-FILE
+016500     END-IF.
+016600     ACCEPT ARC-DATE FROM DATE YYYYMMDD.
+016700     MOVE A OF GROUP2 TO ARC-A.
+016800     MOVE B OF GROUP2 TO ARC-B.
+016900     MOVE C OF GROUP2 TO ARC-C.
+017000     MOVE D OF GROUP2 TO ARC-D.
+017100     MOVE E OF GROUP2 TO ARC-E.
+017200     WRITE AD-ARCHIVE-RECORD.
+017300     CLOSE ADDSTMT-ARCHIVE-FILE.
+017400     MOVE ZERO TO A OF GROUP2 B OF GROUP2 C OF GROUP2
+017500         D OF GROUP2 E OF GROUP2.
+017600 2000-ARCHIVE-AND-RESET-LEDGER-EXIT.
+017700     EXIT.
+017800*--------------------------------------------------------------*
+017900* 5000-WRITE-DIFFERENCE-REPORT - WRITES ONE LINE PER LEDGER    *
+018000* CATEGORY TO ADDRPT SHOWING THE BEFORE AND AFTER BALANCE AND  *
+018100* THE DIFFERENCE THE CURRENT PERIOD'S ROLL-UP CONTRIBUTED.     *
+018200*--------------------------------------------------------------*
+018300 5000-WRITE-DIFFERENCE-REPORT.
+018400     OPEN EXTEND ADDSTMT-REPORT-FILE.
+018500     IF NOT WS-REPORT-OK
+018600         CLOSE ADDSTMT-REPORT-FILE
+018700         OPEN OUTPUT ADDSTMT-REPORT-FILE
+018800     END-IF.
+018810     MOVE TH-PROGRAM-ID TO RPTHDR-PROGRAM-ID.
+018820     MOVE TH-RUN-DATE   TO RPTHDR-RUN-DATE.
+018830     MOVE TH-RUN-TIME   TO RPTHDR-RUN-TIME.
+018840     MOVE TH-BATCH-ID   TO RPTHDR-BATCH-ID.
+018850     WRITE AD-REPORT-HEADER-RECORD.
+018900     MOVE 'A' TO RPT-CATEGORY.
+018910     IF WS-MASTER-A-PRESENT
+018920         MOVE 'UPDATED' TO RPT-MASTER-STATUS
+018930     ELSE
+018940         MOVE 'NO MASTER FIELD' TO RPT-MASTER-STATUS
+018950     END-IF.
+019000     MOVE A OF GROUP2-BEFORE TO RPT-BEFORE.
+019100     MOVE A OF GROUP2 TO RPT-AFTER.
+019200     COMPUTE RPT-DIFFERENCE = RPT-AFTER - RPT-BEFORE.
+019300     WRITE AD-REPORT-RECORD.
+019400     MOVE 'B' TO RPT-CATEGORY.
+019410     IF WS-MASTER-B-PRESENT
+019420         MOVE 'UPDATED' TO RPT-MASTER-STATUS
+019430     ELSE
+019440         MOVE 'NO MASTER FIELD' TO RPT-MASTER-STATUS
+019450     END-IF.
+019500     MOVE B OF GROUP2-BEFORE TO RPT-BEFORE.
+019600     MOVE B OF GROUP2 TO RPT-AFTER.
+019700     COMPUTE RPT-DIFFERENCE = RPT-AFTER - RPT-BEFORE.
+019800     WRITE AD-REPORT-RECORD.
+019900     MOVE 'C' TO RPT-CATEGORY.
+019910     IF WS-MASTER-C-PRESENT
+019920         MOVE 'UPDATED' TO RPT-MASTER-STATUS
+019930     ELSE
+019940         MOVE 'NO MASTER FIELD' TO RPT-MASTER-STATUS
+019950     END-IF.
+020000     MOVE C OF GROUP2-BEFORE TO RPT-BEFORE.
+020100     MOVE C OF GROUP2 TO RPT-AFTER.
+020200     COMPUTE RPT-DIFFERENCE = RPT-AFTER - RPT-BEFORE.
+020300     WRITE AD-REPORT-RECORD.
+020400     MOVE 'D' TO RPT-CATEGORY.
+020410     IF WS-MASTER-D-PRESENT
+020420         MOVE 'UPDATED' TO RPT-MASTER-STATUS
+020430     ELSE
+020440         MOVE 'NO MASTER FIELD' TO RPT-MASTER-STATUS
+020450     END-IF.
+020500     MOVE D OF GROUP2-BEFORE TO RPT-BEFORE.
+020600     MOVE D OF GROUP2 TO RPT-AFTER.
+020700     COMPUTE RPT-DIFFERENCE = RPT-AFTER - RPT-BEFORE.
+020800     WRITE AD-REPORT-RECORD.
+020900     MOVE 'E' TO RPT-CATEGORY.
+020910     IF WS-MASTER-E-PRESENT
+020920         MOVE 'UPDATED' TO RPT-MASTER-STATUS
+020930     ELSE
+020940         MOVE 'NO MASTER FIELD' TO RPT-MASTER-STATUS
+020950     END-IF.
+021000     MOVE E OF GROUP2-BEFORE TO RPT-BEFORE.
+021100     MOVE E OF GROUP2 TO RPT-AFTER.
+021200     COMPUTE RPT-DIFFERENCE = RPT-AFTER - RPT-BEFORE.
+021300     WRITE AD-REPORT-RECORD.
+021400     CLOSE ADDSTMT-REPORT-FILE.
+021500 5000-WRITE-DIFFERENCE-REPORT-EXIT.
+021600     EXIT.
+021700*--------------------------------------------------------------*
+021800* 5100-WRITE-YTD-LEDGER - PERSISTS THE UPDATED YEAR-TO-DATE    *
+021900* LEDGER BACK TO YTDLEDGR FOR THE NEXT RUN TO PICK UP.         *
+022000*--------------------------------------------------------------*
+022100 5100-WRITE-YTD-LEDGER.
+022200     OPEN OUTPUT YTD-LEDGER-FILE.
+022300     WRITE YTD-LEDGER-RECORD.
+022400     CLOSE YTD-LEDGER-FILE.
+022500 5100-WRITE-YTD-LEDGER-EXIT.
+022600     EXIT.
+022610*--------------------------------------------------------------*
+022620* 5200-WRITE-SUITE-AUDIT-TRAIL - APPENDS ONE ENTRY PER RUN TO    *
+022630* THE SUITE-WIDE AUDITLOG, SHARED WITH UTIL, CALLSTMT, AND       *
+022640* MOVETOSTMT, NAMING THE CATEGORY WITH THE LARGEST ROLL-UP.      *
+022650*--------------------------------------------------------------*
+022660 5200-WRITE-SUITE-AUDIT-TRAIL.
+022670     OPEN EXTEND SUITE-AUDIT-FILE.
+022680     IF NOT WS-SUITE-AUDIT-OK
+022690         CLOSE SUITE-AUDIT-FILE
+022700         OPEN OUTPUT SUITE-AUDIT-FILE
+022710     END-IF.
+022720     MOVE 'ADDSTMT '     TO AT-PROGRAM-ID.
+022730     ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD.
+022740     ACCEPT AT-RUN-TIME FROM TIME.
+022750     MOVE 'GROUP2-A'     TO AT-KEY-FIELD.
+022760     MOVE A OF GROUP2    TO AT-KEY-COUNT.
+022770     WRITE SUITE-AUDIT-RECORD.
+022780     CLOSE SUITE-AUDIT-FILE.
+022790 5200-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+022800     EXIT.
+022810*--------------------------------------------------------------*
+022700* 9999-EXIT                                                    *
+022900*--------------------------------------------------------------*
+023000 9999-EXIT.
+023100     STOP RUN.
