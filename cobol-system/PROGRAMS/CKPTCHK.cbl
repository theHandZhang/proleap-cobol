@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CKPTCHK.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 08/09/26  DW   ORIGINAL ISSUE - SHARED CHECKPOINT/RESTART     *
+001100*                ROUTINE FOR THE NIGHTLY SUITE. A BATCH DRIVER *
+001200*                CALLS THIS WITH ACTION='CHECK' BEFORE DOING   *
+001300*                ANY REAL WORK, AND WITH ACTION='MARK' AFTER   *
+001400*                IT FINISHES CLEANLY, SO A RERUN LATER THE     *
+001500*                SAME CYCLE SKIPS WORK ALREADY DONE INSTEAD OF *
+001600*                REPEATING IT.                                 *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT SUITE-CKPT-FILE ASSIGN TO SUITECKPT
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-CKPT-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  SUITE-CKPT-FILE.
+002700 01  CKPT-RECORD.
+002800     05  CKR-PROGRAM-ID       PIC X(08).
+002900     05  CKR-RUN-DATE         PIC 9(08).
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-CKPT-STATUS           PIC X(02).
+003200     88  WS-CKPT-OK           VALUE '00'.
+003300 01  WS-TODAY-DATE            PIC 9(08).
+003400 01  WS-EOF-SWITCH            PIC X(01).
+003500     88  WS-AT-EOF            VALUE 'Y'.
+003600     88  WS-NOT-AT-EOF        VALUE 'N'.
+003700 LINKAGE SECTION.
+003800 COPY CKPTPARM.
+003900 PROCEDURE DIVISION USING CKPT-PARM-BLOCK.
+004000 0000-MAINLINE.
+004100     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+004200     SET CK-NOT-DONE TO TRUE.
+004300     IF CK-CHECK
+004400         PERFORM 1000-CHECK-CHECKPOINT
+004500             THRU 1000-CHECK-CHECKPOINT-EXIT
+004600     END-IF.
+004700     IF CK-MARK
+004800         PERFORM 2000-WRITE-CHECKPOINT
+004900             THRU 2000-WRITE-CHECKPOINT-EXIT
+005000     END-IF.
+005100     GOBACK.
+005200*--------------------------------------------------------------*
+005300* 1000-CHECK-CHECKPOINT - SCANS SUITECKPT FOR A MARKER ALREADY  *
+005400* WRITTEN FOR THIS PROGRAM-ID ON TODAY'S DATE. A MISSING FILE   *
+005500* JUST LEAVES CK-NOT-DONE IN PLACE, AS IF THIS WERE THE FIRST   *
+005600* CYCLE EVER RUN.                                               *
+005700*--------------------------------------------------------------*
+005800 1000-CHECK-CHECKPOINT.
+005900     OPEN INPUT SUITE-CKPT-FILE.
+006000     IF WS-CKPT-OK
+006100         SET WS-NOT-AT-EOF TO TRUE
+006200         PERFORM 1100-READ-ONE-CKPT-RECORD
+006300             UNTIL WS-AT-EOF OR CK-ALREADY-DONE
+006400         CLOSE SUITE-CKPT-FILE
+006500     END-IF.
+006600 1000-CHECK-CHECKPOINT-EXIT.
+006700     EXIT.
+006800*--------------------------------------------------------------*
+006900* 1100-READ-ONE-CKPT-RECORD - READS ONE MARKER AND FLAGS A      *
+007000* MATCH ON PROGRAM-ID AND TODAY'S DATE.                         *
+007100*--------------------------------------------------------------*
+007200 1100-READ-ONE-CKPT-RECORD.
+007300     READ SUITE-CKPT-FILE
+007400         AT END
+007500             SET WS-AT-EOF TO TRUE
+007600         NOT AT END
+007700             IF CKR-PROGRAM-ID = CK-PROGRAM-ID
+007800                 AND CKR-RUN-DATE = WS-TODAY-DATE
+007900                 SET CK-ALREADY-DONE TO TRUE
+008000             END-IF
+008100     END-READ.
+008200 1100-READ-ONE-CKPT-RECORD-EXIT.
+008300     EXIT.
+008400*--------------------------------------------------------------*
+008500* 2000-WRITE-CHECKPOINT - APPENDS A MARKER RECORDING THAT THIS  *
+008600* PROGRAM-ID COMPLETED ITS WORK FOR TODAY'S CYCLE.              *
+008700*--------------------------------------------------------------*
+008800 2000-WRITE-CHECKPOINT.
+008900     OPEN EXTEND SUITE-CKPT-FILE.
+009000     IF NOT WS-CKPT-OK
+009100         CLOSE SUITE-CKPT-FILE
+009200         OPEN OUTPUT SUITE-CKPT-FILE
+009300     END-IF.
+009400     MOVE CK-PROGRAM-ID TO CKR-PROGRAM-ID.
+009500     MOVE WS-TODAY-DATE TO CKR-RUN-DATE.
+009600     WRITE CKPT-RECORD.
+009700     CLOSE SUITE-CKPT-FILE.
+009800 2000-WRITE-CHECKPOINT-EXIT.
+009900     EXIT.
