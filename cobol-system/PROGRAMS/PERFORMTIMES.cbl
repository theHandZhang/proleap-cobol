@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERFORMTIMES.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 05/03/2000.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 05/03/00  DW   ORIGINAL ISSUE - AN INLINE PERFORM 3 TIMES     *
+001100*                LOOP WITH THE RETRY COUNT HARDCODED, EVEN      *
+001200*                THOUGH TIMESNUM ALREADY HELD IT.               *
+001300* 08/09/26  DW   THE LOOP NOW DRIVES OFF TIMESNUM INSTEAD OF    *
+001400*                THE HARDCODED LITERAL.                        *
+001500* 08/09/26  DW   TURNED THIS INTO A CALLABLE RETRY-WITH-        *
+001600*                BACKOFF ROUTINE. THE CALLER NAMES A TARGET     *
+001700*                SUBPROGRAM AND A MAXIMUM NUMBER OF ATTEMPTS    *
+001800*                (RETRYPARM); THIS PROGRAM DYNAMICALLY CALLS    *
+001900*                THE TARGET UP TO THAT MANY TIMES, PAUSING A    *
+002000*                LITTLE LONGER BETWEEN EACH FAILED ATTEMPT,     *
+002100*                AND REPORTS BACK WHETHER ONE OF THEM WORKED.    *
+002200*                CALLSTMT USES THIS NOW INSTEAD OF GIVING UP    *
+002300*                AFTER A SINGLE FAILED DISPATCH.                *
+002400*--------------------------------------------------------------*
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  TIMESNUM                    PIC 9 VALUE 3.
+002800 01  WS-ATTEMPT-NUMBER           PIC 9(01) COMP.
+002900 01  WS-BACKOFF-SECONDS          PIC 9(01) COMP.
+003000 LINKAGE SECTION.
+003100 COPY RETRYPARM.
+003200 PROCEDURE DIVISION USING RETRY-PARM-BLOCK.
+003300 0000-MAINLINE.
+003400     MOVE RT-MAX-ATTEMPTS TO TIMESNUM.
+003500     SET RT-FAILED TO TRUE.
+003600     MOVE ZERO TO RT-ATTEMPTS-MADE.
+003700     PERFORM 1000-ATTEMPT-ONE-CALL
+003800         VARYING WS-ATTEMPT-NUMBER FROM 1 BY 1
+003900         UNTIL WS-ATTEMPT-NUMBER > TIMESNUM
+004000             OR RT-SUCCEEDED.
+004100     GOBACK.
+004200*--------------------------------------------------------------*
+004300* 1000-ATTEMPT-ONE-CALL - MAKES ONE DYNAMIC CALL TO THE TARGET  *
+004400* PROGRAM. ON FAILURE, AND AS LONG AS ATTEMPTS REMAIN, IT       *
+004500* BACKS OFF A LITTLE LONGER THAN THE ATTEMPT BEFORE SO REPEATED *
+004600* RETRIES DO NOT HAMMER A SUBPROGRAM THAT IS SIMPLY NOT UP YET. *
+004700*--------------------------------------------------------------*
+004800 1000-ATTEMPT-ONE-CALL.
+004900     ADD 1 TO RT-ATTEMPTS-MADE.
+005000     CALL RT-TARGET-PROGRAM
+005100         ON EXCEPTION
+005200             DISPLAY 'PERFORMTIMES: ATTEMPT ' WS-ATTEMPT-NUMBER
+005300                 ' OF ' RT-TARGET-PROGRAM ' FAILED'
+005400             IF WS-ATTEMPT-NUMBER < TIMESNUM
+005500                 MOVE WS-ATTEMPT-NUMBER TO WS-BACKOFF-SECONDS
+005600                 CALL 'C$SLEEP' USING WS-BACKOFF-SECONDS
+005700             END-IF
+005800         NOT ON EXCEPTION
+005900             SET RT-SUCCEEDED TO TRUE
+006000     END-CALL.
+006100 1000-ATTEMPT-ONE-CALL-EXIT.
+006200     EXIT.
