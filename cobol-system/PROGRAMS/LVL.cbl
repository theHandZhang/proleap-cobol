@@ -0,0 +1,439 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LVL.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 03/02/2001.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 03/02/01  DW   ORIGINAL ISSUE - A FIVE-LEVEL COUNTER TREE     *
+001100*                WITH NO PROCEDURE DIVISION LOGIC BEHIND IT.    *
+001200* 08/09/26  DW   GAVE THE TREE A REAL PROCEDURE DIVISION THAT   *
+001300*                ROLLS READSTMT'S END-OF-RUN RSREPORT AND       *
+001400*                RSPRERUN FILES UP INTO COUNTER1 THRU COUNTER5. *
+001500*                ALONG THE WAY, FIXED TWO GROUP ITEMS THAT      *
+001600*                CARRIED BOTH A PICTURE CLAUSE AND SUBORDINATE  *
+001700*                ENTRIES (COUNTER11/111/112 AND COUNTER41/411)  *
+001800*                AND CORRECTED THE MISSING SPACE IN COUNTER411'S*
+001900*                PICTURE CLAUSE.                                *
+002000* 08/09/26  DW   ADDED LVLBRK, A BREAKDOWN REPORT OVER THE      *
+002100*                THREE-WAY SPLIT UNDER COUNTER24.                *
+002200* 08/09/26  DW   COUNTER5 NO LONGER CARRIES ITS OWN PICTURE     *
+002300*                CLAUSE ALONGSIDE CHILD COUNTER51. COUNTER51 IS *
+002400*                NOW LAST PERIOD'S TOTAL AND A NEW COUNTER52    *
+002500*                HOLDS THE CURRENT PERIOD'S TOTAL, BOTH LOADED  *
+002600*                FROM AND SAVED BACK TO LVLPERS SO THE TWO      *
+002700*                CAN BE TRENDED WEEK OVER WEEK.                 *
+002750* 08/09/26  DW   NOW READS THE SUITE-WIDE SUITEPRM CONTROL      *
+002760*                CARD AT START-UP FOR SETTINGS THAT APPLY TO    *
+002770*                THE WHOLE NIGHTLY CYCLE.                       *
+002780* 08/09/26  DW   ADDED PERS-YTD-TOTAL, A TRUE RUNNING TOTAL OF   *
+002781*                EVERY RECORD LVL HAS EVER ROLLED UP, SO RECON   *
+002782*                HAS A YEAR-TO-DATE FIGURE TO SET AGAINST THE    *
+002783*                LEDGER'S YEAR-TO-DATE TOTAL INSTEAD OF A        *
+002784*                SINGLE PERIOD'S COUNT.                          *
+002785* 08/09/26  DW   LVLPERS NOW ALSO CARRIES COUNTER111/112'S FEED   *
+002786*                HALVES AND COUNTER21/22/23/3'S FEED-STATUS      *
+002787*                SPLIT - THESE WERE BEING COMPUTED EVERY RUN AND *
+002788*                THEN DISCARDED AT PROGRAM END, NEVER REACHING   *
+002789*                LVLPERS OR OPSRPT'S NIGHTLY SUMMARY THE WAY     *
+002790*                COUNTER24, COUNTER4 AND COUNTER5 ALREADY DO.    *
+002800*--------------------------------------------------------------*
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003150     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+003160         ORGANIZATION IS LINE SEQUENTIAL
+003170         FILE STATUS IS WS-SUITE-STATUS.
+003200     SELECT LVL-REPORT-IN-FILE ASSIGN TO RSREPORT
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-REPORT-IN-STATUS.
+003500     SELECT LVL-PRERUN-IN-FILE ASSIGN TO RSPRERUN
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-PRERUN-IN-STATUS.
+003800     SELECT LVL-BREAKDOWN-FILE ASSIGN TO LVLBRK
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-BREAKDOWN-STATUS.
+004100     SELECT LVL-PERSIST-FILE ASSIGN TO LVLPERS
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-PERSIST-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004550 FD  SUITE-PARM-FILE.
+004560 01  SP-PARM-CARD                PIC X(11).
+004600 FD  LVL-REPORT-IN-FILE.
+004700 01  LVL-REPORT-IN-RECORD.
+004800     05  RPTIN-FEED-NAME         PIC X(10).
+004900     05  RPTIN-RECORD-COUNT      PIC 9(06).
+005000 FD  LVL-PRERUN-IN-FILE.
+005100 01  LVL-PRERUN-IN-RECORD.
+005200     05  PRIN-FEED-NAME          PIC X(10).
+005300     05  PRIN-EXISTS-TEXT        PIC X(07).
+005400 FD  LVL-BREAKDOWN-FILE.
+005500 01  LVL-BREAKDOWN-RECORD.
+005600     05  BRK-CATEGORY            PIC X(20).
+005700     05  BRK-COUNT               PIC ZZ9.
+005800     05  FILLER                  PIC X(03).
+005900     05  BRK-PERCENT-OF-24       PIC ZZ9.
+006000     05  FILLER                  PIC X(01) VALUE '%'.
+006100 FD  LVL-PERSIST-FILE.
+006200 01  LVL-PERSIST-RECORD.
+006300     05  PERS-RUN-COUNT          PIC 9(08).
+006400     05  PERS-LAST-PERIOD-TOTAL  PIC 9(08).
+006500     05  PERS-THIS-PERIOD-TOTAL  PIC 9(08).
+006510     05  PERS-YTD-TOTAL          PIC 9(08).
+006520     05  PERS-COUNTER111         PIC 9(08).
+006530     05  PERS-COUNTER112         PIC 9(08).
+006540     05  PERS-FEEDS-PRESENT      PIC 9(08).
+006550     05  PERS-FEEDS-MISSING      PIC 9(08).
+006560     05  PERS-FEEDS-EMPTY        PIC 9(08).
+006570     05  PERS-FEEDS-SEEN         PIC 9(08).
+006600 WORKING-STORAGE SECTION.
+006620 01  WS-SUITE-STATUS             PIC X(02).
+006630     88  WS-SUITE-OK             VALUE '00'.
+006640 COPY SUITEPRM.
+006650 COPY CKPTPARM.
+006700 01  WS-REPORT-IN-STATUS         PIC X(02).
+006800     88  WS-REPORT-IN-OK         VALUE '00'.
+006900 01  WS-PRERUN-IN-STATUS         PIC X(02).
+007000     88  WS-PRERUN-IN-OK         VALUE '00'.
+007100 01  WS-BREAKDOWN-STATUS         PIC X(02).
+007200     88  WS-BREAKDOWN-OK         VALUE '00'.
+007300 01  WS-PERSIST-STATUS           PIC X(02).
+007400     88  WS-PERSIST-OK           VALUE '00'.
+007500 01  WS-EOF-SWITCH               PIC X(01).
+007600     88  WS-AT-EOF               VALUE 'Y'.
+007700     88  WS-NOT-AT-EOF           VALUE 'N'.
+007800 01  WS-FEED-SEQUENCE            PIC 9(02) COMP VALUE 0.
+007810*--------------------------------------------------------------*
+007820* WS-FEED-RECORD-COUNTS - AN IN-MEMORY COPY OF EACH FEED'S      *
+007830* RECORD COUNT FROM RSREPORT, INDEXED BY FEED SEQUENCE SO       *
+007840* 3100-CLASSIFY-FEED-SIZE CAN LOOK ONE UP WITHOUT REREADING     *
+007850* THE FILE.                                                     *
+007860*--------------------------------------------------------------*
+007870 01  WS-FEED-RECORD-COUNTS.
+007880     05  WS-FEED-RECORD-COUNT OCCURS 10 TIMES
+007890                 PIC 9(06) COMP.
+007892 01  WS-MATCH-RECORD-COUNT      PIC 9(06) COMP.
+007894 01  WS-RUN-COUNT               PIC 9(08) COMP.
+007895 01  WS-YTD-TOTAL               PIC 9(08) COMP.
+007896 01  WS-COUNTER24-TOTAL         PIC 9(08) COMP.
+007900*--------------------------------------------------------------*
+008000* COUNTER1 - TOTAL RECORDS ACROSS ALL TEN READSTMT FEEDS, AS   *
+008100* TWO HALVES: FEEDS ONE THRU FIVE, AND FEEDS SIX THRU TEN.      *
+008200*--------------------------------------------------------------*
+008300 01  COUNTER1.
+008400     05  COUNTER11.
+008500         10  COUNTER111          PIC 9(8).
+008600         10  COUNTER112          PIC 9(8).
+008700*--------------------------------------------------------------*
+008800* COUNTER2 - FEED STATUS BREAKDOWN. COUNTER21/22 COME FROM     *
+008900* RSPRERUN'S PRESENT/MISSING CHECK. COUNTER23/24 SPLIT THE     *
+009000* PRESENT FEEDS BETWEEN EMPTY AND NON-EMPTY, AND COUNTER24'S    *
+009100* NON-EMPTY FEEDS ARE FURTHER SIZED SMALL/MEDIUM/LARGE.         *
+009200*--------------------------------------------------------------*
+009300 01  COUNTER2.
+009400     05  COUNTER21 PIC 9(8).
+009500     05  COUNTER22 PIC 9(8).
+009600     05  COUNTER23 PIC 9(8).
+009700     05  COUNTER24.
+009800         06  COUNTER241 PIC 9(8).
+009900         06  COUNTER242 PIC 9(8).
+010000         06  COUNTER243 PIC 9(8).
+010100*--------------------------------------------------------------*
+010200* COUNTER3 - COUNT OF FEEDS ACTUALLY SEEN ON RSREPORT THIS RUN.*
+010300*--------------------------------------------------------------*
+010400 01  COUNTER3 PIC 9(8).
+010500*--------------------------------------------------------------*
+010600* COUNTER4 - HOW MANY TIMES LVL ITSELF HAS RUN, CARRIED FORWARD*
+010700* FROM LVLPERS. COUNTER411 IS THE SAME VALUE ONE LEVEL DEEPER,  *
+010800* HELD THERE SO THE TREE HAS A THIRD LEVEL TO DESCEND THROUGH.  *
+010900*--------------------------------------------------------------*
+011000 01  COUNTER4.
+011100     02  COUNTER41.
+011200         03  COUNTER411 PIC 9(8).
+011300*--------------------------------------------------------------*
+011400* COUNTER5 - WEEK-OVER-WEEK TRENDING. COUNTER51 IS LAST        *
+011500* PERIOD'S TOTAL RECORD COUNT AND COUNTER52 IS THIS PERIOD'S,   *
+011600* BOTH CARRIED FORWARD THROUGH LVLPERS.                         *
+011700*--------------------------------------------------------------*
+011800 01  COUNTER5.
+011900     10  COUNTER51 PIC 9(8).
+012000     10  COUNTER52 PIC 9(8).
+012100 PROCEDURE DIVISION.
+012200 0000-MAINLINE.
+012210     PERFORM 0005-CHECK-CHECKPOINT
+012220         THRU 0005-CHECK-CHECKPOINT-EXIT.
+012250     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+012300     PERFORM 1000-READ-PERSISTED-COUNTERS
+012400         THRU 1000-READ-PERSISTED-COUNTERS-EXIT.
+012500     PERFORM 2000-ROLL-UP-RECORD-COUNTS
+012600         THRU 2000-ROLL-UP-RECORD-COUNTS-EXIT.
+012700     PERFORM 3000-ROLL-UP-FEED-STATUS
+012800         THRU 3000-ROLL-UP-FEED-STATUS-EXIT.
+012900     PERFORM 4000-UPDATE-TREND-COUNTERS
+013000         THRU 4000-UPDATE-TREND-COUNTERS-EXIT.
+013100     PERFORM 8000-WRITE-COUNTER24-BREAKDOWN
+013200         THRU 8000-WRITE-COUNTER24-BREAKDOWN-EXIT.
+013300     PERFORM 9000-WRITE-PERSISTED-COUNTERS
+013400         THRU 9000-WRITE-PERSISTED-COUNTERS-EXIT.
+013410     PERFORM 0900-MARK-CHECKPOINT
+013420         THRU 0900-MARK-CHECKPOINT-EXIT.
+013500     GO TO 9999-EXIT.
+013501*--------------------------------------------------------------*
+013502* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER LVL ALREADY      *
+013503* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.              *
+013504*--------------------------------------------------------------*
+013505 0005-CHECK-CHECKPOINT.
+013506     MOVE 'LVL     ' TO CK-PROGRAM-ID.
+013507     SET CK-CHECK TO TRUE.
+013508     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+013509     IF CK-ALREADY-DONE
+013511         DISPLAY 'LVL: ALREADY COMPLETED THIS CYCLE - SKIPPING'
+013512         GO TO 9999-EXIT
+013513     END-IF.
+013514 0005-CHECK-CHECKPOINT-EXIT.
+013515     EXIT.
+013516*--------------------------------------------------------------*
+013517* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT LVL COMPLETED THIS  *
+013518* CYCLE'S ROLL-UP SUCCESSFULLY.                                 *
+013519*--------------------------------------------------------------*
+013521 0900-MARK-CHECKPOINT.
+013522     MOVE 'LVL     ' TO CK-PROGRAM-ID.
+013523     SET CK-MARK TO TRUE.
+013524     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+013525 0900-MARK-CHECKPOINT-EXIT.
+013526     EXIT.
+013510*--------------------------------------------------------------*
+013520* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+013530* FROM SUITEPRM, AHEAD OF ANY PROGRAM-SPECIFIC PARM CARD.       *
+013540*--------------------------------------------------------------*
+013550 0010-READ-SUITE-PARM.
+013560     OPEN INPUT SUITE-PARM-FILE.
+013570     IF WS-SUITE-OK
+013580         READ SUITE-PARM-FILE
+013585             AT END
+013590                 CONTINUE
+013592         END-READ
+013594         IF WS-SUITE-OK
+013596             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+013598             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+013599         END-IF
+013601         CLOSE SUITE-PARM-FILE
+013602     END-IF.
+013603 0010-READ-SUITE-PARM-EXIT.
+013604     EXIT.
+013600*--------------------------------------------------------------*
+013700* 1000-READ-PERSISTED-COUNTERS - LOADS THE RUN COUNT AND LAST  *
+013800* TWO PERIOD TOTALS FROM LVLPERS. IF LVLPERS IS NOT YET ON     *
+013900* DISK THIS IS THE FIRST RUN, SO EVERYTHING STARTS AT ZERO.    *
+014000*--------------------------------------------------------------*
+014100 1000-READ-PERSISTED-COUNTERS.
+014200     MOVE ZERO TO WS-RUN-COUNT.
+014300     MOVE ZERO TO COUNTER51.
+014400     MOVE ZERO TO COUNTER52.
+014450     MOVE ZERO TO WS-YTD-TOTAL.
+014500     OPEN INPUT LVL-PERSIST-FILE.
+014600     IF WS-PERSIST-OK
+014700         READ LVL-PERSIST-FILE
+014800             AT END
+014900                 CONTINUE
+015000             NOT AT END
+015100                 MOVE PERS-RUN-COUNT TO WS-RUN-COUNT
+015200                 MOVE PERS-LAST-PERIOD-TOTAL TO COUNTER51
+015300                 MOVE PERS-THIS-PERIOD-TOTAL TO COUNTER52
+015310                 MOVE PERS-YTD-TOTAL TO WS-YTD-TOTAL
+015400         END-READ
+015500         CLOSE LVL-PERSIST-FILE
+015600     END-IF.
+015700     ADD 1 TO WS-RUN-COUNT.
+015800     MOVE WS-RUN-COUNT TO COUNTER411.
+015900 1000-READ-PERSISTED-COUNTERS-EXIT.
+016000     EXIT.
+016100*--------------------------------------------------------------*
+016200* 2000-ROLL-UP-RECORD-COUNTS - READS RSREPORT, ONE LINE PER     *
+016300* READSTMT FEED, AND SPLITS THE TOTAL RECORD COUNT INTO THE     *
+016400* FIRST-HALF/SECOND-HALF BUCKETS UNDER COUNTER1, COUNTING       *
+016500* FEEDS SEEN INTO COUNTER3 ALONG THE WAY.                       *
+016600*--------------------------------------------------------------*
+016700 2000-ROLL-UP-RECORD-COUNTS.
+016800     MOVE ZERO TO COUNTER111 COUNTER112 COUNTER3.
+016900     MOVE ZERO TO WS-FEED-SEQUENCE.
+017000     SET WS-NOT-AT-EOF TO TRUE.
+017100     OPEN INPUT LVL-REPORT-IN-FILE.
+017200     IF NOT WS-REPORT-IN-OK
+017300         SET WS-AT-EOF TO TRUE
+017400     END-IF.
+017500     PERFORM 2100-READ-ONE-REPORT-LINE
+017600         THRU 2100-READ-ONE-REPORT-LINE-EXIT.
+017700     PERFORM UNTIL WS-AT-EOF
+017800         ADD 1 TO COUNTER3
+017850         ADD 1 TO WS-FEED-SEQUENCE
+017860         MOVE RPTIN-RECORD-COUNT
+017870             TO WS-FEED-RECORD-COUNT (WS-FEED-SEQUENCE)
+018000         IF WS-FEED-SEQUENCE <= 5
+018100             ADD RPTIN-RECORD-COUNT TO COUNTER111
+018200         ELSE
+018300             ADD RPTIN-RECORD-COUNT TO COUNTER112
+018400         END-IF
+018500         PERFORM 2100-READ-ONE-REPORT-LINE
+018600             THRU 2100-READ-ONE-REPORT-LINE-EXIT
+018700     END-PERFORM.
+018800     IF WS-REPORT-IN-OK
+018900         CLOSE LVL-REPORT-IN-FILE
+019000     END-IF.
+019100 2000-ROLL-UP-RECORD-COUNTS-EXIT.
+019200     EXIT.
+019300*--------------------------------------------------------------*
+019400* 2100-READ-ONE-REPORT-LINE - A SINGLE READ OF RSREPORT, SHARED *
+019500* BY THE PRIMING READ AND THE LOOP READ ABOVE.                  *
+019600*--------------------------------------------------------------*
+019700 2100-READ-ONE-REPORT-LINE.
+019800     READ LVL-REPORT-IN-FILE
+019900         AT END SET WS-AT-EOF TO TRUE
+020000     END-READ.
+020100 2100-READ-ONE-REPORT-LINE-EXIT.
+020200     EXIT.
+020300*--------------------------------------------------------------*
+020400* 3000-ROLL-UP-FEED-STATUS - READS RSPRERUN AND SORTS EACH FEED *
+020500* INTO PRESENT (COUNTER21) OR MISSING (COUNTER22). A PRESENT    *
+020600* FEED WITH ZERO RECORDS ON RSREPORT GOES INTO COUNTER23; A     *
+020700* PRESENT FEED WITH RECORDS GOES INTO COUNTER24, SIZED BY       *
+020800* 3100-CLASSIFY-FEED-SIZE.                                      *
+020900*--------------------------------------------------------------*
+021000 3000-ROLL-UP-FEED-STATUS.
+021100     MOVE ZERO TO COUNTER21 COUNTER22 COUNTER23.
+021200     MOVE ZERO TO COUNTER241 COUNTER242 COUNTER243.
+021300     MOVE ZERO TO WS-FEED-SEQUENCE.
+021400     SET WS-NOT-AT-EOF TO TRUE.
+021500     OPEN INPUT LVL-PRERUN-IN-FILE.
+021600     IF NOT WS-PRERUN-IN-OK
+021700         SET WS-AT-EOF TO TRUE
+021800     END-IF.
+021900     PERFORM 3200-READ-ONE-PRERUN-LINE
+022000         THRU 3200-READ-ONE-PRERUN-LINE-EXIT.
+022100     PERFORM UNTIL WS-AT-EOF
+022200         ADD 1 TO WS-FEED-SEQUENCE
+022300         IF PRIN-EXISTS-TEXT = 'PRESENT'
+022400             ADD 1 TO COUNTER21
+022500             PERFORM 3100-CLASSIFY-FEED-SIZE
+022600                 THRU 3100-CLASSIFY-FEED-SIZE-EXIT
+022700         ELSE
+022800             ADD 1 TO COUNTER22
+022900         END-IF
+023000         PERFORM 3200-READ-ONE-PRERUN-LINE
+023100             THRU 3200-READ-ONE-PRERUN-LINE-EXIT
+023200     END-PERFORM.
+023300     IF WS-PRERUN-IN-OK
+023400         CLOSE LVL-PRERUN-IN-FILE
+023500     END-IF.
+023600     ADD COUNTER241 COUNTER242 COUNTER243
+023650         GIVING WS-COUNTER24-TOTAL.
+023700 3000-ROLL-UP-FEED-STATUS-EXIT.
+023800     EXIT.
+023900*--------------------------------------------------------------*
+024000* 3100-CLASSIFY-FEED-SIZE - A PRESENT FEED WITH NO RECORDS     *
+024100* (PER THE IN-MEMORY COPY OF RSREPORT BUILT BY 2000 ABOVE)     *
+024200* GOES TO COUNTER23. A PRESENT FEED WITH RECORDS IS SIZED      *
+024300* SMALL (UNDER 100), MEDIUM (100-999) OR LARGE (1000 OR MORE). *
+024400*--------------------------------------------------------------*
+024500 3100-CLASSIFY-FEED-SIZE.
+024600     MOVE WS-FEED-RECORD-COUNT (WS-FEED-SEQUENCE)
+024650         TO WS-MATCH-RECORD-COUNT.
+024900     IF WS-MATCH-RECORD-COUNT = ZERO
+025000         ADD 1 TO COUNTER23
+025100     ELSE
+025200         IF WS-MATCH-RECORD-COUNT < 100
+025300             ADD 1 TO COUNTER241
+025400         ELSE
+025500             IF WS-MATCH-RECORD-COUNT < 1000
+025600                 ADD 1 TO COUNTER242
+025700             ELSE
+025800                 ADD 1 TO COUNTER243
+025900             END-IF
+026000         END-IF
+026100     END-IF.
+026200 3100-CLASSIFY-FEED-SIZE-EXIT.
+026300     EXIT.
+029800*--------------------------------------------------------------*
+029900* 3200-READ-ONE-PRERUN-LINE - A SINGLE READ OF RSPRERUN, SHARED *
+030000* BY THE PRIMING READ AND THE LOOP READ ABOVE.                  *
+030100*--------------------------------------------------------------*
+030200 3200-READ-ONE-PRERUN-LINE.
+030300     READ LVL-PRERUN-IN-FILE
+030400         AT END SET WS-AT-EOF TO TRUE
+030500     END-READ.
+030600 3200-READ-ONE-PRERUN-LINE-EXIT.
+030700     EXIT.
+030800*--------------------------------------------------------------*
+030900* 4000-UPDATE-TREND-COUNTERS - ROLLS THIS RUN'S GRAND TOTAL      *
+031000* (COUNTER111 + COUNTER112) INTO THE WEEK-OVER-WEEK TREND AND    *
+031010* INTO THE RUNNING YEAR-TO-DATE TOTAL.                           *
+031100* LAST RUN'S "THIS PERIOD" BECOMES "LAST PERIOD", AND THIS       *
+031200* RUN'S TOTAL BECOMES THE NEW "THIS PERIOD".                     *
+031300*--------------------------------------------------------------*
+031400 4000-UPDATE-TREND-COUNTERS.
+031500     MOVE COUNTER52 TO COUNTER51.
+031600     ADD COUNTER111 COUNTER112 GIVING COUNTER52.
+031610     ADD COUNTER52 TO WS-YTD-TOTAL.
+031700 4000-UPDATE-TREND-COUNTERS-EXIT.
+031800     EXIT.
+031900*--------------------------------------------------------------*
+032000* 8000-WRITE-COUNTER24-BREAKDOWN - WRITES LVLBRK SHOWING THE    *
+032100* SMALL/MEDIUM/LARGE SPLIT UNDER COUNTER24 AND EACH CATEGORY'S   *
+032200* SHARE OF THE COUNTER24 TOTAL.                                  *
+032300*--------------------------------------------------------------*
+032400 8000-WRITE-COUNTER24-BREAKDOWN.
+032500     OPEN OUTPUT LVL-BREAKDOWN-FILE.
+032600     IF WS-COUNTER24-TOTAL > ZERO
+032700         MOVE 'SMALL FEEDS (241)' TO BRK-CATEGORY
+032800         MOVE COUNTER241 TO BRK-COUNT
+032900         COMPUTE BRK-PERCENT-OF-24 =
+032950             (COUNTER241 * 100) / WS-COUNTER24-TOTAL
+033100         WRITE LVL-BREAKDOWN-RECORD
+033200         MOVE 'MEDIUM FEEDS (242)' TO BRK-CATEGORY
+033300         MOVE COUNTER242 TO BRK-COUNT
+033400         COMPUTE BRK-PERCENT-OF-24 =
+033450             (COUNTER242 * 100) / WS-COUNTER24-TOTAL
+033600         WRITE LVL-BREAKDOWN-RECORD
+033700         MOVE 'LARGE FEEDS (243)' TO BRK-CATEGORY
+033800         MOVE COUNTER243 TO BRK-COUNT
+033900         COMPUTE BRK-PERCENT-OF-24 =
+033950             (COUNTER243 * 100) / WS-COUNTER24-TOTAL
+034100         WRITE LVL-BREAKDOWN-RECORD
+034200     ELSE
+034300         MOVE 'NO NON-EMPTY FEEDS' TO BRK-CATEGORY
+034400         MOVE ZERO TO BRK-COUNT
+034500         MOVE ZERO TO BRK-PERCENT-OF-24
+034600         WRITE LVL-BREAKDOWN-RECORD
+034700     END-IF.
+034800     CLOSE LVL-BREAKDOWN-FILE.
+034900 8000-WRITE-COUNTER24-BREAKDOWN-EXIT.
+035000     EXIT.
+035100*--------------------------------------------------------------*
+035200* 9000-WRITE-PERSISTED-COUNTERS - SAVES THE RUN COUNT, THE TWO   *
+035300* TREND TOTALS, AND THE RUNNING YEAR-TO-DATE TOTAL BACK TO       *
+035400* LVLPERS SO THE NEXT RUN CAN PICK UP WHERE THIS ONE LEFT OFF.   *
+035500*--------------------------------------------------------------*
+035600 9000-WRITE-PERSISTED-COUNTERS.
+035700     OPEN OUTPUT LVL-PERSIST-FILE.
+035800     MOVE WS-RUN-COUNT TO PERS-RUN-COUNT.
+035900     MOVE COUNTER51 TO PERS-LAST-PERIOD-TOTAL.
+036000     MOVE COUNTER52 TO PERS-THIS-PERIOD-TOTAL.
+036010     MOVE WS-YTD-TOTAL TO PERS-YTD-TOTAL.
+036020     MOVE COUNTER111 TO PERS-COUNTER111.
+036030     MOVE COUNTER112 TO PERS-COUNTER112.
+036040     MOVE COUNTER21 TO PERS-FEEDS-PRESENT.
+036050     MOVE COUNTER22 TO PERS-FEEDS-MISSING.
+036060     MOVE COUNTER23 TO PERS-FEEDS-EMPTY.
+036070     MOVE COUNTER3 TO PERS-FEEDS-SEEN.
+036100     WRITE LVL-PERSIST-RECORD.
+036200     CLOSE LVL-PERSIST-FILE.
+036300 9000-WRITE-PERSISTED-COUNTERS-EXIT.
+036400     EXIT.
+036500*--------------------------------------------------------------*
+036600* 9999-EXIT                                                    *
+036700*--------------------------------------------------------------*
+036800 9999-EXIT.
+036900     STOP RUN.
