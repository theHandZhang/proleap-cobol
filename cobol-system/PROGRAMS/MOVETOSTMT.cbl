@@ -0,0 +1,522 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVETOSTMT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 09/22/1999.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 09/22/99  DW   ORIGINAL ISSUE - SINGLE MOVE OF ONE INPUT     *
+001100*                RECORD TO SLOT 1 OF A TEN-ENTRY CATALOG.      *
+001200* 08/09/26  DW   EXPANDED THE CATALOG FROM TEN ENTRIES TO      *
+001300*                FIFTY, SIZED BY WS-CATALOG-COUNT INSTEAD OF   *
+001400*                A FIXED OCCURRENCE COUNT.                    *
+001500* 08/09/26  DW   WIDENED XFILE-NAME FROM TEN BYTES TO FORTY SO *
+001600*                LONGER FILE NAMES DO NOT GET TRUNCATED.       *
+001700* 08/09/26  DW   THE CATALOG NOW INSERTS EACH RECORD AT ITS    *
+001800*                OWN SUBSCRIPT INSTEAD OF ALWAYS OVERWRITING   *
+001900*                SLOT 1.                                       *
+002000* 08/09/26  DW   THE CATALOG IS KEPT IN XFILE-NAME ORDER ON    *
+002100*                INSERT SO IT IS EFFECTIVELY INDEXED BY FILE   *
+002200*                NAME RATHER THAN BY ARRIVAL ORDER.            *
+002210* 08/09/26  DW   ADDED MTHDR, A RUN-HEADER REPORT SHOWING THE  *
+002220*                TXNHDR TRANSACTION STAMP, THE CATALOG VERSION *
+002230*                READ FROM MTVERS, AND HOW MANY ENTRIES WERE   *
+002240*                CATALOGED THIS RUN.                           *
+002250* 08/09/26  DW   ADDED A CHECKPOINT/RESTART GUARD VIA CKPTCHK,   *
+002260*                THE SUITE'S SHARED CHECKPOINT ROUTINE, SO A     *
+002270*                RERUN LATER THE SAME CYCLE SKIPS RECATALOGING  *
+002280*                INSTEAD OF DOING IT TWICE.                     *
+002290* 08/09/26  DW   APPENDS ONE ENTRY PER RUN TO THE SUITE-WIDE     *
+002295*                AUDITLOG SHOWING HOW MANY ENTRIES WERE FILED.   *
+002296* 08/09/26  DW   THE CATALOG IS NOW ALSO SNAPSHOT TO A NEW       *
+002297*                MTCATLOG FILE AT RUN END SO THE NEW LOOKUP      *
+002298*                PROGRAM HAS SOMETHING TO READ BETWEEN BATCHES   *
+002299*                INSTEAD OF ONLY THE IN-MEMORY CATALOG.          *
+002301* 08/09/26  DW   MTCATLOG NO LONGER GETS WIPED AND REBUILT EACH  *
+002302*                RUN - IT IS LOADED AT STARTUP INTO A HISTORY    *
+002303*                TABLE, ANY ENTRY SHARING A FILE NAME WITH ONE   *
+002304*                CATALOGED THIS RUN IS FLAGGED SUPERSEDED, AND   *
+002305*                THE WHOLE TABLE - PRIOR RUNS AND ALL - IS       *
+002306*                WRITTEN BACK OUT SO A FEED'S FILE NAME AND      *
+002307*                GENERATION HISTORY ACCUMULATES ACROSS RUNS.     *
+002308* 08/09/26  DW   EACH IN-MEMORY CATALOG ENTRY NOW CARRIES THE    *
+002309*                DATE IT WAS FILED, SET WHEN THE ENTRY IS        *
+002310*                INSERTED AND CARRIED ALONG WHEN LATER ENTRIES   *
+002311*                SHIFT DOWN TO MAKE ROOM FOR IT.                 *
+002312* 08/09/26  DW   2000-INSERT-INTO-CATALOG NOW USES SEARCH ALL     *
+002313*                AGAINST THE ASCENDING-KEY CATALOG TO CHECK FOR   *
+002314*                A FILE NAME ALREADY CATALOGED THIS RUN BEFORE    *
+002315*                INSERTING - THE DECLARED KEY WAS GOING UNUSED,   *
+002316*                AND A FEED RECATALOGED TWICE IN ONE RUN WAS      *
+002317*                FILLING TWO CATALOG SLOTS INSTEAD OF REFRESHING  *
+002318*                THE ONE IT ALREADY HELD.                         *
+002350*--------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RL-FS2 ASSIGN TO MTINPUT
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RL-FS2-STATUS.
+002910     SELECT MOVETOSTMT-VERSION-FILE ASSIGN TO MTVERS
+002920         ORGANIZATION IS LINE SEQUENTIAL
+002930         FILE STATUS IS WS-VERSION-STATUS.
+002940     SELECT MOVETOSTMT-HEADER-FILE ASSIGN TO MTHDR
+002950         ORGANIZATION IS LINE SEQUENTIAL
+002960         FILE STATUS IS WS-HEADER-STATUS.
+002970     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+002980         ORGANIZATION IS LINE SEQUENTIAL
+002990         FILE STATUS IS WS-SUITE-STATUS.
+002995     SELECT SUITE-AUDIT-FILE ASSIGN TO AUDITLOG
+002996         ORGANIZATION IS LINE SEQUENTIAL
+002997         FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+002998     SELECT MOVETOSTMT-CATALOG-FILE ASSIGN TO MTCATLOG
+002999         ORGANIZATION IS LINE SEQUENTIAL
+003001         FILE STATUS IS WS-CATALOG-FILE-STATUS.
+003002 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RL-FS2.
+003300 01  SOMEFILE1-100.
+003400     02  FILLER                  PIC X(100).
+003500 01  SOMEFILE1-100-R REDEFINES SOMEFILE1-100.
+003600     02  NEW-XFILE-NAME          PIC X(40).
+003700     02  FILLER                  PIC X(60).
+003710 FD  MOVETOSTMT-VERSION-FILE.
+003720 01  MT-VERSION-CARD             PIC X(08).
+003730 FD  MOVETOSTMT-HEADER-FILE.
+003740 01  MT-HEADER-RECORD.
+003750     05  MTHDR-PROGRAM-ID        PIC X(08).
+003760     05  MTHDR-RUN-DATE          PIC 9(08).
+003770     05  MTHDR-RUN-TIME          PIC 9(08).
+003780     05  MTHDR-BATCH-ID          PIC X(10).
+003790     05  MTHDR-CATALOG-VERSION   PIC X(08).
+003791     05  MTHDR-CATALOG-COUNT     PIC 9(03).
+003792 FD  SUITE-PARM-FILE.
+003793 01  SP-PARM-CARD                PIC X(11).
+003794 FD  SUITE-AUDIT-FILE.
+003795 COPY AUDITREC.
+003796 FD  MOVETOSTMT-CATALOG-FILE.
+003797 01  MTCAT-RECORD.
+003798     05  MTCAT-XFILE-NAME        PIC X(40).
+003799     05  MTCAT-CATALOG-VERSION   PIC X(08).
+003801     05  MTCAT-RUN-DATE          PIC 9(08).
+003802     05  MTCAT-STATUS            PIC X(10).
+003804 WORKING-STORAGE SECTION.
+003900 01  WS-RL-FS2-STATUS            PIC X(02).
+004000     88  WS-RL-FS2-OK            VALUE '00'.
+004100 01  WS-EOF-SWITCH               PIC X(01).
+004200     88  WS-AT-EOF               VALUE 'Y'.
+004300     88  WS-NOT-AT-EOF           VALUE 'N'.
+004400 01  WS-SCAN-SWITCH              PIC X(01).
+004500     88  WS-SCAN-FOUND           VALUE 'Y'.
+004600     88  WS-SCAN-NOT-FOUND       VALUE 'N'.
+004650 01  WS-DUPE-SWITCH              PIC X(01).
+004660     88  WS-DUPE-FOUND           VALUE 'Y'.
+004670     88  WS-DUPE-NOT-FOUND       VALUE 'N'.
+004700 01  WS-CATALOG-COUNT            PIC 9(03) COMP VALUE 0.
+004800 01  WS-CATALOG-MAX              PIC 9(03) COMP VALUE 50.
+004900 01  WS-INSERT-POS               PIC 9(03) COMP.
+005000 01  WS-SCAN-IDX                 PIC 9(03) COMP.
+005100 01  WS-SHIFT-IDX                PIC 9(03) COMP.
+005110 01  WS-VERSION-STATUS           PIC X(02).
+005120     88  WS-VERSION-OK           VALUE '00'.
+005130 01  WS-HEADER-STATUS            PIC X(02).
+005140     88  WS-HEADER-OK            VALUE '00'.
+005150 01  WS-CATALOG-VERSION          PIC X(08) VALUE 'V1'.
+005160 COPY TXNHDR.
+005170 01  WS-SUITE-STATUS             PIC X(02).
+005180     88  WS-SUITE-OK             VALUE '00'.
+005185 01  WS-SUITE-AUDIT-STATUS       PIC X(02).
+005186     88  WS-SUITE-AUDIT-OK       VALUE '00'.
+005187 01  WS-CATALOG-FILE-STATUS      PIC X(02).
+005188     88  WS-CATALOG-FILE-OK      VALUE '00'.
+005189 01  WS-HISTORY-COUNT            PIC 9(03) COMP VALUE 0.
+005192 01  WS-HISTORY-MAX              PIC 9(03) COMP VALUE 250.
+005193 01  WS-HISTORY-EOF-SWITCH       PIC X(01).
+005196     88  WS-HISTORY-AT-EOF       VALUE 'Y'.
+005199     88  WS-HISTORY-NOT-AT-EOF   VALUE 'N'.
+005210 COPY SUITEPRM.
+005220 COPY CKPTPARM.
+005230*--------------------------------------------------------------*
+005240* MTCAT-HISTORY-REC - EVERY MTCATLOG ENTRY EVER WRITTEN, LOADED *
+005250* AT STARTUP BY 0150-LOAD-CATALOG-HISTORY AND REWRITTEN IN FULL *
+005260* AT RUN END BY 9050-WRITE-CATALOG-SNAPSHOT. A FILE NAME        *
+005270* CATALOGED AGAIN THIS RUN GETS ITS OLDER ENTRIES FLAGGED       *
+005280* SUPERSEDED RATHER THAN DROPPED, SO THE FULL RUN-OVER-RUN      *
+005290* HISTORY OF A FEED'S FILE NAME AND GENERATION IS RETAINED.     *
+005295*--------------------------------------------------------------*
+005296 01  MTCAT-HISTORY-REC.
+005297     03  MTCAT-HISTORY-ENTRY OCCURS 1 TO 250 TIMES
+005298                 DEPENDING ON WS-HISTORY-COUNT
+005299                 INDEXED BY MH-IDX.
+005310         05  MH-XFILE-NAME       PIC X(40).
+005320         05  MH-CATALOG-VERSION  PIC X(08).
+005330         05  MH-RUN-DATE         PIC 9(08).
+005340         05  MH-STATUS           PIC X(10).
+005410*--------------------------------------------------------------*
+005420* FILE-RECORD-INFORMATION-REC - THE IN-MEMORY FILE CATALOG.    *
+005430* HOLDS UP TO FIFTY ENTRIES, KEPT IN ASCENDING XFILE-NAME      *
+005440* ORDER AS RECORDS ARE INSERTED BY 2000-INSERT-INTO-CATALOG.   *
+005445* FILE-RECORD-LAST-UPDATED CARRIES THE DATE EACH ENTRY WAS     *
+005447* CATALOGED, SET BY 2000-INSERT-INTO-CATALOG AND CARRIED ALONG *
+005449* WHEN 2200-SHIFT-ENTRIES-DOWN MAKES ROOM FOR A NEW ENTRY.     *
+005450*--------------------------------------------------------------*
+005700 01  FILE-RECORD-INFORMATION-REC.
+005800     03  FILE-RECORD-INFO OCCURS 1 TO 50 TIMES
+005900                 DEPENDING ON WS-CATALOG-COUNT
+006000                 ASCENDING KEY IS XFILE-NAME
+006100                 INDEXED BY MT-IDX.
+006200         05  FILE-RECORD-INFO-P1-100.
+006300             07  XFILE-NAME      PIC X(40).
+006400             07  FILLER          PIC X(60).
+006410         05  FILE-RECORD-LAST-UPDATED PIC 9(08).
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006601     PERFORM 0005-CHECK-CHECKPOINT
+006602         THRU 0005-CHECK-CHECKPOINT-EXIT.
+006605     PERFORM 0010-READ-SUITE-PARM
+006606         THRU 0010-READ-SUITE-PARM-EXIT.
+006610     PERFORM 0050-STAMP-TRANSACTION-HEADER
+006620         THRU 0050-STAMP-TRANSACTION-HEADER-EXIT.
+006630     PERFORM 0100-READ-CATALOG-VERSION
+006640         THRU 0100-READ-CATALOG-VERSION-EXIT.
+006650     PERFORM 0150-LOAD-CATALOG-HISTORY
+006660         THRU 0150-LOAD-CATALOG-HISTORY-EXIT.
+006700     OPEN INPUT RL-FS2.
+006800     PERFORM 1000-READ-AND-CATALOG-RECORDS
+006900         THRU 1000-READ-AND-CATALOG-RECORDS-EXIT.
+007000     CLOSE RL-FS2.
+007010     PERFORM 9000-WRITE-RUN-HEADER-REPORT
+007020         THRU 9000-WRITE-RUN-HEADER-REPORT-EXIT.
+007022     PERFORM 9050-WRITE-CATALOG-SNAPSHOT
+007023         THRU 9050-WRITE-CATALOG-SNAPSHOT-EXIT.
+007025     PERFORM 9100-WRITE-SUITE-AUDIT-TRAIL
+007026         THRU 9100-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+007030     PERFORM 0900-MARK-CHECKPOINT
+007040         THRU 0900-MARK-CHECKPOINT-EXIT.
+007050     GO TO 9999-EXIT.
+006920*--------------------------------------------------------------*
+006921* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER MOVETOSTMT        *
+006922* ALREADY COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE RATHER *
+006923* THAN RECATALOGING THE SAME INPUT A SECOND TIME.               *
+006924*--------------------------------------------------------------*
+006925 0005-CHECK-CHECKPOINT.
+006926     MOVE 'MOVETOST' TO CK-PROGRAM-ID.
+006927     SET CK-CHECK TO TRUE.
+006928     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+006929     IF CK-ALREADY-DONE
+006930         DISPLAY 'MOVETOSTMT: ALREADY COMPLETED THIS CYCLE - '
+006931             'SKIPPING'
+006932         GO TO 9999-EXIT
+006933     END-IF.
+006934 0005-CHECK-CHECKPOINT-EXIT.
+006935     EXIT.
+006936*--------------------------------------------------------------*
+006937* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT MOVETOSTMT COMPLETED*
+006938* THIS CYCLE'S CATALOG RUN SUCCESSFULLY.                       *
+006939*--------------------------------------------------------------*
+006941 0900-MARK-CHECKPOINT.
+006942     MOVE 'MOVETOST' TO CK-PROGRAM-ID.
+006943     SET CK-MARK TO TRUE.
+006944     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+006946 0900-MARK-CHECKPOINT-EXIT.
+006947     EXIT.
+006940*--------------------------------------------------------------*
+006945* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+006950* FROM SUITEPRM, AHEAD OF ANY PROGRAM-SPECIFIC PARM CARD.       *
+006955*--------------------------------------------------------------*
+006960 0010-READ-SUITE-PARM.
+006965     OPEN INPUT SUITE-PARM-FILE.
+006970     IF WS-SUITE-OK
+006975         READ SUITE-PARM-FILE
+006980             AT END
+006985                 CONTINUE
+006990         END-READ
+006995         IF WS-SUITE-OK
+007000             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+007001             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+007002         END-IF
+007003         CLOSE SUITE-PARM-FILE
+007004     END-IF.
+007005 0010-READ-SUITE-PARM-EXIT.
+007006     EXIT.
+007030*--------------------------------------------------------------*
+007040* 0050-STAMP-TRANSACTION-HEADER - POPULATES THE SHARED TXNHDR  *
+007050* LAYOUT WITH THIS PROGRAM'S IDENTITY AND RUN TIMESTAMP.       *
+007060*--------------------------------------------------------------*
+007070 0050-STAMP-TRANSACTION-HEADER.
+007080     MOVE 'MOVETOST' TO TH-PROGRAM-ID.
+007090     ACCEPT TH-RUN-DATE FROM DATE YYYYMMDD.
+007100     ACCEPT TH-RUN-TIME FROM TIME.
+007110     MOVE SP-BATCH-ID TO TH-BATCH-ID.
+007120 0050-STAMP-TRANSACTION-HEADER-EXIT.
+007130     EXIT.
+007140*--------------------------------------------------------------*
+007150* 0100-READ-CATALOG-VERSION - READS THE CATALOG VERSION STAMP  *
+007160* FROM MTVERS. A MISSING VERSION CARD LEAVES THE COMPILED-IN   *
+007170* DEFAULT OF 'V1' IN PLACE.                                    *
+007180*--------------------------------------------------------------*
+007190 0100-READ-CATALOG-VERSION.
+007200     OPEN INPUT MOVETOSTMT-VERSION-FILE.
+007210     IF WS-VERSION-OK
+007220         READ MOVETOSTMT-VERSION-FILE INTO MT-VERSION-CARD
+007230             AT END
+007240                 CONTINUE
+007250         END-READ
+007260         IF WS-VERSION-OK
+007270             MOVE MT-VERSION-CARD TO WS-CATALOG-VERSION
+007280         END-IF
+007290         CLOSE MOVETOSTMT-VERSION-FILE
+007300     END-IF.
+007310 0100-READ-CATALOG-VERSION-EXIT.
+007320     EXIT.
+007330*--------------------------------------------------------------*
+007340* 0150-LOAD-CATALOG-HISTORY - LOADS WHATEVER MTCATLOG ALREADY   *
+007350* HOLDS FROM PRIOR RUNS INTO MTCAT-HISTORY-REC, SO THIS RUN'S   *
+007360* 9050-WRITE-CATALOG-SNAPSHOT CAN FLAG SUPERSEDED ENTRIES AND   *
+007370* APPEND TO THE HISTORY RATHER THAN STARTING OVER. A MISSING OR *
+007380* UNREADABLE CATALOG - THE FIRST RUN EVER, OR A FRESH ONE - IS  *
+007390* TREATED AS AN EMPTY HISTORY RATHER THAN AN ERROR.             *
+007400*--------------------------------------------------------------*
+007410 0150-LOAD-CATALOG-HISTORY.
+007420     MOVE 0 TO WS-HISTORY-COUNT.
+007430     OPEN INPUT MOVETOSTMT-CATALOG-FILE.
+007440     IF WS-CATALOG-FILE-OK
+007450         SET WS-HISTORY-NOT-AT-EOF TO TRUE
+007460         PERFORM 0160-READ-ONE-HISTORY-LINE
+007470             THRU 0160-READ-ONE-HISTORY-LINE-EXIT
+007480         PERFORM UNTIL WS-HISTORY-AT-EOF
+007490             IF WS-HISTORY-COUNT < WS-HISTORY-MAX
+007500                 ADD 1 TO WS-HISTORY-COUNT
+007510                 MOVE MTCAT-RECORD
+007520                     TO MTCAT-HISTORY-ENTRY (WS-HISTORY-COUNT)
+007530             ELSE
+007540                 DISPLAY 'CATALOG HISTORY FULL - RECORD SKIPPED: '
+007550                     MTCAT-XFILE-NAME
+007560             END-IF
+007570             PERFORM 0160-READ-ONE-HISTORY-LINE
+007580                 THRU 0160-READ-ONE-HISTORY-LINE-EXIT
+007590         END-PERFORM
+007600         CLOSE MOVETOSTMT-CATALOG-FILE
+007610     END-IF.
+007620 0150-LOAD-CATALOG-HISTORY-EXIT.
+007630     EXIT.
+007640*--------------------------------------------------------------*
+007650* 0160-READ-ONE-HISTORY-LINE - SHARED SINGLE READ AGAINST       *
+007660* MTCATLOG FOR BOTH THE PRIMING READ AND THE LOOP READ ABOVE.   *
+007670*--------------------------------------------------------------*
+007680 0160-READ-ONE-HISTORY-LINE.
+007690     IF WS-HISTORY-NOT-AT-EOF
+007700         READ MOVETOSTMT-CATALOG-FILE
+007710             AT END
+007720                 SET WS-HISTORY-AT-EOF TO TRUE
+007730         END-READ
+007740     END-IF.
+007750 0160-READ-ONE-HISTORY-LINE-EXIT.
+007760     EXIT.
+009330*--------------------------------------------------------------*
+009340* 1000-READ-AND-CATALOG-RECORDS - READS EVERY RECORD ON        *
+009400* MTINPUT AND FILES EACH ONE INTO THE SORTED CATALOG UNTIL     *
+009500* EITHER THE INPUT OR THE CATALOG RUNS OUT OF ROOM.            *
+009600*--------------------------------------------------------------*
+009700 1000-READ-AND-CATALOG-RECORDS.
+009800     SET WS-NOT-AT-EOF TO TRUE.
+009900     READ RL-FS2
+010000         AT END SET WS-AT-EOF TO TRUE
+010100     END-READ.
+010200     PERFORM UNTIL WS-AT-EOF
+010300         IF WS-CATALOG-COUNT < WS-CATALOG-MAX
+010400             PERFORM 2000-INSERT-INTO-CATALOG
+010500                 THRU 2000-INSERT-INTO-CATALOG-EXIT
+010600         ELSE
+010700             DISPLAY 'CATALOG FULL - RECORD SKIPPED: '
+010800                 NEW-XFILE-NAME
+010900         END-IF
+011000         READ RL-FS2
+011100             AT END SET WS-AT-EOF TO TRUE
+011200         END-READ
+011300     END-PERFORM.
+011400 1000-READ-AND-CATALOG-RECORDS-EXIT.
+011500     EXIT.
+011600*--------------------------------------------------------------*
+011700* 2000-INSERT-INTO-CATALOG - ADDS ONE ENTRY TO THE CATALOG AT  *
+011800* THE SUBSCRIPT THAT KEEPS XFILE-NAME IN ASCENDING ORDER,      *
+011900* SHIFTING ANY ENTRIES AFTER IT DOWN ONE SLOT FIRST. A FILE     *
+011910* NAME ALREADY CATALOGED EARLIER THIS SAME RUN - FOUND VIA     *
+011920* 2050-CHECK-FOR-DUPLICATE-ENTRY'S SEARCH ALL AGAINST THE       *
+011930* ASCENDING-KEY CATALOG - HAS ITS EXISTING SLOT REFRESHED       *
+011940* INSTEAD OF TAKING A SECOND ONE.                               *
+012000*--------------------------------------------------------------*
+012100 2000-INSERT-INTO-CATALOG.
+012110     PERFORM 2050-CHECK-FOR-DUPLICATE-ENTRY
+012120         THRU 2050-CHECK-FOR-DUPLICATE-ENTRY-EXIT.
+012130     IF WS-DUPE-FOUND
+012140         MOVE SOMEFILE1-100
+012150             TO FILE-RECORD-INFO-P1-100 (MT-IDX)
+012160         ACCEPT FILE-RECORD-LAST-UPDATED (MT-IDX)
+012170             FROM DATE YYYYMMDD
+012180     ELSE
+012190         ADD 1 TO WS-CATALOG-COUNT
+012200         PERFORM 2100-FIND-INSERT-POSITION
+012400             THRU 2100-FIND-INSERT-POSITION-EXIT
+012500         PERFORM 2200-SHIFT-ENTRIES-DOWN
+012600             THRU 2200-SHIFT-ENTRIES-DOWN-EXIT
+012700         MOVE SOMEFILE1-100
+012800             TO FILE-RECORD-INFO-P1-100 (WS-INSERT-POS)
+012810         ACCEPT FILE-RECORD-LAST-UPDATED (WS-INSERT-POS)
+012820             FROM DATE YYYYMMDD
+012830     END-IF.
+012900 2000-INSERT-INTO-CATALOG-EXIT.
+013000     EXIT.
+013010*--------------------------------------------------------------*
+013020* 2050-CHECK-FOR-DUPLICATE-ENTRY - SEARCHES THE CATALOG'S       *
+013030* DECLARED ASCENDING KEY, XFILE-NAME, FOR THIS RECORD'S NAME    *
+013040* VIA SEARCH ALL RATHER THAN A LINEAR SCAN. LEAVES MT-IDX       *
+013050* POINTING AT THE MATCHING SLOT WHEN FOUND.                     *
+013060*--------------------------------------------------------------*
+013070 2050-CHECK-FOR-DUPLICATE-ENTRY.
+013080     SET WS-DUPE-NOT-FOUND TO TRUE.
+013090     IF WS-CATALOG-COUNT > 0
+013100         SEARCH ALL FILE-RECORD-INFO
+013110             WHEN XFILE-NAME (MT-IDX) = NEW-XFILE-NAME
+013120                 SET WS-DUPE-FOUND TO TRUE
+013130         END-SEARCH
+013140     END-IF.
+013150 2050-CHECK-FOR-DUPLICATE-ENTRY-EXIT.
+013160     EXIT.
+013100*--------------------------------------------------------------*
+013200* 2100-FIND-INSERT-POSITION - LOCATES THE FIRST SLOT WHOSE     *
+013300* XFILE-NAME SORTS AFTER THE NEW RECORD'S NAME. IF NONE DOES,  *
+013400* THE NEW RECORD BELONGS AT THE NEWLY ADDED LAST SLOT.         *
+013500*--------------------------------------------------------------*
+013600 2100-FIND-INSERT-POSITION.
+013700     MOVE WS-CATALOG-COUNT TO WS-INSERT-POS.
+013800     SET WS-SCAN-NOT-FOUND TO TRUE.
+013900     PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+014000             UNTIL WS-SCAN-IDX > WS-CATALOG-COUNT
+014100             OR WS-SCAN-FOUND
+014200         IF XFILE-NAME (WS-SCAN-IDX) > NEW-XFILE-NAME
+014300             MOVE WS-SCAN-IDX TO WS-INSERT-POS
+014400             SET WS-SCAN-FOUND TO TRUE
+014500         END-IF
+014600     END-PERFORM.
+014700 2100-FIND-INSERT-POSITION-EXIT.
+014800     EXIT.
+014900*--------------------------------------------------------------*
+015000* 2200-SHIFT-ENTRIES-DOWN - OPENS UP THE SLOT AT WS-INSERT-POS *
+015100* BY MOVING EVERY ENTRY FROM THERE TO THE OLD END OF THE       *
+015200* CATALOG DOWN ONE POSITION.                                   *
+015300*--------------------------------------------------------------*
+015400 2200-SHIFT-ENTRIES-DOWN.
+015500     PERFORM VARYING WS-SHIFT-IDX FROM WS-CATALOG-COUNT BY -1
+015600             UNTIL WS-SHIFT-IDX <= WS-INSERT-POS
+015700         MOVE FILE-RECORD-INFO (WS-SHIFT-IDX - 1)
+015800             TO FILE-RECORD-INFO (WS-SHIFT-IDX)
+015900     END-PERFORM.
+016000 2200-SHIFT-ENTRIES-DOWN-EXIT.
+016100     EXIT.
+016200*--------------------------------------------------------------*
+016300* 9000-WRITE-RUN-HEADER-REPORT - WRITES ONE LINE TO MTHDR       *
+016400* SHOWING THE TRANSACTION STAMP, THE CATALOG VERSION THIS RUN  *
+016500* USED, AND HOW MANY ENTRIES WERE CATALOGED, SO OPERATIONS     *
+016600* CAN TELL AT A GLANCE WHICH CATALOG VERSION WAS ACTIVE.       *
+016700*--------------------------------------------------------------*
+016800 9000-WRITE-RUN-HEADER-REPORT.
+016900     OPEN OUTPUT MOVETOSTMT-HEADER-FILE.
+017000     MOVE TH-PROGRAM-ID      TO MTHDR-PROGRAM-ID.
+017100     MOVE TH-RUN-DATE        TO MTHDR-RUN-DATE.
+017200     MOVE TH-RUN-TIME        TO MTHDR-RUN-TIME.
+017300     MOVE TH-BATCH-ID        TO MTHDR-BATCH-ID.
+017400     MOVE WS-CATALOG-VERSION TO MTHDR-CATALOG-VERSION.
+017500     MOVE WS-CATALOG-COUNT   TO MTHDR-CATALOG-COUNT.
+017600     WRITE MT-HEADER-RECORD.
+017700     CLOSE MOVETOSTMT-HEADER-FILE.
+017800 9000-WRITE-RUN-HEADER-REPORT-EXIT.
+017900     EXIT.
+017910*--------------------------------------------------------------*
+017920* 9050-WRITE-CATALOG-SNAPSHOT - FOLDS THIS RUN'S CATALOG INTO   *
+017930* MTCAT-HISTORY-REC - ANY PRIOR-RUN ENTRY SHARING A FILE NAME   *
+017940* WITH ONE CATALOGED THIS RUN IS FLAGGED SUPERSEDED, THIS RUN'S *
+017950* ENTRY IS APPENDED AS CURRENT - AND REWRITES MTCATLOG FROM THE *
+017960* WHOLE HISTORY TABLE SO A FEED'S FILE NAME AND GENERATION      *
+017970* HISTORY ACCUMULATES ACROSS RUNS INSTEAD OF BEING OVERWRITTEN.*
+017980 9050-WRITE-CATALOG-SNAPSHOT.
+017990     PERFORM VARYING MT-IDX FROM 1 BY 1
+018000             UNTIL MT-IDX > WS-CATALOG-COUNT
+018010         PERFORM 9060-MARK-SUPERSEDED-HISTORY
+018020             THRU 9060-MARK-SUPERSEDED-HISTORY-EXIT
+018030         PERFORM 9070-APPEND-HISTORY-ENTRY
+018040             THRU 9070-APPEND-HISTORY-ENTRY-EXIT
+018050     END-PERFORM.
+018060     OPEN OUTPUT MOVETOSTMT-CATALOG-FILE.
+018070     PERFORM VARYING MH-IDX FROM 1 BY 1
+018080             UNTIL MH-IDX > WS-HISTORY-COUNT
+018090         MOVE MTCAT-HISTORY-ENTRY (MH-IDX) TO MTCAT-RECORD
+018100         WRITE MTCAT-RECORD
+018110     END-PERFORM.
+018120     CLOSE MOVETOSTMT-CATALOG-FILE.
+018130 9050-WRITE-CATALOG-SNAPSHOT-EXIT.
+018140     EXIT.
+018150*--------------------------------------------------------------*
+018160* 9060-MARK-SUPERSEDED-HISTORY - WHEN THIS RUN RECATALOGS A     *
+018170* FILE NAME ALREADY PRESENT IN THE HISTORY TABLE AS CURRENT,    *
+018180* THAT OLDER ENTRY IS FLAGGED SUPERSEDED RATHER THAN DROPPED,   *
+018190* SO THE PRIOR RUN'S VERSION AND DATE STAY ON RECORD.           *
+018200*--------------------------------------------------------------*
+018210 9060-MARK-SUPERSEDED-HISTORY.
+018220     PERFORM VARYING MH-IDX FROM 1 BY 1
+018230             UNTIL MH-IDX > WS-HISTORY-COUNT
+018240         IF MH-XFILE-NAME (MH-IDX) = XFILE-NAME (MT-IDX)
+018250             AND MH-STATUS (MH-IDX) = 'CURRENT'
+018260             MOVE 'SUPERSEDED' TO MH-STATUS (MH-IDX)
+018270         END-IF
+018280     END-PERFORM.
+018290 9060-MARK-SUPERSEDED-HISTORY-EXIT.
+018300     EXIT.
+018310*--------------------------------------------------------------*
+018320* 9070-APPEND-HISTORY-ENTRY - ADDS ONE NEW CURRENT ENTRY TO THE *
+018330* HISTORY TABLE FOR THE CATALOG ENTRY AT MT-IDX, TAGGED WITH    *
+018340* THIS RUN'S CATALOG VERSION AND TODAY'S DATE.                  *
+018350*--------------------------------------------------------------*
+018360 9070-APPEND-HISTORY-ENTRY.
+018370     IF WS-HISTORY-COUNT < WS-HISTORY-MAX
+018380         ADD 1 TO WS-HISTORY-COUNT
+018390         MOVE XFILE-NAME (MT-IDX)
+018400             TO MH-XFILE-NAME (WS-HISTORY-COUNT)
+018410         MOVE WS-CATALOG-VERSION
+018420             TO MH-CATALOG-VERSION (WS-HISTORY-COUNT)
+018430         ACCEPT MH-RUN-DATE (WS-HISTORY-COUNT) FROM DATE YYYYMMDD
+018440         MOVE 'CURRENT'
+018450             TO MH-STATUS (WS-HISTORY-COUNT)
+018460     ELSE
+018470         DISPLAY 'CATALOG HISTORY FULL - RECORD SKIPPED: '
+018480             XFILE-NAME (MT-IDX)
+018490     END-IF.
+018500 9070-APPEND-HISTORY-ENTRY-EXIT.
+018510     EXIT.
+018929*--------------------------------------------------------------*
+018931* 9100-WRITE-SUITE-AUDIT-TRAIL - APPENDS ONE ENTRY PER RUN TO    *
+018930* THE SUITE-WIDE AUDITLOG, SHARED WITH UTIL, CALLSTMT, AND       *
+018940* ADDSTMT, SHOWING HOW MANY ENTRIES WERE CATALOGED.              *
+018950*--------------------------------------------------------------*
+018960 9100-WRITE-SUITE-AUDIT-TRAIL.
+018970     OPEN EXTEND SUITE-AUDIT-FILE.
+018980     IF NOT WS-SUITE-AUDIT-OK
+018990         CLOSE SUITE-AUDIT-FILE
+019000         OPEN OUTPUT SUITE-AUDIT-FILE
+019010     END-IF.
+019020     MOVE 'MOVETOST'     TO AT-PROGRAM-ID.
+019030     ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD.
+019040     ACCEPT AT-RUN-TIME FROM TIME.
+019050     MOVE 'CATALOG-COUNT' TO AT-KEY-FIELD.
+019060     MOVE WS-CATALOG-COUNT TO AT-KEY-COUNT.
+019070     WRITE SUITE-AUDIT-RECORD.
+019080     CLOSE SUITE-AUDIT-FILE.
+019090 9100-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+019100     EXIT.
+019110*--------------------------------------------------------------*
+019120* 9999-EXIT                                                    *
+019200*--------------------------------------------------------------*
+019300 9999-EXIT.
+019400     STOP RUN.
