@@ -0,0 +1,739 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. READSTMT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 06/14/1999.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 06/14/99  DW   ORIGINAL ISSUE - TEN INPUT FEEDS, SEVERAL     *
+001100*                WITH HARDCODED OR GARBLED ASSIGN CLAUSES.     *
+001200* 08/09/26  DW   ALL TEN ASSIGN CLAUSES NOW POINT AT           *
+001300*                CONFIGURABLE WORKING-STORAGE NAMES LOADED     *
+001400*                FROM RSPARM AT START-UP, DEFAULTING TO THE    *
+001500*                LOGICAL NAMES SOMEFILE1 THRU SOMEFILE10       *
+001600*                WHEN NO PARM CARD IS SUPPLIED.                *
+001700* 08/09/26  DW   SOMEFILE7, FORMERLY A BLANK ASSIGNMENT, IS    *
+001800*                NOW WIRED UP AND READ LIKE EVERY OTHER FEED.  *
+001900* 08/09/26  DW   ADDED RSPRERUN, A PRE-RUN EXISTENCE CHECK     *
+002000*                OVER ALL TEN FEEDS BEFORE ANY REAL READING    *
+002100*                BEGINS, SO A MISSING FEED IS CAUGHT EARLY.     *
+002200* 08/09/26  DW   ADDED RSREPORT, AN END-OF-RUN RECORD-COUNT    *
+002300*                REPORT ACROSS ALL TEN FEEDS.                  *
+002400* 08/09/26  DW   ADDED RSCKPT CHECKPOINT/RESTART SUPPORT SO A  *
+002500*                RERUN PICKS UP AFTER THE LAST FEED COMPLETED  *
+002600*                INSTEAD OF REREADING EVERYTHING.              *
+002700* 08/09/26  DW   ADDED RSMANFST MANIFEST VALIDATION SO THE     *
+002800*                FEEDS ARE CONFIRMED TO BE IN THE EXPECTED     *
+002900*                ORDER BEFORE PROCESSING RELIES ON IT.         *
+002950* 08/09/26  DW   CHANGED RPT-RECORD-COUNT ON RSREPORT FROM AN   *
+002960*                EDITED PICTURE TO PLAIN PIC 9(06) SO LVL CAN   *
+002970*                READ THE REPORT AND ROLL THE COUNTS INTO ITS   *
+002980*                COUNTER TREE WITHOUT STRIPPING PUNCTUATION.    *
+002990* 08/09/26  DW   NOW READS THE SUITE-WIDE SUITEPRM CONTROL      *
+002991*                CARD AT START-UP, AHEAD OF RSPARM, FOR         *
+002992*                SETTINGS THAT APPLY TO THE WHOLE NIGHTLY CYCLE.*
+002993* 08/09/26  DW   A MISSING FEED NOW ALSO APPENDS AN ALERT TO    *
+002994*                ALERTOUT, THE SAME FILE COND APPENDS TO FOR AN *
+002995*                UNMATCHED ELIGIBILITY COMBINATION, SO OPS SEES *
+002996*                IT WITHOUT WAITING ON SOMEONE TO READ RSPRERUN.*
+002997* 08/09/26  DW   RSCKPT NOW CARRIES A REAL PER-FEED RECORD-COUNT *
+002998*                TABLE ALONGSIDE THE LAST-COMPLETED-FEED INDEX, *
+002998*                SINCE A RESTART WAS RESUMING PAST EVERY FEED A *
+002998*                PRIOR SEGMENT ALREADY FINISHED BUT STILL       *
+002998*                REPORTING 0 RECORDS FOR THOSE FEEDS ON         *
+002998*                RSREPORT.                                      *
+003000*--------------------------------------------------------------*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SOMEFILE1  ASSIGN TO WS-FEED-NAME-01
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-FILE-STATUS.
+003700     SELECT SOMEFILE2  ASSIGN TO WS-FEED-NAME-02
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-FILE-STATUS.
+004000     SELECT SOMEFILE3  ASSIGN TO WS-FEED-NAME-03
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-FILE-STATUS.
+004300     SELECT SOMEFILE4  ASSIGN TO WS-FEED-NAME-04
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-FILE-STATUS.
+004600     SELECT SOMEFILE5  ASSIGN TO WS-FEED-NAME-05
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-FILE-STATUS.
+004900     SELECT SOMEFILE6  ASSIGN TO WS-FEED-NAME-06
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-FILE-STATUS.
+005200     SELECT SOMEFILE7  ASSIGN TO WS-FEED-NAME-07
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-FILE-STATUS.
+005500     SELECT SOMEFILE8  ASSIGN TO WS-FEED-NAME-08
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-FILE-STATUS.
+005800     SELECT SOMEFILE9  ASSIGN TO WS-FEED-NAME-09
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-FILE-STATUS.
+006100     SELECT SOMEFILE10 ASSIGN TO WS-FEED-NAME-10
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-FILE-STATUS.
+006400     SELECT READSTMT-PARM-FILE ASSIGN TO RSPARM
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS WS-PARM-STATUS.
+006700     SELECT READSTMT-MANIFEST-FILE ASSIGN TO RSMANFST
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS IS WS-MANIFEST-STATUS.
+007000     SELECT READSTMT-CHECKPOINT-FILE ASSIGN TO RSCKPT
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS WS-CKPT-STATUS.
+007300     SELECT READSTMT-PRERUN-FILE ASSIGN TO RSPRERUN
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS WS-PRERUN-STATUS.
+007600     SELECT READSTMT-REPORT-FILE ASSIGN TO RSREPORT
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS WS-REPORT-STATUS.
+007850     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+007860         ORGANIZATION IS LINE SEQUENTIAL
+007870         FILE STATUS IS WS-SUITE-STATUS.
+007880     SELECT READSTMT-ALERT-FILE ASSIGN TO ALERTOUT
+007890         ORGANIZATION IS LINE SEQUENTIAL
+007891         FILE STATUS IS WS-ALERT-STATUS.
+007900 DATA DIVISION.
+008000 FILE SECTION.
+008100 FD  SOMEFILE1.
+008200 01  FILE1-RECORD                PIC X(80).
+008300 FD  SOMEFILE2.
+008400 01  FILE2-RECORD                PIC X(80).
+008500 FD  SOMEFILE3.
+008600 01  FILE3-RECORD                PIC X(80).
+008700 FD  SOMEFILE4.
+008800 01  FILE4-RECORD                PIC X(80).
+008900 FD  SOMEFILE5.
+009000 01  FILE5-RECORD                PIC X(80).
+009100 FD  SOMEFILE6.
+009200 01  FILE6-RECORD                PIC X(80).
+009300 FD  SOMEFILE7.
+009400 01  FILE7-RECORD                PIC X(80).
+009500 FD  SOMEFILE8.
+009600 01  FILE8-RECORD                PIC X(80).
+009700 FD  SOMEFILE9.
+009800 01  FILE9-RECORD                PIC X(80).
+009900 FD  SOMEFILE10.
+010000 01  FILE10-RECORD               PIC X(80).
+010100 FD  READSTMT-PARM-FILE.
+010200 01  RS-PARM-CARD                PIC X(40).
+010300 FD  READSTMT-MANIFEST-FILE.
+010400 01  RS-MANIFEST-CARD            PIC X(10).
+010500 FD  READSTMT-CHECKPOINT-FILE.
+010600 01  RS-CKPT-RECORD.
+010610     05  RS-CKPT-LAST-INDEX      PIC 9(02).
+010620     05  RS-CKPT-COUNT-TABLE.
+010630         10  RS-CKPT-COUNT       PIC 9(06) OCCURS 10 TIMES.
+010700 FD  READSTMT-PRERUN-FILE.
+010800 01  RS-PRERUN-RECORD.
+010900     05  PR-FEED-NAME            PIC X(10).
+011000     05  PR-EXISTS-TEXT          PIC X(07).
+011100 FD  READSTMT-REPORT-FILE.
+011200 01  RS-REPORT-RECORD.
+011300     05  RPT-FEED-NAME           PIC X(10).
+011400     05  RPT-RECORD-COUNT        PIC 9(06).
+011410     05  RPT-SEQUENCE-STATUS     PIC X(08).
+011450 FD  SUITE-PARM-FILE.
+011460 01  SP-PARM-CARD                PIC X(11).
+011470 FD  READSTMT-ALERT-FILE.
+011480 COPY ALERTREC.
+011500 WORKING-STORAGE SECTION.
+011600*--------------------------------------------------------------*
+011700* FEED-NAME-DEFAULTS - THE LOGICAL NAME EACH FEED ASSIGNS TO   *
+011800* WHEN RSPARM SUPPLIES NO OVERRIDE FOR THAT POSITION.          *
+011900*--------------------------------------------------------------*
+012000 01  FEED-NAME-DEFAULTS.
+012100     05  FILLER PIC X(10) VALUE 'SOMEFILE1 '.
+012200     05  FILLER PIC X(10) VALUE 'SOMEFILE2 '.
+012300     05  FILLER PIC X(10) VALUE 'SOMEFILE3 '.
+012400     05  FILLER PIC X(10) VALUE 'SOMEFILE4 '.
+012500     05  FILLER PIC X(10) VALUE 'SOMEFILE5 '.
+012600     05  FILLER PIC X(10) VALUE 'SOMEFILE6 '.
+012700     05  FILLER PIC X(10) VALUE 'SOMEFILE7 '.
+012800     05  FILLER PIC X(10) VALUE 'SOMEFILE8 '.
+012900     05  FILLER PIC X(10) VALUE 'SOMEFILE9 '.
+013000     05  FILLER PIC X(10) VALUE 'SOMEFILE10'.
+013100 01  FEED-NAME-DEFAULTS-R REDEFINES FEED-NAME-DEFAULTS.
+013200     05  FD-DEFAULT-NAME OCCURS 10 TIMES PIC X(10).
+013300 01  WS-FEED-NAME-01             PIC X(10) VALUE 'SOMEFILE1 '.
+013400 01  WS-FEED-NAME-02             PIC X(10) VALUE 'SOMEFILE2 '.
+013500 01  WS-FEED-NAME-03             PIC X(10) VALUE 'SOMEFILE3 '.
+013600 01  WS-FEED-NAME-04             PIC X(10) VALUE 'SOMEFILE4 '.
+013700 01  WS-FEED-NAME-05             PIC X(10) VALUE 'SOMEFILE5 '.
+013800 01  WS-FEED-NAME-06             PIC X(10) VALUE 'SOMEFILE6 '.
+013900 01  WS-FEED-NAME-07             PIC X(10) VALUE 'SOMEFILE7 '.
+014000 01  WS-FEED-NAME-08             PIC X(10) VALUE 'SOMEFILE8 '.
+014100 01  WS-FEED-NAME-09             PIC X(10) VALUE 'SOMEFILE9 '.
+014200 01  WS-FEED-NAME-10             PIC X(10) VALUE 'SOMEFILE10'.
+014300 01  WS-FILE-STATUS              PIC X(02).
+014400     88  WS-FILE-OK              VALUE '00'.
+014500     88  WS-FILE-EOF             VALUE '10'.
+014600     88  WS-FILE-NOTFOUND        VALUE '35'.
+014700 01  WS-PARM-STATUS              PIC X(02).
+014800     88  WS-PARM-OK              VALUE '00'.
+014900     88  WS-PARM-EOF             VALUE '10'.
+015000 01  WS-MANIFEST-STATUS          PIC X(02).
+015100     88  WS-MANIFEST-OK          VALUE '00'.
+015200     88  WS-MANIFEST-EOF         VALUE '10'.
+015300 01  WS-CKPT-STATUS              PIC X(02).
+015400     88  WS-CKPT-OK              VALUE '00'.
+015500     88  WS-CKPT-NOTFOUND        VALUE '35'.
+015600 01  WS-PRERUN-STATUS            PIC X(02).
+015700     88  WS-PRERUN-OK            VALUE '00'.
+015800 01  WS-REPORT-STATUS            PIC X(02).
+015900     88  WS-REPORT-OK            VALUE '00'.
+015950 01  WS-SUITE-STATUS             PIC X(02).
+015960     88  WS-SUITE-OK             VALUE '00'.
+015965 01  WS-ALERT-STATUS             PIC X(02).
+015966     88  WS-ALERT-OK             VALUE '00'.
+015970 COPY SUITEPRM.
+015980 COPY CKPTPARM.
+016000 01  WS-FEED-INDEX               PIC 9(02) COMP.
+016050 01  WS-CKPT-IDX                 PIC 9(02) COMP.
+016100 01  WS-RESUME-INDEX             PIC 9(02) COMP VALUE 1.
+016150 01  WS-EOF-SWITCH               PIC X(01).
+016160     88  WS-AT-EOF               VALUE 'Y'.
+016170     88  WS-NOT-AT-EOF           VALUE 'N'.
+016200 01  WS-EXISTS-TEXT              PIC X(07).
+016210 01  WS-FEED-EMPTY-SWITCH        PIC X(01).
+016220     88  WS-FEED-EMPTY           VALUE 'Y'.
+016230     88  WS-FEED-NOT-EMPTY       VALUE 'N'.
+016300*--------------------------------------------------------------*
+016400* FEED-STATUS-TABLE - ONE ENTRY PER INPUT FEED, CARRYING THE   *
+016500* LOGICAL NAME, RUNNING RECORD COUNT, EXISTENCE FLAG AND THE   *
+016600* MANIFEST-MATCH FLAG USED BY THE SEQUENCE VALIDATION BELOW.   *
+016700*--------------------------------------------------------------*
+016800 01  FEED-STATUS-TABLE.
+016900     05  FEED-ENTRY OCCURS 10 TIMES INDEXED BY FS-IDX.
+017000         10  FS-FEED-NAME        PIC X(10).
+017100         10  FS-RECORD-COUNT     PIC 9(06) COMP.
+017200         10  FS-EXISTS-FLAG      PIC X(01).
+017300             88  FS-FEED-EXISTS  VALUE 'Y'.
+017400             88  FS-FEED-MISSING VALUE 'N'.
+017500         10  FS-MANIFEST-NAME    PIC X(10).
+017600         10  FS-SEQUENCE-FLAG    PIC X(01).
+017700             88  FS-SEQ-MATCHED  VALUE 'Y'.
+017800             88  FS-SEQ-MISMATCH VALUE 'N'.
+017900 PROCEDURE DIVISION.
+018000 0000-MAINLINE.
+018020     PERFORM 0005-CHECK-CHECKPOINT
+018030         THRU 0005-CHECK-CHECKPOINT-EXIT.
+018050     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+018100     PERFORM 1000-INITIALIZE-FEED-TABLE
+018200         THRU 1000-INITIALIZE-FEED-TABLE-EXIT.
+018300     PERFORM 1100-READ-PARM-CARDS
+018400         THRU 1100-READ-PARM-CARDS-EXIT.
+018500     PERFORM 1200-READ-MANIFEST
+018600         THRU 1200-READ-MANIFEST-EXIT.
+018700     PERFORM 1300-VALIDATE-SEQUENCE
+018800         THRU 1300-VALIDATE-SEQUENCE-EXIT.
+018900     PERFORM 1400-READ-CHECKPOINT
+019000         THRU 1400-READ-CHECKPOINT-EXIT.
+019100     PERFORM 2000-PRERUN-EXISTENCE-CHECK
+019200         THRU 2000-PRERUN-EXISTENCE-CHECK-EXIT.
+019300     PERFORM 3000-PROCESS-ALL-FEEDS
+019400         THRU 3000-PROCESS-ALL-FEEDS-EXIT.
+019500     PERFORM 8000-WRITE-RECORD-COUNT-REPORT
+019600         THRU 8000-WRITE-RECORD-COUNT-REPORT-EXIT.
+019700     PERFORM 8100-CLEAR-CHECKPOINT
+019800         THRU 8100-CLEAR-CHECKPOINT-EXIT.
+019850     PERFORM 0900-MARK-CHECKPOINT
+019870         THRU 0900-MARK-CHECKPOINT-EXIT.
+019900     GO TO 9999-EXIT.
+019901*--------------------------------------------------------------*
+019902* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER READSTMT ALREADY*
+019903* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE RATHER THAN   *
+019904* REREADING ALL TEN FEEDS.                                     *
+019905*--------------------------------------------------------------*
+019906 0005-CHECK-CHECKPOINT.
+019907     MOVE 'READSTMT' TO CK-PROGRAM-ID.
+019908     SET CK-CHECK TO TRUE.
+019909     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+019911     IF CK-ALREADY-DONE
+019912         DISPLAY 'READSTMT: ALREADY COMPLETED THIS CYCLE - '
+019913             'SKIPPING'
+019914         GO TO 9999-EXIT
+019915     END-IF.
+019916 0005-CHECK-CHECKPOINT-EXIT.
+019917     EXIT.
+019918*--------------------------------------------------------------*
+019919* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT READSTMT COMPLETED *
+019921* THIS CYCLE'S TEN-FEED READ SUCCESSFULLY.                     *
+019922*--------------------------------------------------------------*
+019923 0900-MARK-CHECKPOINT.
+019924     MOVE 'READSTMT' TO CK-PROGRAM-ID.
+019925     SET CK-MARK TO TRUE.
+019926     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+019927 0900-MARK-CHECKPOINT-EXIT.
+019928     EXIT.
+019910*--------------------------------------------------------------*
+019920* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+019930* FROM SUITEPRM, AHEAD OF READSTMT'S OWN RSPARM CARDS.          *
+019940*--------------------------------------------------------------*
+019950 0010-READ-SUITE-PARM.
+019960     OPEN INPUT SUITE-PARM-FILE.
+019970     IF WS-SUITE-OK
+019980         READ SUITE-PARM-FILE
+019985             AT END
+019990                 CONTINUE
+019992         END-READ
+019994         IF WS-SUITE-OK
+019996             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+019998             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+019999         END-IF
+020001         CLOSE SUITE-PARM-FILE
+020002     END-IF.
+020003 0010-READ-SUITE-PARM-EXIT.
+020004     EXIT.
+020000*--------------------------------------------------------------*
+020100* 1000-INITIALIZE-FEED-TABLE - SEEDS THE FEED-STATUS-TABLE     *
+020200* WITH THE DEFAULT LOGICAL NAME AND A ZEROED COUNT FOR EACH    *
+020300* OF THE TEN FEEDS.                                            *
+020400*--------------------------------------------------------------*
+020500 1000-INITIALIZE-FEED-TABLE.
+020600     PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+020700             UNTIL WS-FEED-INDEX > 10
+020800         MOVE FD-DEFAULT-NAME (WS-FEED-INDEX)
+020900             TO FS-FEED-NAME (WS-FEED-INDEX)
+021000         MOVE ZERO TO FS-RECORD-COUNT (WS-FEED-INDEX)
+021100         SET FS-FEED-MISSING (WS-FEED-INDEX) TO TRUE
+021200         SET FS-SEQ-MISMATCH (WS-FEED-INDEX) TO TRUE
+021300     END-PERFORM.
+021400 1000-INITIALIZE-FEED-TABLE-EXIT.
+021500     EXIT.
+021600*--------------------------------------------------------------*
+021700* 1100-READ-PARM-CARDS - APPLIES RSPARM OVERRIDES, ONE LINE    *
+021800* PER FEED IN POSITION ORDER, OVER THE COMPILED-IN DEFAULTS.   *
+021900* A MISSING RSPARM OR A SHORT ONE LEAVES THE REMAINING FEEDS   *
+022000* ON THEIR DEFAULT ASSIGNMENT.                                 *
+022100*--------------------------------------------------------------*
+022200 1100-READ-PARM-CARDS.
+022300     OPEN INPUT READSTMT-PARM-FILE.
+022400     IF WS-PARM-OK
+022500         PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+022600                 UNTIL WS-FEED-INDEX > 10
+022700                 OR NOT WS-PARM-OK
+022800             READ READSTMT-PARM-FILE INTO RS-PARM-CARD
+022900                 AT END
+023000                     SET WS-PARM-EOF TO TRUE
+023100             END-READ
+023200             IF WS-PARM-OK
+023300                 PERFORM 1150-APPLY-PARM-CARD
+023400             END-IF
+023500         END-PERFORM
+023600         CLOSE READSTMT-PARM-FILE
+023700     END-IF.
+023800 1100-READ-PARM-CARDS-EXIT.
+023900     EXIT.
+024000*--------------------------------------------------------------*
+024100* 1150-APPLY-PARM-CARD - MOVES ONE RSPARM CARD INTO THE        *
+024200* ASSIGN-NAME VARIABLE FOR THE FEED AT WS-FEED-INDEX.          *
+024300*--------------------------------------------------------------*
+024400 1150-APPLY-PARM-CARD.
+024500     EVALUATE WS-FEED-INDEX
+024600         WHEN 1  MOVE RS-PARM-CARD TO WS-FEED-NAME-01
+024700         WHEN 2  MOVE RS-PARM-CARD TO WS-FEED-NAME-02
+024800         WHEN 3  MOVE RS-PARM-CARD TO WS-FEED-NAME-03
+024900         WHEN 4  MOVE RS-PARM-CARD TO WS-FEED-NAME-04
+025000         WHEN 5  MOVE RS-PARM-CARD TO WS-FEED-NAME-05
+025100         WHEN 6  MOVE RS-PARM-CARD TO WS-FEED-NAME-06
+025200         WHEN 7  MOVE RS-PARM-CARD TO WS-FEED-NAME-07
+025300         WHEN 8  MOVE RS-PARM-CARD TO WS-FEED-NAME-08
+025400         WHEN 9  MOVE RS-PARM-CARD TO WS-FEED-NAME-09
+025500         WHEN 10 MOVE RS-PARM-CARD TO WS-FEED-NAME-10
+025600     END-EVALUATE.
+025700 1150-APPLY-PARM-CARD-EXIT.
+025800     EXIT.
+025900*--------------------------------------------------------------*
+026000* 1200-READ-MANIFEST - LOADS THE EXPECTED FEED SEQUENCE FROM   *
+026100* RSMANFST INTO THE FEED-STATUS-TABLE FOR 1300 TO VALIDATE     *
+026200* AGAINST. A MISSING MANIFEST LEAVES EVERY ENTRY BLANK, WHICH  *
+026300* 1300 TREATS AS "NOT VALIDATED" RATHER THAN "MISMATCHED".     *
+026400*--------------------------------------------------------------*
+026500 1200-READ-MANIFEST.
+026600     OPEN INPUT READSTMT-MANIFEST-FILE.
+026700     IF WS-MANIFEST-OK
+026800         PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+026900                 UNTIL WS-FEED-INDEX > 10
+027000                 OR NOT WS-MANIFEST-OK
+027100             READ READSTMT-MANIFEST-FILE INTO RS-MANIFEST-CARD
+027200                 AT END
+027300                     SET WS-MANIFEST-EOF TO TRUE
+027400             END-READ
+027500             IF WS-MANIFEST-OK
+027600                 MOVE RS-MANIFEST-CARD
+027700                     TO FS-MANIFEST-NAME (WS-FEED-INDEX)
+027800             END-IF
+027900         END-PERFORM
+028000         CLOSE READSTMT-MANIFEST-FILE
+028100     END-IF.
+028200 1200-READ-MANIFEST-EXIT.
+028300     EXIT.
+028400*--------------------------------------------------------------*
+028500* 1300-VALIDATE-SEQUENCE - CONFIRMS EACH FEED'S POSITION       *
+028600* MATCHES ITS MANIFEST ENTRY (FEED01 IN SLOT 1 AND SO ON).     *
+028700* A MISMATCH IS FLAGGED ON THE TABLE RATHER THAN ABORTING THE  *
+028800* RUN, SINCE THE REPORT IN 8000 IS WHERE OPERATIONS WILL SEE   *
+028900* IT AND DECIDE WHETHER TO RERUN.                              *
+029000*--------------------------------------------------------------*
+029100 1300-VALIDATE-SEQUENCE.
+029200     PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+029300             UNTIL WS-FEED-INDEX > 10
+029400         IF FS-MANIFEST-NAME (WS-FEED-INDEX) = SPACES
+029500             SET FS-SEQ-MISMATCH (WS-FEED-INDEX) TO TRUE
+029510         ELSE
+029520             IF FS-FEED-NAME (WS-FEED-INDEX)
+029530                     = FS-MANIFEST-NAME (WS-FEED-INDEX)
+029540                 SET FS-SEQ-MATCHED (WS-FEED-INDEX) TO TRUE
+029550             ELSE
+029560                 SET FS-SEQ-MISMATCH (WS-FEED-INDEX) TO TRUE
+029570                 PERFORM 1350-WRITE-SEQUENCE-MISMATCH-ALERT
+029580                     THRU 1350-WRITE-SEQUENCE-MISMATCH-ALERT-EXIT
+029590             END-IF
+029700         END-IF
+029900     END-PERFORM.
+030000 1300-VALIDATE-SEQUENCE-EXIT.
+030100     EXIT.
+030110*--------------------------------------------------------------*
+030120* 1350-WRITE-SEQUENCE-MISMATCH-ALERT - APPENDS AN ALERT TO      *
+030130* ALERTOUT FOR THE FEED AT WS-FEED-INDEX WHOSE POSITION DOES    *
+030140* NOT MATCH ITS RSMANFST ENTRY, THE SAME WAY 2060 ALERTS ON A   *
+030150* MISSING FEED, SO A RENAMED OR REORDERED FEED IS CAUGHT AS     *
+030160* SOON AS THE MANIFEST IS VALIDATED RATHER THAN LEFT FOR THE    *
+030170* END-OF-RUN REPORT ALONE.                                      *
+030180*--------------------------------------------------------------*
+030190 1350-WRITE-SEQUENCE-MISMATCH-ALERT.
+030200     OPEN EXTEND READSTMT-ALERT-FILE.
+030210     IF NOT WS-ALERT-OK
+030220         CLOSE READSTMT-ALERT-FILE
+030230         OPEN OUTPUT READSTMT-ALERT-FILE
+030240     END-IF.
+030250     MOVE 'READSTMT' TO ALRT-PROGRAM-ID.
+030260     ACCEPT ALRT-DATE FROM DATE YYYYMMDD.
+030270     ACCEPT ALRT-TIME FROM TIME.
+030280     MOVE 'SEQUENCE MISMATCH' TO ALRT-CATEGORY.
+030290     MOVE FS-FEED-NAME (WS-FEED-INDEX) TO ALRT-DETAIL.
+030300     WRITE ALERT-RECORD.
+030310     CLOSE READSTMT-ALERT-FILE.
+030320 1350-WRITE-SEQUENCE-MISMATCH-ALERT-EXIT.
+030330     EXIT.
+030200*--------------------------------------------------------------*
+030300* 1400-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT,     *
+030400* RESUME AFTER THE LAST FEED IT COMPLETED INSTEAD OF STARTING  *
+030500* OVER AT FEED 1.                                              *
+030600*--------------------------------------------------------------*
+030700 1400-READ-CHECKPOINT.
+030800     MOVE 1 TO WS-RESUME-INDEX.
+030900     OPEN INPUT READSTMT-CHECKPOINT-FILE.
+031000     IF WS-CKPT-OK
+031100         READ READSTMT-CHECKPOINT-FILE INTO RS-CKPT-RECORD
+031200             AT END
+031300                 CONTINUE
+031400         END-READ
+031500         IF WS-CKPT-OK
+031600             COMPUTE WS-RESUME-INDEX = RS-CKPT-LAST-INDEX + 1
+031610             PERFORM 1450-RESTORE-COMPLETED-COUNTS
+031620                 THRU 1450-RESTORE-COMPLETED-COUNTS-EXIT
+031700         END-IF
+031800         CLOSE READSTMT-CHECKPOINT-FILE
+031900     END-IF.
+032000 1400-READ-CHECKPOINT-EXIT.
+032100     EXIT.
+032110*--------------------------------------------------------------*
+032120* 1450-RESTORE-COMPLETED-COUNTS - A RESTARTED RUN SKIPS EVERY   *
+032130* FEED A PRIOR RUN SEGMENT ALREADY FINISHED, SO THE REAL COUNT  *
+032140* THAT SEGMENT ESTABLISHED HAS TO COME BACK OFF RSCKPT INSTEAD  *
+032150* OF STAYING AT THE ZERO 1000-INITIALIZE-FEED-TABLE SEEDED IT   *
+032160* WITH - OTHERWISE RSREPORT REPORTS 0 RECORDS FOR A FEED THAT   *
+032170* WAS GENUINELY READ.                                          *
+032180*--------------------------------------------------------------*
+032190 1450-RESTORE-COMPLETED-COUNTS.
+032200     PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+032210             UNTIL WS-CKPT-IDX >= WS-RESUME-INDEX
+032220         MOVE RS-CKPT-COUNT (WS-CKPT-IDX)
+032230             TO FS-RECORD-COUNT (WS-CKPT-IDX)
+032240     END-PERFORM.
+032250 1450-RESTORE-COMPLETED-COUNTS-EXIT.
+032260     EXIT.
+032200*--------------------------------------------------------------*
+032300* 2000-PRERUN-EXISTENCE-CHECK - OPENS EACH OF THE TEN FEEDS    *
+032400* BEFORE ANY REAL PROCESSING BEGINS AND RECORDS WHETHER IT IS  *
+032500* PRESENT ON RSPRERUN, SO A MISSING FEED IS CAUGHT BEFORE THE  *
+032600* RUN GETS PARTWAY THROUGH.                                    *
+032700*--------------------------------------------------------------*
+032800 2000-PRERUN-EXISTENCE-CHECK.
+032900     OPEN OUTPUT READSTMT-PRERUN-FILE.
+033000     PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+033100             UNTIL WS-FEED-INDEX > 10
+033200         PERFORM 2050-CHECK-ONE-FEED-EXISTS
+033300     END-PERFORM.
+033400     CLOSE READSTMT-PRERUN-FILE.
+033500 2000-PRERUN-EXISTENCE-CHECK-EXIT.
+033600     EXIT.
+033700*--------------------------------------------------------------*
+033800* 2050-CHECK-ONE-FEED-EXISTS - OPENS, IMMEDIATELY CLOSES, AND  *
+034000* LOGS THE EXISTENCE OF THE FEED AT WS-FEED-INDEX.             *
+034100*--------------------------------------------------------------*
+034200 2050-CHECK-ONE-FEED-EXISTS.
+034210     SET WS-FEED-NOT-EMPTY TO TRUE.
+034300     EVALUATE WS-FEED-INDEX
+034400         WHEN 1  OPEN INPUT SOMEFILE1
+034500         WHEN 2  OPEN INPUT SOMEFILE2
+034600         WHEN 3  OPEN INPUT SOMEFILE3
+034700         WHEN 4  OPEN INPUT SOMEFILE4
+034800         WHEN 5  OPEN INPUT SOMEFILE5
+034900         WHEN 6  OPEN INPUT SOMEFILE6
+035000         WHEN 7  OPEN INPUT SOMEFILE7
+035100         WHEN 8  OPEN INPUT SOMEFILE8
+035200         WHEN 9  OPEN INPUT SOMEFILE9
+035300         WHEN 10 OPEN INPUT SOMEFILE10
+035400     END-EVALUATE.
+035500     IF WS-FILE-OK
+035600         SET FS-FEED-EXISTS (WS-FEED-INDEX) TO TRUE
+035700         MOVE 'PRESENT' TO WS-EXISTS-TEXT
+035710         EVALUATE WS-FEED-INDEX
+035720             WHEN 1  READ SOMEFILE1
+035721                         AT END SET WS-FEED-EMPTY TO TRUE
+035722                     END-READ
+035730             WHEN 2  READ SOMEFILE2
+035731                         AT END SET WS-FEED-EMPTY TO TRUE
+035732                     END-READ
+035740             WHEN 3  READ SOMEFILE3
+035741                         AT END SET WS-FEED-EMPTY TO TRUE
+035742                     END-READ
+035750             WHEN 4  READ SOMEFILE4
+035751                         AT END SET WS-FEED-EMPTY TO TRUE
+035752                     END-READ
+035760             WHEN 5  READ SOMEFILE5
+035761                         AT END SET WS-FEED-EMPTY TO TRUE
+035762                     END-READ
+035770             WHEN 6  READ SOMEFILE6
+035771                         AT END SET WS-FEED-EMPTY TO TRUE
+035772                     END-READ
+035780             WHEN 7  READ SOMEFILE7
+035781                         AT END SET WS-FEED-EMPTY TO TRUE
+035782                     END-READ
+035790             WHEN 8  READ SOMEFILE8
+035791                         AT END SET WS-FEED-EMPTY TO TRUE
+035792                     END-READ
+035800             WHEN 9  READ SOMEFILE9
+035801                         AT END SET WS-FEED-EMPTY TO TRUE
+035802                     END-READ
+035810             WHEN 10 READ SOMEFILE10
+035811                         AT END SET WS-FEED-EMPTY TO TRUE
+035812                     END-READ
+035820         END-EVALUATE
+035830         IF WS-FEED-EMPTY
+035840             SET FS-FEED-MISSING (WS-FEED-INDEX) TO TRUE
+035850             MOVE 'EMPTY' TO WS-EXISTS-TEXT
+035860             PERFORM 2065-WRITE-EMPTY-FEED-ALERT
+035870                 THRU 2065-WRITE-EMPTY-FEED-ALERT-EXIT
+035880         END-IF
+035900         EVALUATE WS-FEED-INDEX
+035910             WHEN 1  CLOSE SOMEFILE1
+036000             WHEN 2  CLOSE SOMEFILE2
+036100             WHEN 3  CLOSE SOMEFILE3
+036200             WHEN 4  CLOSE SOMEFILE4
+036300             WHEN 5  CLOSE SOMEFILE5
+036400             WHEN 6  CLOSE SOMEFILE6
+036500             WHEN 7  CLOSE SOMEFILE7
+036600             WHEN 8  CLOSE SOMEFILE8
+036700             WHEN 9  CLOSE SOMEFILE9
+036800             WHEN 10 CLOSE SOMEFILE10
+036900         END-EVALUATE
+037000     ELSE
+037100         SET FS-FEED-MISSING (WS-FEED-INDEX) TO TRUE
+037200         MOVE 'MISSING' TO WS-EXISTS-TEXT
+037210         PERFORM 2060-WRITE-MISSING-FEED-ALERT
+037220             THRU 2060-WRITE-MISSING-FEED-ALERT-EXIT
+037300     END-IF.
+037400     MOVE FS-FEED-NAME (WS-FEED-INDEX) TO PR-FEED-NAME.
+037500     MOVE WS-EXISTS-TEXT TO PR-EXISTS-TEXT.
+037600     WRITE RS-PRERUN-RECORD.
+037700 2050-CHECK-ONE-FEED-EXISTS-EXIT.
+037800     EXIT.
+037810*--------------------------------------------------------------*
+037820* 2060-WRITE-MISSING-FEED-ALERT - APPENDS AN ALERT TO ALERTOUT  *
+037830* FOR THE FEED AT WS-FEED-INDEX INSTEAD OF LEAVING A MISSING    *
+037840* FEED AS SOMETHING ONLY VISIBLE ON RSPRERUN THE NEXT MORNING.  *
+037850*--------------------------------------------------------------*
+037860 2060-WRITE-MISSING-FEED-ALERT.
+037870     OPEN EXTEND READSTMT-ALERT-FILE.
+037880     IF NOT WS-ALERT-OK
+037890         CLOSE READSTMT-ALERT-FILE
+037891         OPEN OUTPUT READSTMT-ALERT-FILE
+037892     END-IF.
+037893     MOVE 'READSTMT' TO ALRT-PROGRAM-ID.
+037894     ACCEPT ALRT-DATE FROM DATE YYYYMMDD.
+037895     ACCEPT ALRT-TIME FROM TIME.
+037896     MOVE 'MISSING FEED' TO ALRT-CATEGORY.
+037897     MOVE FS-FEED-NAME (WS-FEED-INDEX) TO ALRT-DETAIL.
+037898     WRITE ALERT-RECORD.
+037899     CLOSE READSTMT-ALERT-FILE.
+037900 2060-WRITE-MISSING-FEED-ALERT-EXIT.
+037901     EXIT.
+037902*--------------------------------------------------------------*
+037903* 2065-WRITE-EMPTY-FEED-ALERT - APPENDS AN ALERT TO ALERTOUT    *
+037904* FOR THE FEED AT WS-FEED-INDEX WHEN THE FILE IS PRESENT BUT    *
+037905* CONTAINS NO RECORDS, SO A ZERO-BYTE FEED DOES NOT PASS THE    *
+037906* EXISTENCE CHECK SILENTLY.                                     *
+037907*--------------------------------------------------------------*
+037908 2065-WRITE-EMPTY-FEED-ALERT.
+037909     OPEN EXTEND READSTMT-ALERT-FILE.
+037930     IF NOT WS-ALERT-OK
+037931         CLOSE READSTMT-ALERT-FILE
+037932         OPEN OUTPUT READSTMT-ALERT-FILE
+037933     END-IF.
+037934     MOVE 'READSTMT' TO ALRT-PROGRAM-ID.
+037935     ACCEPT ALRT-DATE FROM DATE YYYYMMDD.
+037936     ACCEPT ALRT-TIME FROM TIME.
+037937     MOVE 'EMPTY FEED' TO ALRT-CATEGORY.
+037938     MOVE FS-FEED-NAME (WS-FEED-INDEX) TO ALRT-DETAIL.
+037939     WRITE ALERT-RECORD.
+037940     CLOSE READSTMT-ALERT-FILE.
+037941 2065-WRITE-EMPTY-FEED-ALERT-EXIT.
+037942     EXIT.
+037910*--------------------------------------------------------------*
+038000* 3000-PROCESS-ALL-FEEDS - READS EVERY FEED FROM THE LAST      *
+038100* CHECKPOINTED POSITION FORWARD, COUNTING RECORDS AS IT GOES   *
+038200* AND ADVANCING THE CHECKPOINT AFTER EACH ONE COMPLETES.       *
+038300*--------------------------------------------------------------*
+038400 3000-PROCESS-ALL-FEEDS.
+038500     PERFORM VARYING WS-FEED-INDEX FROM WS-RESUME-INDEX BY 1
+038600             UNTIL WS-FEED-INDEX > 10
+038700         IF FS-FEED-EXISTS (WS-FEED-INDEX)
+038800             PERFORM 3050-PROCESS-ONE-FEED
+038900         END-IF
+039000         PERFORM 3090-ADVANCE-CHECKPOINT
+039100     END-PERFORM.
+039200 3000-PROCESS-ALL-FEEDS-EXIT.
+039300     EXIT.
+039400*--------------------------------------------------------------*
+039500* 3050-PROCESS-ONE-FEED - OPENS THE FEED AT WS-FEED-INDEX AND  *
+039600* COUNTS ITS RECORDS INTO THE FEED-STATUS-TABLE.               *
+039700*--------------------------------------------------------------*
+039800 3050-PROCESS-ONE-FEED.
+039900     EVALUATE WS-FEED-INDEX
+040000         WHEN 1  OPEN INPUT SOMEFILE1
+040100         WHEN 2  OPEN INPUT SOMEFILE2
+040200         WHEN 3  OPEN INPUT SOMEFILE3
+040300         WHEN 4  OPEN INPUT SOMEFILE4
+040400         WHEN 5  OPEN INPUT SOMEFILE5
+040500         WHEN 6  OPEN INPUT SOMEFILE6
+040600         WHEN 7  OPEN INPUT SOMEFILE7
+040700         WHEN 8  OPEN INPUT SOMEFILE8
+040800         WHEN 9  OPEN INPUT SOMEFILE9
+040900         WHEN 10 OPEN INPUT SOMEFILE10
+041000     END-EVALUATE.
+041100     IF WS-FILE-OK
+041200         PERFORM 3060-COUNT-FEED-RECORDS
+041300         EVALUATE WS-FEED-INDEX
+041400             WHEN 1  CLOSE SOMEFILE1
+041500             WHEN 2  CLOSE SOMEFILE2
+041600             WHEN 3  CLOSE SOMEFILE3
+041700             WHEN 4  CLOSE SOMEFILE4
+041800             WHEN 5  CLOSE SOMEFILE5
+041900             WHEN 6  CLOSE SOMEFILE6
+042000             WHEN 7  CLOSE SOMEFILE7
+042100             WHEN 8  CLOSE SOMEFILE8
+042200             WHEN 9  CLOSE SOMEFILE9
+042300             WHEN 10 CLOSE SOMEFILE10
+042400         END-EVALUATE
+042500     END-IF.
+042600 3050-PROCESS-ONE-FEED-EXIT.
+042700     EXIT.
+042800*--------------------------------------------------------------*
+042900* 3060-COUNT-FEED-RECORDS - READS THE CURRENTLY OPEN FEED TO   *
+043000* END OF FILE, TALLYING RECORDS INTO THE FEED-STATUS-TABLE.    *
+043100*--------------------------------------------------------------*
+043200 3060-COUNT-FEED-RECORDS.
+043300     SET WS-NOT-AT-EOF TO TRUE.
+043400     EVALUATE WS-FEED-INDEX
+043500         WHEN 1  READ SOMEFILE1  AT END SET WS-AT-EOF TO TRUE
+043600         WHEN 2  READ SOMEFILE2  AT END SET WS-AT-EOF TO TRUE
+043700         WHEN 3  READ SOMEFILE3  AT END SET WS-AT-EOF TO TRUE
+043800         WHEN 4  READ SOMEFILE4  AT END SET WS-AT-EOF TO TRUE
+043900         WHEN 5  READ SOMEFILE5  AT END SET WS-AT-EOF TO TRUE
+044000         WHEN 6  READ SOMEFILE6  AT END SET WS-AT-EOF TO TRUE
+044100         WHEN 7  READ SOMEFILE7  AT END SET WS-AT-EOF TO TRUE
+044200         WHEN 8  READ SOMEFILE8  AT END SET WS-AT-EOF TO TRUE
+044300         WHEN 9  READ SOMEFILE9  AT END SET WS-AT-EOF TO TRUE
+044400         WHEN 10 READ SOMEFILE10 AT END SET WS-AT-EOF TO TRUE
+044500     END-EVALUATE.
+044600     PERFORM UNTIL WS-AT-EOF
+044700         ADD 1 TO FS-RECORD-COUNT (WS-FEED-INDEX)
+044800         EVALUATE WS-FEED-INDEX
+044900             WHEN 1  READ SOMEFILE1  AT END SET WS-AT-EOF TO TRUE
+045000             WHEN 2  READ SOMEFILE2  AT END SET WS-AT-EOF TO TRUE
+045100             WHEN 3  READ SOMEFILE3  AT END SET WS-AT-EOF TO TRUE
+045200             WHEN 4  READ SOMEFILE4  AT END SET WS-AT-EOF TO TRUE
+045300             WHEN 5  READ SOMEFILE5  AT END SET WS-AT-EOF TO TRUE
+045400             WHEN 6  READ SOMEFILE6  AT END SET WS-AT-EOF TO TRUE
+045500             WHEN 7  READ SOMEFILE7  AT END SET WS-AT-EOF TO TRUE
+045600             WHEN 8  READ SOMEFILE8  AT END SET WS-AT-EOF TO TRUE
+045700             WHEN 9  READ SOMEFILE9  AT END SET WS-AT-EOF TO TRUE
+045800             WHEN 10 READ SOMEFILE10 AT END SET WS-AT-EOF TO TRUE
+045900         END-EVALUATE
+046000     END-PERFORM.
+046100 3060-COUNT-FEED-RECORDS-EXIT.
+046200     EXIT.
+046300*--------------------------------------------------------------*
+046400* 3090-ADVANCE-CHECKPOINT - REWRITES RSCKPT TO SHOW THE FEED   *
+046500* AT WS-FEED-INDEX AS THE LAST ONE COMPLETED.                  *
+046600*--------------------------------------------------------------*
+046700 3090-ADVANCE-CHECKPOINT.
+046800     OPEN OUTPUT READSTMT-CHECKPOINT-FILE.
+046850     MOVE WS-FEED-INDEX TO RS-CKPT-LAST-INDEX.
+046860     PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+046870             UNTIL WS-CKPT-IDX > 10
+046880         MOVE FS-RECORD-COUNT (WS-CKPT-IDX)
+046890             TO RS-CKPT-COUNT (WS-CKPT-IDX)
+046895     END-PERFORM.
+047000     WRITE RS-CKPT-RECORD.
+047100     CLOSE READSTMT-CHECKPOINT-FILE.
+047200 3090-ADVANCE-CHECKPOINT-EXIT.
+047300     EXIT.
+047400*--------------------------------------------------------------*
+047500* 8000-WRITE-RECORD-COUNT-REPORT - WRITES ONE LINE PER FEED TO *
+047600* RSREPORT SHOWING HOW MANY RECORDS IT CONTAINED.              *
+047700*--------------------------------------------------------------*
+047800 8000-WRITE-RECORD-COUNT-REPORT.
+047900     OPEN OUTPUT READSTMT-REPORT-FILE.
+048000     PERFORM VARYING WS-FEED-INDEX FROM 1 BY 1
+048100             UNTIL WS-FEED-INDEX > 10
+048200         MOVE FS-FEED-NAME (WS-FEED-INDEX) TO RPT-FEED-NAME
+048300         MOVE FS-RECORD-COUNT (WS-FEED-INDEX)
+048400             TO RPT-RECORD-COUNT
+048410         IF FS-SEQ-MATCHED (WS-FEED-INDEX)
+048420             MOVE 'MATCHED' TO RPT-SEQUENCE-STATUS
+048430         ELSE
+048440             MOVE 'MISMATCH' TO RPT-SEQUENCE-STATUS
+048450         END-IF
+048500         WRITE RS-REPORT-RECORD
+048600     END-PERFORM.
+048700     CLOSE READSTMT-REPORT-FILE.
+048800 8000-WRITE-RECORD-COUNT-REPORT-EXIT.
+048900     EXIT.
+049000*--------------------------------------------------------------*
+049100* 8100-CLEAR-CHECKPOINT - A CLEAN FINISH RESETS RSCKPT SO THE  *
+049200* NEXT RUN STARTS FROM FEED 1 AGAIN RATHER THAN RESUMING INTO  *
+049300* A RUN THAT ALREADY COMPLETED.                                *
+049400*--------------------------------------------------------------*
+049500 8100-CLEAR-CHECKPOINT.
+049600     OPEN OUTPUT READSTMT-CHECKPOINT-FILE.
+049700     MOVE ZERO TO RS-CKPT-RECORD.
+049800     WRITE RS-CKPT-RECORD.
+049900     CLOSE READSTMT-CHECKPOINT-FILE.
+050000 8100-CLEAR-CHECKPOINT-EXIT.
+050100     EXIT.
+050200*--------------------------------------------------------------*
+050300* 9999-EXIT                                                    *
+050400*--------------------------------------------------------------*
+050500 9999-EXIT.
+050600     STOP RUN.
