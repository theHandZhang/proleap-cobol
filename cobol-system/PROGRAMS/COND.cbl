@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COND.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 03/02/1998.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 03/02/98  DW   ORIGINAL ISSUE - PAIRWISE SOMECOND1/SOMECOND2 *
+001100*                COMPARISONS FOR RESIDENCY ELIGIBILITY.        *
+001200* 08/09/26  DW   ADDED SOMECOND3, THE TERM-RESIDENCY STATUS,   *
+001300*                SO A STUDENT WHO CHANGED RESIDENCY MID-TERM   *
+001400*                CAN BE DISTINGUISHED FROM ONE WHO DID NOT.    *
+001500* 08/09/26  DW   REPLACED THE FIXED SEQUENCE OF PAIRWISE IFS   *
+001510*                WITH A REAL RULE MATRIX DRIVEN OFF ALL THREE  *
+001520*                CODES. A COMBINATION THAT MATCHES NO RULE NO  *
+001530*                LONGER DEFAULTS SILENTLY TO 'elsetext' - IT   *
+001540*                IS WRITTEN TO THE CONDEXC EXCEPTION FILE SO    *
+001550*                THE REGISTRAR CAN FOLLOW UP ON IT.             *
+001552* 08/09/26  DW   NOW READS THE SUITE-WIDE SUITEPRM CONTROL      *
+001554*                CARD AT START-UP FOR SETTINGS THAT APPLY TO    *
+001556*                THE WHOLE NIGHTLY CYCLE.                       *
+001557* 08/09/26  DW   AN UNMATCHED RULE COMBINATION NOW ALSO APPENDS *
+001558*                AN ALERT TO ALERTOUT, THE SAME FILE READSTMT   *
+001559*                APPENDS TO FOR A MISSING FEED, SO OPS SEES IT  *
+001560*                WITHOUT WAITING ON A CONDEXC REVIEW.           *
+001561*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001610 INPUT-OUTPUT SECTION.
+001620 FILE-CONTROL.
+001630     SELECT COND-EXCEPTION-FILE ASSIGN TO CONDEXC
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS WS-EXCEPTION-STATUS.
+001655     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+001656         ORGANIZATION IS LINE SEQUENTIAL
+001657         FILE STATUS IS WS-SUITE-STATUS.
+001658     SELECT COND-ALERT-FILE ASSIGN TO ALERTOUT
+001659         ORGANIZATION IS LINE SEQUENTIAL
+001660         FILE STATUS IS WS-ALERT-STATUS.
+001700 DATA DIVISION.
+001710 FILE SECTION.
+001720 FD  COND-EXCEPTION-FILE.
+001730 01  EXC-RECORD.
+001740     05  EXC-COND1           PIC 9(01).
+001750     05  EXC-COND2           PIC 9(01).
+001760     05  EXC-COND3           PIC 9(01).
+001770     05  EXC-DATE            PIC 9(08).
+001780     05  EXC-TIME            PIC 9(08).
+001790     05  EXC-REASON          PIC X(20).
+001795 FD  SUITE-PARM-FILE.
+001796 01  SP-PARM-CARD            PIC X(11).
+001797 FD  COND-ALERT-FILE.
+001798 COPY ALERTREC.
+001800 WORKING-STORAGE SECTION.
+001805 01  WS-SUITE-STATUS          PIC X(02).
+001806     88  WS-SUITE-OK          VALUE '00'.
+001808 01  WS-ALERT-STATUS          PIC X(02).
+001809     88  WS-ALERT-OK          VALUE '00'.
+001807 COPY SUITEPRM.
+001808 COPY CKPTPARM.
+001810 01  SOMECOND1                PICTURE IS 9(1).
+001820 01  SOMECOND2                PICTURE IS 9(1).
+001830 01  SOMECOND3                PICTURE IS 9(1).
+001840 01  WS-EXCEPTION-STATUS      PIC X(02).
+001850     88  WS-EXCEPTION-OK     VALUE '00'.
+001860 01  WS-RULE-MATCHED-SW       PIC X(01).
+001870     88  WS-RULE-MATCHED     VALUE 'Y'.
+001880     88  WS-RULE-NOT-MATCHED VALUE 'N'.
+001890 01  WS-RULE-INDEX            PIC 9(02) COMP.
+001900*--------------------------------------------------------------*
+001910* COND-RULE-TABLE - ELIGIBILITY RULES KEYED ON THE THREE       *
+001920* RESIDENCY CODES. EACH ENTRY IS HOME-RESIDENCY CODE, PRIOR-    *
+001930* TERM CODE, TERM-RESIDENCY-STATUS CODE, AND THE RESULTING      *
+001940* ELIGIBILITY TEXT. ADD NEW COMBINATIONS HERE, NOT NEW IFS.     *
+001950*--------------------------------------------------------------*
+001960 01  COND-RULE-TABLE.
+001970     05  FILLER PIC X(04) VALUE '0000'.
+001980     05  FILLER PIC X(04) VALUE '0011'.
+001990     05  FILLER PIC X(04) VALUE '0101'.
+002000     05  FILLER PIC X(04) VALUE '0110'.
+002010     05  FILLER PIC X(04) VALUE '1001'.
+002020     05  FILLER PIC X(04) VALUE '1010'.
+002030     05  FILLER PIC X(04) VALUE '1100'.
+002040     05  FILLER PIC X(04) VALUE '1111'.
+002050 01  COND-RULE-TABLE-R REDEFINES COND-RULE-TABLE.
+002060     05  CR-ENTRY OCCURS 8 TIMES
+002070                  INDEXED BY CR-IDX.
+002080         10  CR-COND1        PIC 9(01).
+002090         10  CR-COND2        PIC 9(01).
+002100         10  CR-COND3        PIC 9(01).
+002110         10  CR-RESULT       PIC X(01).
+002120 PROCEDURE DIVISION.
+002130 0000-MAINLINE.
+002132     PERFORM 0005-CHECK-CHECKPOINT
+002133         THRU 0005-CHECK-CHECKPOINT-EXIT.
+002135     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+002140     PERFORM 1000-CHECK-ELIGIBILITY
+002150         THRU 1000-CHECK-ELIGIBILITY-EXIT.
+002155     PERFORM 0900-MARK-CHECKPOINT
+002157         THRU 0900-MARK-CHECKPOINT-EXIT.
+002160     GO TO 9999-EXIT.
+002161*--------------------------------------------------------------*
+002162* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER COND ALREADY     *
+002163* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.              *
+002164*--------------------------------------------------------------*
+002166 0005-CHECK-CHECKPOINT.
+002167     MOVE 'COND    ' TO CK-PROGRAM-ID.
+002170     SET CK-CHECK TO TRUE.
+002171     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+002172     IF CK-ALREADY-DONE
+002173         DISPLAY 'COND: ALREADY COMPLETED THIS CYCLE - SKIPPING'
+002174         GO TO 9999-EXIT
+002175     END-IF.
+002176 0005-CHECK-CHECKPOINT-EXIT.
+002177     EXIT.
+002178*--------------------------------------------------------------*
+002179* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT COND COMPLETED THIS *
+002181* CYCLE'S ELIGIBILITY CHECK SUCCESSFULLY.                      *
+002182*--------------------------------------------------------------*
+002183 0900-MARK-CHECKPOINT.
+002184     MOVE 'COND    ' TO CK-PROGRAM-ID.
+002185     SET CK-MARK TO TRUE.
+002186     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+002187 0900-MARK-CHECKPOINT-EXIT.
+002188     EXIT.
+002165*--------------------------------------------------------------*
+002166* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+002167* FROM SUITEPRM, AHEAD OF ANY PROGRAM-SPECIFIC PARM CARD.       *
+002168*--------------------------------------------------------------*
+002169 0010-READ-SUITE-PARM.
+002171     OPEN INPUT SUITE-PARM-FILE.
+002172     IF WS-SUITE-OK
+002173         READ SUITE-PARM-FILE
+002174             AT END
+002175                 CONTINUE
+002176         END-READ
+002177         IF WS-SUITE-OK
+002178             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+002179             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+002180         END-IF
+002181         CLOSE SUITE-PARM-FILE
+002182     END-IF.
+002183 0010-READ-SUITE-PARM-EXIT.
+002184     EXIT.
+002170*--------------------------------------------------------------*
+002180* 1000-CHECK-ELIGIBILITY - SEARCHES THE RULE TABLE FOR THE      *
+002190* CALLER'S THREE RESIDENCY CODES. A MATCH DISPLAYS THE RESULT;  *
+002200* NO MATCH WRITES AN EXCEPTION RECORD INSTEAD OF GUESSING.      *
+002210*--------------------------------------------------------------*
+002220 1000-CHECK-ELIGIBILITY.
+002230     SET WS-RULE-NOT-MATCHED TO TRUE.
+002240     SET CR-IDX TO 1.
+002250     SEARCH CR-ENTRY
+002260         AT END
+002270             SET WS-RULE-NOT-MATCHED TO TRUE
+002280         WHEN CR-COND1 (CR-IDX) = SOMECOND1
+002290              AND CR-COND2 (CR-IDX) = SOMECOND2
+002300              AND CR-COND3 (CR-IDX) = SOMECOND3
+002310             SET WS-RULE-MATCHED TO TRUE
+002320     END-SEARCH.
+002330     IF WS-RULE-MATCHED
+002340         IF CR-RESULT (CR-IDX) = '1'
+002350             DISPLAY 'thentext'
+002360         ELSE
+002370             DISPLAY 'elsetext'
+002380         END-IF
+002390     ELSE
+002400         PERFORM 2000-WRITE-EXCEPTION-RECORD
+002410             THRU 2000-WRITE-EXCEPTION-RECORD-EXIT
+002415         PERFORM 2100-WRITE-ELIGIBILITY-ALERT
+002417             THRU 2100-WRITE-ELIGIBILITY-ALERT-EXIT
+002420     END-IF.
+002430 1000-CHECK-ELIGIBILITY-EXIT.
+002440     EXIT.
+002450*--------------------------------------------------------------*
+002460* 2000-WRITE-EXCEPTION-RECORD - APPENDS THE UNMATCHED CODE      *
+002470* COMBINATION TO CONDEXC FOR FOLLOW-UP INSTEAD OF DEFAULTING    *
+002480* TO 'elsetext' AS IF IT WERE A KNOWN-INELIGIBLE CASE.          *
+002490*--------------------------------------------------------------*
+002500 2000-WRITE-EXCEPTION-RECORD.
+002510     OPEN EXTEND COND-EXCEPTION-FILE.
+002520     IF NOT WS-EXCEPTION-OK
+002530         CLOSE COND-EXCEPTION-FILE
+002540         OPEN OUTPUT COND-EXCEPTION-FILE
+002550     END-IF.
+002560     MOVE SOMECOND1 TO EXC-COND1.
+002570     MOVE SOMECOND2 TO EXC-COND2.
+002580     MOVE SOMECOND3 TO EXC-COND3.
+002590     ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+002600     ACCEPT EXC-TIME FROM TIME.
+002610     MOVE 'NO RULE MATCH       ' TO EXC-REASON.
+002620     WRITE EXC-RECORD.
+002630     CLOSE COND-EXCEPTION-FILE.
+002640 2000-WRITE-EXCEPTION-RECORD-EXIT.
+002650     EXIT.
+002651*--------------------------------------------------------------*
+002652* 2100-WRITE-ELIGIBILITY-ALERT - APPENDS AN ALERT TO ALERTOUT   *
+002653* FOR THE UNMATCHED CODE COMBINATION INSTEAD OF LEAVING IT      *
+002654* VISIBLE ONLY TO WHOEVER NEXT REVIEWS CONDEXC.                 *
+002655*--------------------------------------------------------------*
+002656 2100-WRITE-ELIGIBILITY-ALERT.
+002657     OPEN EXTEND COND-ALERT-FILE.
+002658     IF NOT WS-ALERT-OK
+002659         CLOSE COND-ALERT-FILE
+002660         OPEN OUTPUT COND-ALERT-FILE
+002661     END-IF.
+002662     MOVE SPACES TO ALERT-RECORD.
+002663     MOVE 'COND    ' TO ALRT-PROGRAM-ID.
+002663     ACCEPT ALRT-DATE FROM DATE YYYYMMDD.
+002664     ACCEPT ALRT-TIME FROM TIME.
+002665     MOVE 'ELIGIBILITY EXCPTN  ' TO ALRT-CATEGORY.
+002666     MOVE SOMECOND1 TO ALRT-DETAIL (1:1).
+002667     MOVE SOMECOND2 TO ALRT-DETAIL (2:1).
+002668     MOVE SOMECOND3 TO ALRT-DETAIL (3:1).
+002669     WRITE ALERT-RECORD.
+002670     CLOSE COND-ALERT-FILE.
+002671 2100-WRITE-ELIGIBILITY-ALERT-EXIT.
+002672     EXIT.
+002673*--------------------------------------------------------------*
+002680* 9999-EXIT                                                    *
+002690*--------------------------------------------------------------*
+002690 9999-EXIT.
+002700     STOP RUN.
