@@ -0,0 +1,295 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UTIL.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 01/05/1998.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 01/05/98  DW   ORIGINAL ISSUE - RETURNS A CONSTANT TEST ID.  *
+001100* 08/09/26  DW   REPLACED HARDCODED ID WITH A REAL SEQUENCE    *
+001200*                PULLED FROM THE UTLCTL CONTROL FILE SO EACH   *
+001300*                CALLER GETS A UNIQUE, NEVER-REUSED NUMBER.    *
+001310* 08/09/26  DW   ADDED LS-STATUS-CODE SO CALLERS GET BACK A    *
+001320*                WARNING ONCE THE SEQUENCE CROSSES 9500, WELL  *
+001330*                BEFORE IT RUNS OUT OF ROOM IN PIC 9(4).       *
+001340* 08/09/26  DW   EVERY ID ISSUED IS NOW WRITTEN TO THE UTLAUDIT*
+001350*                AUDIT FILE SO WE CAN TRACE WHO HAS WHICH ID.  *
+001360* 08/09/26  DW   ADDED LS-CALLER-NAME SO THE AUDIT TRAIL SHOWS *
+001370*                WHICH DRIVER PROGRAM ACTUALLY REQUESTED THE   *
+001380*                ID, NOT JUST THAT UTIL ISSUED ONE.            *
+001390* 08/09/26  DW   ADDED THE UTLREL ENTRY POINT SO A FAILED      *
+001391*                DOWNSTREAM DISPATCH CAN RELEASE ITS ID BACK   *
+001392*                TO THE UTLPOOL FREE POOL INSTEAD OF BURNING   *
+001393*                IT PERMANENTLY. 1000-ASSIGN-NEXT-ID NOW DRAWS *
+001394*                FROM THAT POOL BEFORE BUMPING THE SEQUENCE.   *
+001395* 08/09/26  DW   EVERY ISSUE AND RELEASE NOW ALSO APPENDS A     *
+001396*                RECORD TO THE SUITE-WIDE AUDITLOG, ALONGSIDE   *
+001397*                UTIL'S OWN UTLAUDIT, FOR YEAR-END COMPLIANCE.  *
+001398* 08/09/26  DW   ADDED THE UTLCORR ENTRY POINT SO A DUPLICATE OR*
+001399*                MISTAKEN ID CAN BE CORRECTED THROUGH UTIL      *
+001400*                ITSELF RATHER THAN A MANUAL DATA FIX. THE OLD  *
+001401*                ID IS RETURNED TO THE UTLPOOL FREE POOL AND    *
+001402*                BOTH THE OLD AND NEW ID ARE WRITTEN TO THE     *
+001403*                AUDIT TRAIL AS A LINKED CORROLD/CORRNEW PAIR.  *
+001404* 08/09/26  DW   UTLCORR NO LONGER RETURNS THE OLD ID TO THE    *
+001405*                POOL WHEN THE NEW ID EQUALS THE OLD ID - THAT  *
+001406*                ID IS STILL THE ONE IN ACTIVE USE, SO RELEASING*
+001407*                IT COULD LET A LATER CALLER BE HANDED THE SAME *
+001408*                ID A SECOND TIME.                              *
+001450*--------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT UTL-CTL-FILE ASSIGN TO UTLCTL
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS RANDOM
+002100         RECORD KEY IS CTL-KEY
+002200         FILE STATUS IS WS-CTL-STATUS.
+002210     SELECT UTL-AUDIT-FILE ASSIGN TO UTLAUDIT
+002220         ORGANIZATION IS LINE SEQUENTIAL
+002230         FILE STATUS IS WS-AUDIT-STATUS.
+002231     SELECT SUITE-AUDIT-FILE ASSIGN TO AUDITLOG
+002232         ORGANIZATION IS LINE SEQUENTIAL
+002233         FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+002240     SELECT UTL-POOL-FILE ASSIGN TO UTLPOOL
+002250         ORGANIZATION IS INDEXED
+002260         ACCESS MODE IS DYNAMIC
+002270         RECORD KEY IS POOL-STUDENT-ID
+002280         FILE STATUS IS WS-POOL-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  UTL-CTL-FILE.
+002600 01  CTL-RECORD.
+002700     05  CTL-KEY             PIC X(08).
+002800     05  CTL-NEXT-STUDENT-ID PIC 9(04).
+002810 FD  UTL-AUDIT-FILE.
+002820 01  AUD-RECORD.
+002830     05  AUD-CALLER          PIC X(08).
+002840     05  AUD-DATE            PIC 9(08).
+002850     05  AUD-TIME            PIC 9(08).
+002860     05  AUD-STUDENT-ID      PIC 9(04).
+002870     05  AUD-TRAN-TYPE       PIC X(07).
+002871 FD  SUITE-AUDIT-FILE.
+002872 COPY AUDITREC.
+002880 FD  UTL-POOL-FILE.
+002890 01  POOL-RECORD.
+002891     05  POOL-STUDENT-ID     PIC 9(04).
+002892     05  POOL-RELEASED-DATE  PIC 9(08).
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-CTL-STATUS           PIC X(02).
+003100     88  WS-CTL-OK           VALUE '00'.
+003200     88  WS-CTL-NOTFOUND     VALUE '23'.
+003210 01  WS-AUDIT-STATUS         PIC X(02).
+003220     88  WS-AUDIT-OK         VALUE '00'.
+003221 01  WS-SUITE-AUDIT-STATUS   PIC X(02).
+003222     88  WS-SUITE-AUDIT-OK   VALUE '00'.
+003230 01  WS-POOL-STATUS          PIC X(02).
+003240     88  WS-POOL-OK          VALUE '00'.
+003250     88  WS-POOL-NOTFOUND    VALUE '23'.
+003300 77  WS-SEQ-KEY-LIT          PIC X(08) VALUE 'STUDSEQ '.
+003310 77  WS-OVERFLOW-THRESHOLD   PIC 9(04) VALUE 9500.
+003400 LINKAGE SECTION.
+003410 01  LS-CALLER-NAME          PIC X(08).
+003500 01  LS-STUDENT-ID           PIC 9(04).
+003510 01  LS-STATUS-CODE          PIC X(02).
+003520     88  LS-STATUS-OK        VALUE 'OK'.
+003530     88  LS-STATUS-WARNING   VALUE 'WN'.
+003540 01  LS-RELEASE-ID           PIC 9(04).
+003550 01  LS-OLD-STUDENT-ID       PIC 9(04).
+003560 01  LS-NEW-STUDENT-ID       PIC 9(04).
+003600*--------------------------------------------------------------*
+003700* 0000-MAINLINE                                                *
+003800*--------------------------------------------------------------*
+003900 PROCEDURE DIVISION USING LS-CALLER-NAME LS-STATUS-CODE
+003910     RETURNING LS-STUDENT-ID.
+004000 0000-MAINLINE.
+004100     DISPLAY 'IN CALLED PROGRAM'.
+004110     SET LS-STATUS-OK TO TRUE.
+004200     PERFORM 1000-ASSIGN-NEXT-ID THRU 1000-ASSIGN-NEXT-ID-EXIT.
+004210     IF LS-STUDENT-ID >= WS-OVERFLOW-THRESHOLD
+004220         SET LS-STATUS-WARNING TO TRUE
+004230     END-IF.
+004240     MOVE 'ISSUE  ' TO AUD-TRAN-TYPE.
+004241     PERFORM 1200-WRITE-AUDIT-RECORD
+004250         THRU 1200-WRITE-AUDIT-RECORD-EXIT.
+004251     PERFORM 1300-WRITE-SUITE-AUDIT-TRAIL
+004252         THRU 1300-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+004300     DISPLAY 'STUDENT ID : ' LS-STUDENT-ID.
+004400     GO TO 9999-EXIT.
+004500*--------------------------------------------------------------*
+004600* 1000-ASSIGN-NEXT-ID - PULLS THE NEXT ID FROM THE UTLCTL      *
+004700* CONTROL FILE AND BUMPS THE SEQUENCE FOR THE NEXT CALLER.     *
+004800*--------------------------------------------------------------*
+004900 1000-ASSIGN-NEXT-ID.
+004910     PERFORM 1050-TAKE-FROM-POOL THRU 1050-TAKE-FROM-POOL-EXIT.
+004920     IF WS-POOL-OK
+004930         GO TO 1000-ASSIGN-NEXT-ID-EXIT
+004940     END-IF.
+005000     OPEN I-O UTL-CTL-FILE.
+005100     MOVE WS-SEQ-KEY-LIT TO CTL-KEY.
+005200     READ UTL-CTL-FILE INTO CTL-RECORD
+005300         INVALID KEY
+005400             PERFORM 1100-INITIALIZE-SEQUENCE
+005500                 THRU 1100-INITIALIZE-SEQUENCE-EXIT
+005600     END-READ.
+005700     IF WS-CTL-OK
+005800         ADD 1 TO CTL-NEXT-STUDENT-ID
+005900         MOVE CTL-NEXT-STUDENT-ID TO LS-STUDENT-ID
+006000         REWRITE CTL-RECORD
+006100     END-IF.
+006200     CLOSE UTL-CTL-FILE.
+006300 1000-ASSIGN-NEXT-ID-EXIT.
+006400     EXIT.
+006410*--------------------------------------------------------------*
+006420* 1050-TAKE-FROM-POOL - TRIES TO SATISFY THE REQUEST FROM AN   *
+006430* ID PREVIOUSLY RELEASED VIA UTLREL BEFORE ISSUING A NEW ONE.  *
+006440*--------------------------------------------------------------*
+006450 1050-TAKE-FROM-POOL.
+006460     OPEN I-O UTL-POOL-FILE.
+006470     MOVE LOW-VALUES TO POOL-STUDENT-ID.
+006480     START UTL-POOL-FILE KEY IS NOT LESS THAN POOL-STUDENT-ID
+006490         INVALID KEY
+006500             SET WS-POOL-NOTFOUND TO TRUE
+006510     END-START.
+006520     IF WS-POOL-OK
+006530         READ UTL-POOL-FILE NEXT RECORD
+006540             AT END SET WS-POOL-NOTFOUND TO TRUE
+006550         END-READ
+006560     END-IF.
+006570     IF WS-POOL-OK
+006580         MOVE POOL-STUDENT-ID TO LS-STUDENT-ID
+006590         DELETE UTL-POOL-FILE RECORD
+006600     END-IF.
+006610     CLOSE UTL-POOL-FILE.
+006620 1050-TAKE-FROM-POOL-EXIT.
+006630     EXIT.
+006500*--------------------------------------------------------------*
+006600* 1100-INITIALIZE-SEQUENCE - FIRST EVER CALL, NO CONTROL       *
+006700* RECORD EXISTS YET, SO SEED THE SEQUENCE AND WRITE IT.        *
+006800*--------------------------------------------------------------*
+006900 1100-INITIALIZE-SEQUENCE.
+007000     MOVE WS-SEQ-KEY-LIT TO CTL-KEY.
+007100     MOVE 1111 TO CTL-NEXT-STUDENT-ID.
+007200     MOVE CTL-NEXT-STUDENT-ID TO LS-STUDENT-ID.
+007300     WRITE CTL-RECORD.
+007400 1100-INITIALIZE-SEQUENCE-EXIT.
+007500     EXIT.
+007510*--------------------------------------------------------------*
+007520* 1200-WRITE-AUDIT-RECORD - APPENDS ONE PERMANENT AUDIT ENTRY  *
+007530* TO UTLAUDIT FOR EVERY ID THIS PROGRAM ISSUES.                *
+007540*--------------------------------------------------------------*
+007550 1200-WRITE-AUDIT-RECORD.
+007560     OPEN EXTEND UTL-AUDIT-FILE.
+007570     IF NOT WS-AUDIT-OK
+007580         CLOSE UTL-AUDIT-FILE
+007590         OPEN OUTPUT UTL-AUDIT-FILE
+007600     END-IF.
+007610     MOVE LS-CALLER-NAME    TO AUD-CALLER.
+007620     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+007630     ACCEPT AUD-TIME FROM TIME.
+007640     MOVE LS-STUDENT-ID     TO AUD-STUDENT-ID.
+007650     WRITE AUD-RECORD.
+007660     CLOSE UTL-AUDIT-FILE.
+007670 1200-WRITE-AUDIT-RECORD-EXIT.
+007680     EXIT.
+007681*--------------------------------------------------------------*
+007682* 1300-WRITE-SUITE-AUDIT-TRAIL - APPENDS THE SAME ISSUE OR      *
+007683* RELEASE TO THE SUITE-WIDE AUDITLOG, SHARED WITH CALLSTMT,     *
+007684* ADDSTMT, AND MOVETOSTMT, FOR YEAR-END COMPLIANCE REVIEW.      *
+007685*--------------------------------------------------------------*
+007686 1300-WRITE-SUITE-AUDIT-TRAIL.
+007687     OPEN EXTEND SUITE-AUDIT-FILE.
+007688     IF NOT WS-SUITE-AUDIT-OK
+007689         CLOSE SUITE-AUDIT-FILE
+007690         OPEN OUTPUT SUITE-AUDIT-FILE
+007691     END-IF.
+007692     MOVE 'UTIL    '     TO AT-PROGRAM-ID.
+007693     ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD.
+007694     ACCEPT AT-RUN-TIME FROM TIME.
+007695     MOVE AUD-TRAN-TYPE  TO AT-KEY-FIELD.
+007696     MOVE LS-STUDENT-ID  TO AT-KEY-COUNT.
+007697     WRITE SUITE-AUDIT-RECORD.
+007698     CLOSE SUITE-AUDIT-FILE.
+007699 1300-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+007700     EXIT.
+007701*--------------------------------------------------------------*
+007702* 9999-EXIT                                                    *
+007800*--------------------------------------------------------------*
+007900 9999-EXIT.
+008000     EXIT PROGRAM.
+008010*--------------------------------------------------------------*
+008020* UTLREL - ALTERNATE ENTRY POINT. CALLERS WHOSE DOWNSTREAM     *
+008030* DISPATCH FAILED AFTER ALREADY RECEIVING AN ID CALL THIS TO   *
+008040* RETURN THE ID TO THE FREE POOL INSTEAD OF BURNING IT.        *
+008050*--------------------------------------------------------------*
+008060 8000-RELEASE-ID.
+008070     ENTRY 'UTLREL' USING LS-CALLER-NAME LS-RELEASE-ID
+008080         LS-STATUS-CODE LS-STUDENT-ID.
+008090     SET LS-STATUS-OK TO TRUE.
+008100     OPEN I-O UTL-POOL-FILE.
+008110     MOVE LS-RELEASE-ID TO POOL-STUDENT-ID.
+008120     ACCEPT POOL-RELEASED-DATE FROM DATE YYYYMMDD.
+008130     WRITE POOL-RECORD
+008140         INVALID KEY
+008150             SET LS-STATUS-WARNING TO TRUE
+008160     END-WRITE.
+008170     CLOSE UTL-POOL-FILE.
+008180     MOVE LS-RELEASE-ID TO LS-STUDENT-ID.
+008190     MOVE 'RELEASE' TO AUD-TRAN-TYPE.
+008200     PERFORM 1200-WRITE-AUDIT-RECORD
+008210         THRU 1200-WRITE-AUDIT-RECORD-EXIT.
+008211     PERFORM 1300-WRITE-SUITE-AUDIT-TRAIL
+008212         THRU 1300-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+008220     EXIT PROGRAM.
+008221*--------------------------------------------------------------*
+008222* UTLCORR - ALTERNATE ENTRY POINT. CORRECTS A STUDENT ID THAT  *
+008223* WAS ISSUED WRONG OR DUPLICATED. THE OLD ID GOES BACK TO THE  *
+008224* UTLPOOL FREE POOL, AND THE AUDIT TRAIL GETS A LINKED PAIR OF *
+008225* ENTRIES - CORROLD FOR THE ID BEING RETIRED, CORRNEW FOR THE  *
+008226* ID IT IS BEING CORRECTED TO - SO THE CORRECTION IS TRACKED   *
+008227* THE SAME WAY AN ORIGINAL ISSUE OR RELEASE IS. WHEN THE NEW ID *
+008227* EQUALS THE OLD ID THE POOL RETURN IS SKIPPED, NOT JUST        *
+008227* WARNED ABOUT - THE OLD ID IS STILL THE ONE IN USE, AND        *
+008227* RELEASING IT WOULD LET UTIL HAND IT BACK OUT TO SOMEONE ELSE. *
+008228*--------------------------------------------------------------*
+008229 8500-CORRECT-ID.
+008230     ENTRY 'UTLCORR' USING LS-CALLER-NAME LS-OLD-STUDENT-ID
+008231         LS-NEW-STUDENT-ID LS-STATUS-CODE LS-STUDENT-ID.
+008232     SET LS-STATUS-OK TO TRUE.
+008233     IF LS-NEW-STUDENT-ID = LS-OLD-STUDENT-ID
+008234         SET LS-STATUS-WARNING TO TRUE
+008235     ELSE
+008236         PERFORM 8600-RETURN-OLD-ID-TO-POOL
+008237             THRU 8600-RETURN-OLD-ID-TO-POOL-EXIT
+008238     END-IF.
+008238     MOVE LS-OLD-STUDENT-ID TO LS-STUDENT-ID.
+008239     MOVE 'CORROLD' TO AUD-TRAN-TYPE.
+008240     PERFORM 1200-WRITE-AUDIT-RECORD
+008241         THRU 1200-WRITE-AUDIT-RECORD-EXIT.
+008242     PERFORM 1300-WRITE-SUITE-AUDIT-TRAIL
+008243         THRU 1300-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+008244     MOVE LS-NEW-STUDENT-ID TO LS-STUDENT-ID.
+008245     MOVE 'CORRNEW' TO AUD-TRAN-TYPE.
+008246     PERFORM 1200-WRITE-AUDIT-RECORD
+008247         THRU 1200-WRITE-AUDIT-RECORD-EXIT.
+008248     PERFORM 1300-WRITE-SUITE-AUDIT-TRAIL
+008249         THRU 1300-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+008250     EXIT PROGRAM.
+008251*--------------------------------------------------------------*
+008252* 8600-RETURN-OLD-ID-TO-POOL - SAME POOL-WRITE LOGIC UTLREL USES*
+008253* TO RELEASE AN ID, SHARED HERE SO THE OLD ID GOES BACK TO THE  *
+008254* FREE POOL THE SAME WAY A NORMAL RELEASE DOES.                *
+008255*--------------------------------------------------------------*
+008256 8600-RETURN-OLD-ID-TO-POOL.
+008257     OPEN I-O UTL-POOL-FILE.
+008258     MOVE LS-OLD-STUDENT-ID TO POOL-STUDENT-ID.
+008259     ACCEPT POOL-RELEASED-DATE FROM DATE YYYYMMDD.
+008260     WRITE POOL-RECORD
+008261         INVALID KEY
+008262             SET LS-STATUS-WARNING TO TRUE
+008263     END-WRITE.
+008264     CLOSE UTL-POOL-FILE.
+008265 8600-RETURN-OLD-ID-TO-POOL-EXIT.
+008266     EXIT.
