@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECON.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 08/09/26  DW   ORIGINAL ISSUE - TIES READSTMT'S RSREPORT      *
+001100*                RECORD COUNTS, LVL'S PERSISTED COUNTER TOTAL, *
+001200*                AND ADDSTMT'S YTDLEDGR TOGETHER ON RECONRPT   *
+001300*                SO A DROPPED BATCH SHOWS UP AS A DISCREPANCY  *
+001400*                THE NEXT MORNING INSTEAD OF QUIETLY           *
+001500*                UNDERSTATING THE LEDGER.                      *
+001510* 08/09/26  DW   LVL COUNTS VS LEDGER NOW COMPARES LVL'S NEW    *
+001520*                RUNNING YEAR-TO-DATE TOTAL (PERS-YTD-TOTAL)    *
+001530*                AGAINST THE LEDGER'S YEAR-TO-DATE TOTAL,       *
+001540*                RATHER THAN A SINGLE PERIOD'S TOTAL AGAINST    *
+001550*                A CUMULATIVE ONE.                              *
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-SUITE-STATUS.
+002300     SELECT RECON-REPORT-IN-FILE ASSIGN TO RSREPORT
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-REPORT-IN-STATUS.
+002600     SELECT RECON-LVL-PERSIST-FILE ASSIGN TO LVLPERS
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-LVL-PERSIST-STATUS.
+002900     SELECT RECON-YTD-LEDGER-FILE ASSIGN TO YTDLEDGR
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-YTD-STATUS.
+003200     SELECT RECON-REPORT-OUT-FILE ASSIGN TO RECONRPT
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-REPORT-OUT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  SUITE-PARM-FILE.
+003800 01  SP-PARM-CARD                PIC X(11).
+003900 FD  RECON-REPORT-IN-FILE.
+004000 01  RCN-REPORT-IN-RECORD.
+004100     05  RPTIN-FEED-NAME         PIC X(10).
+004200     05  RPTIN-RECORD-COUNT      PIC 9(06).
+004300 FD  RECON-LVL-PERSIST-FILE.
+004400 01  RCN-LVL-PERSIST-RECORD.
+004500     05  PERS-RUN-COUNT          PIC 9(08).
+004600     05  PERS-LAST-PERIOD-TOTAL  PIC 9(08).
+004700     05  PERS-THIS-PERIOD-TOTAL  PIC 9(08).
+004710     05  PERS-YTD-TOTAL          PIC 9(08).
+004800 FD  RECON-YTD-LEDGER-FILE.
+004900 01  RCN-YTD-LEDGER-RECORD.
+005000     05  YTD-A                   PIC S9(07)V99.
+005100     05  YTD-B                   PIC S9(07)V99.
+005200     05  YTD-C                   PIC S9(07)V99.
+005300     05  YTD-D                   PIC S9(07)V99.
+005400     05  YTD-E                   PIC S9(07)V99.
+005500 FD  RECON-REPORT-OUT-FILE.
+005600 01  RCN-REPORT-OUT-RECORD.
+005700     05  RCN-CHECK-NAME          PIC X(24).
+005800     05  RCN-VALUE-1             PIC ZZZZZZ9.
+005900     05  FILLER                  PIC X(02).
+006000     05  RCN-VALUE-2             PIC ZZZZZZ9.
+006100     05  FILLER                  PIC X(02).
+006200     05  RCN-VARIANCE            PIC -ZZZZZZ9.
+006300     05  FILLER                  PIC X(02).
+006400     05  RCN-RESULT              PIC X(08).
+006500 WORKING-STORAGE SECTION.
+006600 01  WS-SUITE-STATUS             PIC X(02).
+006700     88  WS-SUITE-OK             VALUE '00'.
+006800 COPY SUITEPRM.
+006900 COPY CKPTPARM.
+007000 01  WS-REPORT-IN-STATUS         PIC X(02).
+007100     88  WS-REPORT-IN-OK         VALUE '00'.
+007200 01  WS-LVL-PERSIST-STATUS       PIC X(02).
+007300     88  WS-LVL-PERSIST-OK       VALUE '00'.
+007400 01  WS-YTD-STATUS               PIC X(02).
+007500     88  WS-YTD-OK               VALUE '00'.
+007600 01  WS-REPORT-OUT-STATUS        PIC X(02).
+007700     88  WS-REPORT-OUT-OK        VALUE '00'.
+007800 01  WS-EOF-SWITCH               PIC X(01).
+007900     88  WS-AT-EOF               VALUE 'Y'.
+008000     88  WS-NOT-AT-EOF           VALUE 'N'.
+008100 01  WS-READSTMT-TOTAL           PIC 9(08) COMP VALUE 0.
+008200 01  WS-LVL-TOTAL                PIC 9(08) COMP VALUE 0.
+008210 01  WS-LVL-YTD-TOTAL            PIC 9(08) COMP VALUE 0.
+008300 01  WS-LEDGER-TOTAL             PIC 9(08) COMP VALUE 0.
+008400 01  WS-VARIANCE                 PIC S9(08) COMP.
+008500 PROCEDURE DIVISION.
+008600 0000-MAINLINE.
+008700     PERFORM 0005-CHECK-CHECKPOINT
+008800         THRU 0005-CHECK-CHECKPOINT-EXIT.
+008900     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+009000     PERFORM 1000-SUM-READSTMT-COUNTS
+009100         THRU 1000-SUM-READSTMT-COUNTS-EXIT.
+009200     PERFORM 2000-READ-LVL-PERSISTED-TOTAL
+009300         THRU 2000-READ-LVL-PERSISTED-TOTAL-EXIT.
+009400     PERFORM 3000-SUM-YTD-LEDGER
+009500         THRU 3000-SUM-YTD-LEDGER-EXIT.
+009600     PERFORM 4000-WRITE-RECONCILIATION-REPORT
+009700         THRU 4000-WRITE-RECONCILIATION-REPORT-EXIT.
+009800     PERFORM 0900-MARK-CHECKPOINT
+009900         THRU 0900-MARK-CHECKPOINT-EXIT.
+010000     GO TO 9999-EXIT.
+010100*--------------------------------------------------------------*
+010200* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER RECON ALREADY    *
+010300* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.               *
+010400*--------------------------------------------------------------*
+010500 0005-CHECK-CHECKPOINT.
+010600     MOVE 'RECON   ' TO CK-PROGRAM-ID.
+010700     SET CK-CHECK TO TRUE.
+010800     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+010900     IF CK-ALREADY-DONE
+011000         DISPLAY 'RECON: ALREADY COMPLETED THIS CYCLE - '
+011100             'SKIPPING'
+011200         GO TO 9999-EXIT
+011300     END-IF.
+011400 0005-CHECK-CHECKPOINT-EXIT.
+011500     EXIT.
+011600*--------------------------------------------------------------*
+011700* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT RECON COMPLETED     *
+011800* THIS CYCLE'S RECONCILIATION SUCCESSFULLY.                    *
+011900*--------------------------------------------------------------*
+012000 0900-MARK-CHECKPOINT.
+012100     MOVE 'RECON   ' TO CK-PROGRAM-ID.
+012200     SET CK-MARK TO TRUE.
+012300     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+012400 0900-MARK-CHECKPOINT-EXIT.
+012500     EXIT.
+012600*--------------------------------------------------------------*
+012700* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+012800* FROM SUITEPRM, AHEAD OF THE RECONCILIATION WORK BELOW.        *
+012900*--------------------------------------------------------------*
+013000 0010-READ-SUITE-PARM.
+013100     OPEN INPUT SUITE-PARM-FILE.
+013200     IF WS-SUITE-OK
+013300         READ SUITE-PARM-FILE
+013400             AT END
+013500                 CONTINUE
+013600         END-READ
+013700         IF WS-SUITE-OK
+013800             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+013900             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+014000         END-IF
+014100         CLOSE SUITE-PARM-FILE
+014200     END-IF.
+014300 0010-READ-SUITE-PARM-EXIT.
+014400     EXIT.
+014500*--------------------------------------------------------------*
+014600* 1000-SUM-READSTMT-COUNTS - ADDS UP EVERY FEED'S RECORD COUNT  *
+014700* ON RSREPORT, THE SAME INPUT LVL ROLLS UP INTO ITS COUNTER1    *
+014800* TREE, SO THE TWO CAN BE COMPARED INDEPENDENTLY.               *
+014900*--------------------------------------------------------------*
+015000 1000-SUM-READSTMT-COUNTS.
+015100     MOVE ZERO TO WS-READSTMT-TOTAL.
+015200     SET WS-NOT-AT-EOF TO TRUE.
+015300     OPEN INPUT RECON-REPORT-IN-FILE.
+015400     IF NOT WS-REPORT-IN-OK
+015500         SET WS-AT-EOF TO TRUE
+015600     END-IF.
+015700     PERFORM 1100-READ-ONE-REPORT-LINE
+015800         THRU 1100-READ-ONE-REPORT-LINE-EXIT.
+015900     PERFORM UNTIL WS-AT-EOF
+016000         ADD RPTIN-RECORD-COUNT TO WS-READSTMT-TOTAL
+016100         PERFORM 1100-READ-ONE-REPORT-LINE
+016200             THRU 1100-READ-ONE-REPORT-LINE-EXIT
+016300     END-PERFORM.
+016400     IF WS-REPORT-IN-OK
+016500         CLOSE RECON-REPORT-IN-FILE
+016600     END-IF.
+016700 1000-SUM-READSTMT-COUNTS-EXIT.
+016800     EXIT.
+016900*--------------------------------------------------------------*
+017000* 1100-READ-ONE-REPORT-LINE - A SINGLE READ OF RSREPORT, SHARED *
+017100* BY THE PRIMING READ AND THE LOOP READ ABOVE.                  *
+017200*--------------------------------------------------------------*
+017300 1100-READ-ONE-REPORT-LINE.
+017400     READ RECON-REPORT-IN-FILE
+017500         AT END SET WS-AT-EOF TO TRUE
+017600     END-READ.
+017700 1100-READ-ONE-REPORT-LINE-EXIT.
+017800     EXIT.
+017900*--------------------------------------------------------------*
+018000* 2000-READ-LVL-PERSISTED-TOTAL - PULLS LVL'S "THIS PERIOD"     *
+018100* TOTAL, THE SAME GRAND TOTAL LVL ROLLED UP FROM RSREPORT ON    *
+018110* ITS OWN LAST RUN, AND ITS RUNNING YEAR-TO-DATE TOTAL, BOTH     *
+018120* OFF LVLPERS.                                                  *
+018300*--------------------------------------------------------------*
+018400 2000-READ-LVL-PERSISTED-TOTAL.
+018500     MOVE ZERO TO WS-LVL-TOTAL.
+018510     MOVE ZERO TO WS-LVL-YTD-TOTAL.
+018600     OPEN INPUT RECON-LVL-PERSIST-FILE.
+018700     IF WS-LVL-PERSIST-OK
+018800         READ RECON-LVL-PERSIST-FILE
+018900             AT END
+019000                 CONTINUE
+019100             NOT AT END
+019200                 MOVE PERS-THIS-PERIOD-TOTAL TO WS-LVL-TOTAL
+019210                 MOVE PERS-YTD-TOTAL TO WS-LVL-YTD-TOTAL
+019300         END-READ
+019400         CLOSE RECON-LVL-PERSIST-FILE
+019500     END-IF.
+019600 2000-READ-LVL-PERSISTED-TOTAL-EXIT.
+019700     EXIT.
+019800*--------------------------------------------------------------*
+019900* 3000-SUM-YTD-LEDGER - ADDS UP THE FIVE YEAR-TO-DATE LEDGER    *
+020000* CATEGORIES ADDSTMT MAINTAINS ON YTDLEDGR, ROUNDED DOWN TO A   *
+020100* WHOLE NUMBER SO IT CAN BE COMPARED AGAINST THE OTHER TWO      *
+020200* RECORD-COUNT TOTALS.                                          *
+020300*--------------------------------------------------------------*
+020400 3000-SUM-YTD-LEDGER.
+020500     MOVE ZERO TO WS-LEDGER-TOTAL.
+020600     OPEN INPUT RECON-YTD-LEDGER-FILE.
+020700     IF WS-YTD-OK
+020800         READ RECON-YTD-LEDGER-FILE
+020900             AT END
+021000                 CONTINUE
+021100             NOT AT END
+021200                 COMPUTE WS-LEDGER-TOTAL =
+021300                     YTD-A + YTD-B + YTD-C + YTD-D + YTD-E
+021400         END-READ
+021500         CLOSE RECON-YTD-LEDGER-FILE
+021600     END-IF.
+021700 3000-SUM-YTD-LEDGER-EXIT.
+021800     EXIT.
+021900*--------------------------------------------------------------*
+022000* 4000-WRITE-RECONCILIATION-REPORT - WRITES ONE LINE PER CHECK  *
+022100* TO RECONRPT: READSTMT'S FEED TOTAL AGAINST LVL'S ROLLED-UP    *
+022200* TOTAL, AND LVL'S RUNNING YEAR-TO-DATE TOTAL AGAINST ADDSTMT'S *
+022210* YEAR-TO-DATE LEDGER, EACH FLAGGED MATCH OR MISMATCH WITH THE  *
+022220* VARIANCE SHOWN.                                               *
+022400*--------------------------------------------------------------*
+022500 4000-WRITE-RECONCILIATION-REPORT.
+022600     OPEN OUTPUT RECON-REPORT-OUT-FILE.
+022650     MOVE SPACES TO RCN-REPORT-OUT-RECORD.
+022700     MOVE 'READSTMT VS LVL COUNTS' TO RCN-CHECK-NAME.
+022800     MOVE WS-READSTMT-TOTAL TO RCN-VALUE-1.
+022900     MOVE WS-LVL-TOTAL TO RCN-VALUE-2.
+023000     COMPUTE WS-VARIANCE = WS-READSTMT-TOTAL - WS-LVL-TOTAL.
+023100     MOVE WS-VARIANCE TO RCN-VARIANCE.
+023200     IF WS-VARIANCE = ZERO
+023300         MOVE 'MATCH' TO RCN-RESULT
+023400     ELSE
+023500         MOVE 'MISMATCH' TO RCN-RESULT
+023600     END-IF.
+023700     WRITE RCN-REPORT-OUT-RECORD.
+023800     MOVE 'LVL COUNTS VS LEDGER' TO RCN-CHECK-NAME.
+023900     MOVE WS-LVL-YTD-TOTAL TO RCN-VALUE-1.
+024000     MOVE WS-LEDGER-TOTAL TO RCN-VALUE-2.
+024100     COMPUTE WS-VARIANCE = WS-LVL-YTD-TOTAL - WS-LEDGER-TOTAL.
+024200     MOVE WS-VARIANCE TO RCN-VARIANCE.
+024300     IF WS-VARIANCE = ZERO
+024400         MOVE 'MATCH' TO RCN-RESULT
+024500     ELSE
+024600         MOVE 'MISMATCH' TO RCN-RESULT
+024700     END-IF.
+024800     WRITE RCN-REPORT-OUT-RECORD.
+024900     CLOSE RECON-REPORT-OUT-FILE.
+025000 4000-WRITE-RECONCILIATION-REPORT-EXIT.
+025100     EXIT.
+025200*--------------------------------------------------------------*
+025300* 9999-EXIT                                                    *
+025400*--------------------------------------------------------------*
+025500 9999-EXIT.
+025600     STOP RUN.
