@@ -0,0 +1,405 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EVALSTMT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 04/11/1999.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 04/11/99  DW   ORIGINAL ISSUE - THREE-WAY EVALUATE ON AGE,   *
+001100*                DEPENDENT COUNT AND SECONDARY DEPENDENT      *
+001200*                COUNT TO ROUTE FINANCIAL-AID APPLICATIONS,   *
+001300*                PLUS A SIMPLE SINGLE-FACTOR AGE CHECK.        *
+001400* 08/09/26  DW   BROKE THE SINGLE 0/25/OTHER AGE TEST INTO     *
+001500*                FIVE REAL BRACKETS (MINOR, YOUNG ADULT,       *
+001600*                ADULT, MIDDLE-AGE, SENIOR).                   *
+001700* 08/09/26  DW   EVERY APPLICATION NOW LOGS WHICH BRACKET IT   *
+001800*                MATCHED TO EVALLOG FOR EQUITY REPORTING.      *
+001900* 08/09/26  DW   THE AGE-TRIPLE EVALUATE NOW SUB-ROUTES EACH   *
+002000*                AGE BRACKET BY DEPENDENT COUNT INSTEAD OF     *
+002100*                TREATING ALL DEPENDENT COUNTS ALIKE.          *
+002150* 08/09/26  DW   NOW READS THE SUITE-WIDE SUITEPRM CONTROL      *
+002160*                CARD AT START-UP FOR SETTINGS THAT APPLY TO    *
+002170*                THE WHOLE NIGHTLY CYCLE.                       *
+002180* 08/09/26  DW   SOMEAGE2=0/SOMEAGE3>0 - A SECONDARY DEPENDENT  *
+002190*                WITH NO PRIMARY ONE - NO LONGER FALLS THROUGH  *
+002195*                TO THE DEPENDENT-COUNT DEFAULT ROUTE. IT IS    *
+002196*                WRITTEN TO THE EVALSUSP SUSPENSE FILE INSTEAD, *
+002197*                THE SAME WAY COND HANDLES AN UNMATCHED RULE.   *
+002198* 08/09/26  DW   ADDED A SHADOW/PARALLEL-RUN MODE. A CANDIDATE   *
+002199*                BRACKET TABLE FROM THE NEW SHADOWPARM CONTROL  *
+002201*                CARD IS EVALUATED ALONGSIDE THE PRODUCTION     *
+002202*                TABLE AND THE TWO RESULTING BRACKETS ARE       *
+002203*                DIFFED AND APPENDED TO SHADOWLOG, SO A         *
+002204*                REVISED TABLE CAN BE PROVEN OUT AGAINST LIVE   *
+002205*                DATA BEFORE IT REPLACES THE PRODUCTION ONE.    *
+002206* 08/09/26  DW   BOTHDEP NOW SPLITS ON WHETHER THE TWO          *
+002207*                DEPENDENTS ARE BOTH UNDER 18 - THAT HOUSEHOLD  *
+002208*                MAKEUP GETS ITS OWN BOTHU18 VARIANT AND AID    *
+002209*                HOOK INSTEAD OF SHARING ONE ROUTE WITH EVERY   *
+002210*                OTHER TWO-DEPENDENT COMBINATION.                *
+002211* 08/09/26  DW   REPLACED THE FIVE DECADE-WIDE AGE BRACKETS WITH *
+002212*                REAL 5-YEAR BANDS (AGE0004, AGE0509, ... UP TO  *
+002213*                A AGE100P CATCH-ALL) COMPUTED ONCE IN THE NEW   *
+002214*                1050-COMPUTE-AGE-BRACKET AND SHARED BY BOTH THE *
+002215*                AGE-TRIPLE AND SINGLE-FACTOR ROUTES - THE OLD   *
+002216*                BRACKETS WERE STILL FIVE BUCKETS WIDE ENOUGH TO *
+002217*                LUMP MOST APPLICANTS INTO ADULT1/ADULT2.        *
+002200*--------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT EVAL-LOG-FILE ASSIGN TO EVALLOG
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-EVALLOG-STATUS.
+002810     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+002820         ORGANIZATION IS LINE SEQUENTIAL
+002830         FILE STATUS IS WS-SUITE-STATUS.
+002840     SELECT EVAL-SUSPENSE-FILE ASSIGN TO EVALSUSP
+002850         ORGANIZATION IS LINE SEQUENTIAL
+002860         FILE STATUS IS WS-SUSPENSE-STATUS.
+002870     SELECT SHADOW-PARM-FILE ASSIGN TO SHADOWPARM
+002880         ORGANIZATION IS LINE SEQUENTIAL
+002890         FILE STATUS IS WS-SHADOW-PARM-STATUS.
+002893     SELECT SHADOW-LOG-FILE ASSIGN TO SHADOWLOG
+002896         ORGANIZATION IS LINE SEQUENTIAL
+002898         FILE STATUS IS WS-SHADOW-LOG-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  EVAL-LOG-FILE.
+003200 01  LOG-RECORD.
+003300     05  LOG-DATE            PIC 9(08).
+003400     05  LOG-TIME            PIC 9(08).
+003500     05  LOG-AGE-BRACKET     PIC X(07).
+003600     05  LOG-DEPENDENT-VAR   PIC X(07).
+003610 FD  SUITE-PARM-FILE.
+003620 01  SP-PARM-CARD            PIC X(11).
+003630 FD  EVAL-SUSPENSE-FILE.
+003640 01  SUS-RECORD.
+003650     05  SUS-AGE2            PIC 9(02).
+003660     05  SUS-AGE3            PIC 9(02).
+003670     05  SUS-DATE            PIC 9(08).
+003680     05  SUS-TIME            PIC 9(08).
+003690     05  SUS-REASON          PIC X(20).
+003691 FD  SHADOW-PARM-FILE.
+003692 01  SHP-PARM-CARD.
+003693     05  SHP-LIMIT-1         PIC 9(03).
+003694     05  SHP-LIMIT-2         PIC 9(03).
+003695     05  SHP-LIMIT-3         PIC 9(03).
+003696     05  SHP-LIMIT-4         PIC 9(03).
+003697 FD  SHADOW-LOG-FILE.
+003698 01  SHADOW-LOG-RECORD.
+003699     05  SHL-DATE            PIC 9(08).
+003701     05  SHL-TIME            PIC 9(08).
+003702     05  SHL-PROD-BRACKET    PIC X(07).
+003703     05  SHL-SHADOW-BRACKET  PIC X(07).
+003704     05  SHL-DEPENDENT-VAR   PIC X(07).
+003705     05  SHL-DIFF-FLAG       PIC X(01).
+003706 WORKING-STORAGE SECTION.
+003710 01  WS-SUITE-STATUS          PIC X(02).
+003720     88  WS-SUITE-OK          VALUE '00'.
+003730 COPY SUITEPRM.
+003740 COPY CKPTPARM.
+003745 01  WS-SUSPENSE-STATUS       PIC X(02).
+003746     88  WS-SUSPENSE-OK      VALUE '00'.
+003800 01  SOMEAGE                  PIC 9(03).
+003900 01  SOMEAGE2                 PIC 9(02).
+004000 01  SOMEAGE3                 PIC 9(02).
+004100 01  WS-EVALLOG-STATUS        PIC X(02).
+004200     88  WS-EVALLOG-OK       VALUE '00'.
+004300 01  WS-AGE-BRACKET           PIC X(07).
+004400 01  WS-DEPENDENT-VARIANT     PIC X(07).
+004410 01  WS-SHADOW-PARM-STATUS    PIC X(02).
+004420     88  WS-SHADOW-PARM-OK    VALUE '00'.
+004430 01  WS-SHADOW-LOG-STATUS     PIC X(02).
+004440     88  WS-SHADOW-LOG-OK     VALUE '00'.
+004450 01  WS-SHADOW-LIMIT-1        PIC 9(03) VALUE 018.
+004460 01  WS-SHADOW-LIMIT-2        PIC 9(03) VALUE 025.
+004470 01  WS-SHADOW-LIMIT-3        PIC 9(03) VALUE 040.
+004480 01  WS-SHADOW-LIMIT-4        PIC 9(03) VALUE 065.
+004490 01  WS-SHADOW-AGE-BRACKET    PIC X(07).
+004495 01  WS-SHADOW-DIFF-FLAG      PIC X(01).
+004496 01  WS-BRACKET-QUOTIENT      PIC 9(03).
+004497 01  WS-BRACKET-LOW           PIC 9(03).
+004498 01  WS-BRACKET-HIGH          PIC 9(03).
+004499 01  WS-BRACKET-LOW-DISP      PIC 99.
+004500 01  WS-BRACKET-HIGH-DISP     PIC 99.
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004620     PERFORM 0005-CHECK-CHECKPOINT
+004630         THRU 0005-CHECK-CHECKPOINT-EXIT.
+004650     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+004660     PERFORM 0020-READ-SHADOW-PARM
+004670         THRU 0020-READ-SHADOW-PARM-EXIT.
+004700     PERFORM 1000-EVALUATE-AGE-TRIPLE
+004800         THRU 1000-EVALUATE-AGE-TRIPLE-EXIT.
+004900     PERFORM 2000-EVALUATE-AGE-SINGLE
+005000         THRU 2000-EVALUATE-AGE-SINGLE-EXIT.
+005005     PERFORM 0900-MARK-CHECKPOINT
+005007         THRU 0900-MARK-CHECKPOINT-EXIT.
+005100     GO TO 9999-EXIT.
+005101*--------------------------------------------------------------*
+005102* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER EVALSTMT ALREADY*
+005103* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.              *
+005104*--------------------------------------------------------------*
+005105 0005-CHECK-CHECKPOINT.
+005106     MOVE 'EVALSTMT' TO CK-PROGRAM-ID.
+005107     SET CK-CHECK TO TRUE.
+005108     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+005109     IF CK-ALREADY-DONE
+005111         DISPLAY 'EVALSTMT: ALREADY COMPLETED THIS CYCLE - '
+005112             'SKIPPING'
+005113         GO TO 9999-EXIT
+005114     END-IF.
+005115 0005-CHECK-CHECKPOINT-EXIT.
+005116     EXIT.
+005117*--------------------------------------------------------------*
+005118* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT EVALSTMT COMPLETED *
+005119* THIS CYCLE'S EVALUATION WORK SUCCESSFULLY.                  *
+005121*--------------------------------------------------------------*
+005122 0900-MARK-CHECKPOINT.
+005123     MOVE 'EVALSTMT' TO CK-PROGRAM-ID.
+005124     SET CK-MARK TO TRUE.
+005125     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+005126 0900-MARK-CHECKPOINT-EXIT.
+005127     EXIT.
+005110*--------------------------------------------------------------*
+005120* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+005130* FROM SUITEPRM, AHEAD OF ANY PROGRAM-SPECIFIC PARM CARD.       *
+005140*--------------------------------------------------------------*
+005150 0010-READ-SUITE-PARM.
+005160     OPEN INPUT SUITE-PARM-FILE.
+005170     IF WS-SUITE-OK
+005180         READ SUITE-PARM-FILE
+005190             AT END
+005195                 CONTINUE
+005196         END-READ
+005197         IF WS-SUITE-OK
+005198             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+005199             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+005201         END-IF
+005202         CLOSE SUITE-PARM-FILE
+005203     END-IF.
+005204 0010-READ-SUITE-PARM-EXIT.
+005205     EXIT.
+005206*--------------------------------------------------------------*
+005207* 0020-READ-SHADOW-PARM - READS THE OPTIONAL SHADOWPARM CONTROL *
+005208* CARD HOLDING A CANDIDATE BRACKET TABLE. NO CARD MEANS SHADOW  *
+005209* MODE RUNS WITH THE SAME FOUR BOUNDARIES AS PRODUCTION, SO THE *
+005210* SHADOW BRACKET CAN NEVER DIFFER UNTIL A CARD IS SUPPLIED.     *
+005211*--------------------------------------------------------------*
+005212 0020-READ-SHADOW-PARM.
+005213     OPEN INPUT SHADOW-PARM-FILE.
+005214     IF WS-SHADOW-PARM-OK
+005215         READ SHADOW-PARM-FILE
+005216             AT END
+005217                 CONTINUE
+005218         END-READ
+005219         IF WS-SHADOW-PARM-OK
+005220             MOVE SHP-LIMIT-1 TO WS-SHADOW-LIMIT-1
+005221             MOVE SHP-LIMIT-2 TO WS-SHADOW-LIMIT-2
+005222             MOVE SHP-LIMIT-3 TO WS-SHADOW-LIMIT-3
+005223             MOVE SHP-LIMIT-4 TO WS-SHADOW-LIMIT-4
+005224         END-IF
+005225         CLOSE SHADOW-PARM-FILE
+005226     END-IF.
+005227 0020-READ-SHADOW-PARM-EXIT.
+005228     EXIT.
+005200*--------------------------------------------------------------*
+005300* 1000-EVALUATE-AGE-TRIPLE - ROUTES A FINANCIAL-AID APPLICATION*
+005400* BY AGE BRACKET, THEN SUB-ROUTES WITHIN THAT BRACKET BY THE   *
+005500* APPLICANT'S PRIMARY AND SECONDARY DEPENDENT COUNTS.          *
+005600*--------------------------------------------------------------*
+005700 1000-EVALUATE-AGE-TRIPLE.
+005750     PERFORM 1050-COMPUTE-AGE-BRACKET
+005760         THRU 1050-COMPUTE-AGE-BRACKET-EXIT.
+007000     EVALUATE TRUE
+007100         WHEN SOMEAGE2 = 0 AND SOMEAGE3 = 0
+007200             MOVE 'NODEPND' TO WS-DEPENDENT-VARIANT
+007300             PERFORM 1100-ROUTE-NO-DEPENDENTS
+007400                 THRU 1100-ROUTE-NO-DEPENDENTS-EXIT
+007500         WHEN SOMEAGE2 > 0 AND SOMEAGE3 = 0
+007600             MOVE 'PRIDEPN' TO WS-DEPENDENT-VARIANT
+007700             PERFORM 1200-ROUTE-PRIMARY-DEPENDENTS
+007800                 THRU 1200-ROUTE-PRIMARY-DEPENDENTS-EXIT
+007850         WHEN SOMEAGE2 > 0 AND SOMEAGE3 > 0
+007860                 AND SOMEAGE2 < 18 AND SOMEAGE3 < 18
+007870             MOVE 'BOTHU18' TO WS-DEPENDENT-VARIANT
+007880             PERFORM 1250-ROUTE-BOTH-UNDER-18
+007890                 THRU 1250-ROUTE-BOTH-UNDER-18-EXIT
+007900         WHEN SOMEAGE2 > 0 AND SOMEAGE3 > 0
+008000             MOVE 'BOTHDEP' TO WS-DEPENDENT-VARIANT
+008100             PERFORM 1300-ROUTE-BOTH-DEPENDENTS
+008200                 THRU 1300-ROUTE-BOTH-DEPENDENTS-EXIT
+008300         WHEN OTHER
+008400             MOVE 'SUSPEND' TO WS-DEPENDENT-VARIANT
+008500             PERFORM 1400-WRITE-SUSPENSE-RECORD
+008600                 THRU 1400-WRITE-SUSPENSE-RECORD-EXIT
+008700     END-EVALUATE.
+008800     PERFORM 1500-LOG-BRACKET-MATCH
+008900         THRU 1500-LOG-BRACKET-MATCH-EXIT.
+008910     PERFORM 1600-EVALUATE-SHADOW-BRACKET
+008920         THRU 1600-EVALUATE-SHADOW-BRACKET-EXIT.
+008930     PERFORM 1700-WRITE-SHADOW-LOG
+008940         THRU 1700-WRITE-SHADOW-LOG-EXIT.
+009000 1000-EVALUATE-AGE-TRIPLE-EXIT.
+009100     EXIT.
+009110*--------------------------------------------------------------*
+009120* 1050-COMPUTE-AGE-BRACKET - BUILDS A TRUE 5-YEAR-WIDE BRACKET  *
+009130* LABEL (AGEnnmm, WHERE nn IS THE LOW END AND mm THE HIGH END  *
+009140* OF THE BAND) INSTEAD OF THE OLD FOUR-DECADE-WIDE BUCKETS, SO  *
+009150* APPLICANTS NO LONGER PILE UP INTO ONE OR TWO BROAD BRACKETS.  *
+009160* AGES 100 AND OVER FALL INTO A SINGLE AGE100P CATCH-ALL SINCE  *
+009170* A TWO-DIGIT BAND CANNOT HOLD A THREE-DIGIT AGE.               *
+009180*--------------------------------------------------------------*
+009190 1050-COMPUTE-AGE-BRACKET.
+009200     IF SOMEAGE >= 100
+009210         MOVE 'AGE100P' TO WS-AGE-BRACKET
+009220     ELSE
+009230         DIVIDE SOMEAGE BY 5 GIVING WS-BRACKET-QUOTIENT
+009240         COMPUTE WS-BRACKET-LOW  = WS-BRACKET-QUOTIENT * 5
+009250         COMPUTE WS-BRACKET-HIGH = WS-BRACKET-LOW + 4
+009260         MOVE WS-BRACKET-LOW  TO WS-BRACKET-LOW-DISP
+009270         MOVE WS-BRACKET-HIGH TO WS-BRACKET-HIGH-DISP
+009280         MOVE 'AGE'               TO WS-AGE-BRACKET (1:3)
+009290         MOVE WS-BRACKET-LOW-DISP  TO WS-AGE-BRACKET (4:2)
+009300         MOVE WS-BRACKET-HIGH-DISP TO WS-AGE-BRACKET (6:2)
+009310     END-IF.
+009320 1050-COMPUTE-AGE-BRACKET-EXIT.
+009330     EXIT.
+009200*--------------------------------------------------------------*
+009300* 1100 THRU 1300 - DEPENDENT-COUNT/HOUSEHOLD-MAKEUP VARIANT    *
+009400* ROUTES. EACH ONE IS A HOOK FOR THE AID FORMULA THAT APPLIES  *
+009500* TO THAT COMBINATION OF AGE BRACKET AND DEPENDENT MAKEUP.     *
+009600*--------------------------------------------------------------*
+009700 1100-ROUTE-NO-DEPENDENTS.
+009800     DISPLAY 'ROUTE: ' WS-AGE-BRACKET ' / ' WS-DEPENDENT-VARIANT.
+009900 1100-ROUTE-NO-DEPENDENTS-EXIT.
+010000     EXIT.
+010100 1200-ROUTE-PRIMARY-DEPENDENTS.
+010200     DISPLAY 'ROUTE: ' WS-AGE-BRACKET ' / ' WS-DEPENDENT-VARIANT.
+010300 1200-ROUTE-PRIMARY-DEPENDENTS-EXIT.
+010400     EXIT.
+010410*--------------------------------------------------------------*
+010420* 1250-ROUTE-BOTH-UNDER-18 - BOTH DEPENDENTS PRESENT AND BOTH  *
+010430* UNDER 18. A HOOK FOR THE AID FORMULA THAT APPLIES TO THIS     *
+010440* HOUSEHOLD MAKEUP, SEPARATE FROM 1300 BELOW SINCE A HOUSEHOLD  *
+010450* WITH ONE OR BOTH DEPENDENTS 18 OR OLDER QUALIFIES DIFFERENTLY.*
+010460*--------------------------------------------------------------*
+010470 1250-ROUTE-BOTH-UNDER-18.
+010480     DISPLAY 'ROUTE: ' WS-AGE-BRACKET ' / ' WS-DEPENDENT-VARIANT.
+010490 1250-ROUTE-BOTH-UNDER-18-EXIT.
+010495     EXIT.
+010500 1300-ROUTE-BOTH-DEPENDENTS.
+010600     DISPLAY 'ROUTE: ' WS-AGE-BRACKET ' / ' WS-DEPENDENT-VARIANT.
+010700 1300-ROUTE-BOTH-DEPENDENTS-EXIT.
+010800     EXIT.
+010900*--------------------------------------------------------------*
+011000* 1400-WRITE-SUSPENSE-RECORD - A SECONDARY DEPENDENT WITH NO    *
+011010* PRIMARY ONE DOES NOT FIT ANY OF THE THREE HOUSEHOLD-MAKEUP    *
+011020* VARIANTS ABOVE. RATHER THAN GUESS AT AN AID FORMULA FOR IT,   *
+011030* THIS WRITES THE APPLICATION TO EVALSUSP FOR MANUAL FOLLOW-UP, *
+011040* THE SAME WAY COND HANDLES A RESIDENCY COMBINATION THAT        *
+011050* MATCHES NO RULE.                                              *
+011060*--------------------------------------------------------------*
+011070 1400-WRITE-SUSPENSE-RECORD.
+011080     OPEN EXTEND EVAL-SUSPENSE-FILE.
+011090     IF NOT WS-SUSPENSE-OK
+011100         CLOSE EVAL-SUSPENSE-FILE
+011110         OPEN OUTPUT EVAL-SUSPENSE-FILE
+011120     END-IF.
+011130     MOVE SOMEAGE2 TO SUS-AGE2.
+011140     MOVE SOMEAGE3 TO SUS-AGE3.
+011150     ACCEPT SUS-DATE FROM DATE YYYYMMDD.
+011160     ACCEPT SUS-TIME FROM TIME.
+011170     MOVE 'NO PRIMARY DEPENDENT' TO SUS-REASON.
+011180     WRITE SUS-RECORD.
+011190     CLOSE EVAL-SUSPENSE-FILE.
+011200 1400-WRITE-SUSPENSE-RECORD-EXIT.
+011210     EXIT.
+011300*--------------------------------------------------------------*
+011400* 1500-LOG-BRACKET-MATCH - APPENDS THE BRACKET AND DEPENDENT   *
+011500* VARIANT THAT MATCHED TO EVALLOG FOR EQUITY REPORTING.        *
+011600*--------------------------------------------------------------*
+011700 1500-LOG-BRACKET-MATCH.
+011800     OPEN EXTEND EVAL-LOG-FILE.
+011900     IF NOT WS-EVALLOG-OK
+012000         CLOSE EVAL-LOG-FILE
+012100         OPEN OUTPUT EVAL-LOG-FILE
+012200     END-IF.
+012300     ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+012400     ACCEPT LOG-TIME FROM TIME.
+012500     MOVE WS-AGE-BRACKET       TO LOG-AGE-BRACKET.
+012600     MOVE WS-DEPENDENT-VARIANT TO LOG-DEPENDENT-VAR.
+012700     WRITE LOG-RECORD.
+012800     CLOSE EVAL-LOG-FILE.
+012900 1500-LOG-BRACKET-MATCH-EXIT.
+013000     EXIT.
+013010*--------------------------------------------------------------*
+013020* 1600-EVALUATE-SHADOW-BRACKET - RUNS THE SAME AGE TEST AS      *
+013030* 1000-EVALUATE-AGE-TRIPLE'S FIRST EVALUATE, BUT AGAINST THE    *
+013040* CANDIDATE LIMITS FROM SHADOWPARM INSTEAD OF THE PRODUCTION    *
+013050* LITERALS, SO THE TWO BRACKET TABLES CAN BE COMPARED ON THE    *
+013060* SAME APPLICATION WITHOUT TOUCHING THE PRODUCTION ROUTE.       *
+013070*--------------------------------------------------------------*
+013080 1600-EVALUATE-SHADOW-BRACKET.
+013090     EVALUATE TRUE
+013100         WHEN SOMEAGE < WS-SHADOW-LIMIT-1
+013110             MOVE 'MINOR  ' TO WS-SHADOW-AGE-BRACKET
+013120         WHEN SOMEAGE < WS-SHADOW-LIMIT-2
+013130             MOVE 'YADULT ' TO WS-SHADOW-AGE-BRACKET
+013140         WHEN SOMEAGE < WS-SHADOW-LIMIT-3
+013150             MOVE 'ADULT1 ' TO WS-SHADOW-AGE-BRACKET
+013160         WHEN SOMEAGE < WS-SHADOW-LIMIT-4
+013170             MOVE 'ADULT2 ' TO WS-SHADOW-AGE-BRACKET
+013180         WHEN OTHER
+013190             MOVE 'SENIOR ' TO WS-SHADOW-AGE-BRACKET
+013200     END-EVALUATE.
+013210 1600-EVALUATE-SHADOW-BRACKET-EXIT.
+013220     EXIT.
+013230*--------------------------------------------------------------*
+013240* 1700-WRITE-SHADOW-LOG - APPENDS ONE SHADOWLOG RECORD SHOWING  *
+013250* THE PRODUCTION BRACKET ALONGSIDE THE SHADOW BRACKET FOR THIS  *
+013260* APPLICATION, FLAGGED Y WHEN THEY DISAGREE, SO A CANDIDATE     *
+013270* TABLE CAN BE VALIDATED AGAINST LIVE DATA BEFORE CUTOVER.      *
+013280*--------------------------------------------------------------*
+013290 1700-WRITE-SHADOW-LOG.
+013300     IF WS-AGE-BRACKET = WS-SHADOW-AGE-BRACKET
+013310         MOVE 'N' TO WS-SHADOW-DIFF-FLAG
+013320     ELSE
+013330         MOVE 'Y' TO WS-SHADOW-DIFF-FLAG
+013340     END-IF.
+013350     OPEN EXTEND SHADOW-LOG-FILE.
+013360     IF NOT WS-SHADOW-LOG-OK
+013370         CLOSE SHADOW-LOG-FILE
+013380         OPEN OUTPUT SHADOW-LOG-FILE
+013390     END-IF.
+013400     MOVE SPACES TO SHADOW-LOG-RECORD.
+013410     ACCEPT SHL-DATE FROM DATE YYYYMMDD.
+013420     ACCEPT SHL-TIME FROM TIME.
+013430     MOVE WS-AGE-BRACKET        TO SHL-PROD-BRACKET.
+013440     MOVE WS-SHADOW-AGE-BRACKET TO SHL-SHADOW-BRACKET.
+013450     MOVE WS-DEPENDENT-VARIANT  TO SHL-DEPENDENT-VAR.
+013455     MOVE WS-SHADOW-DIFF-FLAG   TO SHL-DIFF-FLAG.
+013460     WRITE SHADOW-LOG-RECORD.
+013470     CLOSE SHADOW-LOG-FILE.
+013480 1700-WRITE-SHADOW-LOG-EXIT.
+013490     EXIT.
+013100*--------------------------------------------------------------*
+013200* 2000-EVALUATE-AGE-SINGLE - LEGACY SINGLE-FACTOR AGE CHECK,   *
+013300* NOW USING THE SAME 5-YEAR BRACKETS AS THE AGE-TRIPLE TEST,   *
+013400* VIA THE SAME 1050-COMPUTE-AGE-BRACKET PARAGRAPH, SO BOTH     *
+013450* ROUTES STAY CONSISTENT WITH EACH OTHER.                      *
+013500*--------------------------------------------------------------*
+013600 2000-EVALUATE-AGE-SINGLE.
+013650     PERFORM 1050-COMPUTE-AGE-BRACKET
+013660         THRU 1050-COMPUTE-AGE-BRACKET-EXIT.
+014900     DISPLAY 'SINGLE-FACTOR BRACKET: ' WS-AGE-BRACKET.
+015000 2000-EVALUATE-AGE-SINGLE-EXIT.
+015100     EXIT.
+015200*--------------------------------------------------------------*
+015300* 9999-EXIT                                                    *
+015400*--------------------------------------------------------------*
+015500 9999-EXIT.
+015600     STOP RUN.
