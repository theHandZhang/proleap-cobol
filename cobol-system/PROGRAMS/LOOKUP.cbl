@@ -0,0 +1,389 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LOOKUP.
+000120 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000130 INSTALLATION. REGISTRAR BATCH SUITE.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                        *
+000180*--------------------------------------------------------------*
+000190* 08/09/26  DW   ORIGINAL ISSUE - AN INTERACTIVE, MENU-DRIVEN  *
+000200*                COMPANION TO THE NIGHTLY SUITE SO REGISTRAR   *
+000210*                STAFF CAN LOOK UP A STUDENT ID'S ISSUE/RELEASE*
+000220*                HISTORY OR A CATALOGED FILE'S CURRENT VERSION *
+000230*                WITHOUT WAITING FOR TOMORROW'S BATCH OUTPUT.  *
+000240*                THIS PROGRAM IS RUN AD HOC AT A TERMINAL - IT *
+000250*                IS NOT A NIGHTLY.JCL STEP AND READS UTLAUDIT, *
+000260*                UTLPOOL AND MTCATLOG INPUT-ONLY.              *
+000261* 08/09/26  DW   MTCATLOG NOW CARRIES A STATUS FIELD SO A       *
+000262*                FILE NAME'S FULL CURRENT/SUPERSEDED HISTORY    *
+000263*                DISPLAYS, NOT JUST ITS LATEST ENTRY.           *
+000264* 08/09/26  DW   4000-LOOKUP-CATALOG-FILE NO LONGER SCANS        *
+000265*                MTCATLOG LINE BY LINE FOR EVERY INQUIRY.        *
+000266*                MTCATLOG IS NOW LOADED ONCE AT STARTUP INTO AN  *
+000267*                ASCENDING-KEY TABLE AND EACH INQUIRY USES       *
+000268*                SEARCH ALL, SINCE OPERATORS RUN MANY LOOKUPS    *
+000269*                AGAINST THE SAME LOADED CATALOG IN ONE SESSION. *
+000271* 08/09/26  DW   ADDED MENU CHOICE 3 - CORRECT A STUDENT ID -    *
+000272*                WHICH CALLS UTIL'S UTLCORR ENTRY POINT. UTLCORR *
+000273*                HAD NO CALLER ANYWHERE IN THE SUITE; LOOKUP IS  *
+000274*                THE NATURAL HOME SINCE IT ALREADY OFFERS AD HOC *
+000275*                UTLAUDIT/UTLPOOL INQUIRIES AGAINST THE SAME     *
+000276*                STUDENT-ID MACHINERY.                           *
+000270*--------------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT LKP-AUDIT-FILE ASSIGN TO UTLAUDIT
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-AUDIT-STATUS.
+000340     SELECT LKP-POOL-FILE ASSIGN TO UTLPOOL
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS RANDOM
+000370         RECORD KEY IS POOL-STUDENT-ID
+000380         FILE STATUS IS WS-POOL-STATUS.
+000390     SELECT LKP-CATALOG-FILE ASSIGN TO MTCATLOG
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-CATALOG-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  LKP-AUDIT-FILE.
+000450 01  AUD-RECORD.
+000460     05  AUD-CALLER              PIC X(08).
+000470     05  AUD-DATE                PIC 9(08).
+000480     05  AUD-TIME                PIC 9(08).
+000490     05  AUD-STUDENT-ID          PIC 9(04).
+000500     05  AUD-TRAN-TYPE           PIC X(07).
+000510 FD  LKP-POOL-FILE.
+000520 01  POOL-RECORD.
+000530     05  POOL-STUDENT-ID         PIC 9(04).
+000540     05  POOL-RELEASED-DATE      PIC 9(08).
+000550 FD  LKP-CATALOG-FILE.
+000560 01  MTCAT-RECORD.
+000570     05  MTCAT-XFILE-NAME        PIC X(40).
+000580     05  MTCAT-CATALOG-VERSION   PIC X(08).
+000590     05  MTCAT-RUN-DATE          PIC 9(08).
+000595     05  MTCAT-STATUS            PIC X(10).
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-AUDIT-STATUS             PIC X(02).
+000620     88  WS-AUDIT-OK             VALUE '00'.
+000630 01  WS-POOL-STATUS              PIC X(02).
+000640     88  WS-POOL-OK              VALUE '00'.
+000650 01  WS-CATALOG-STATUS           PIC X(02).
+000660     88  WS-CATALOG-OK           VALUE '00'.
+000670 01  WS-EOF-SWITCH               PIC X(01).
+000680     88  WS-AT-EOF               VALUE 'Y'.
+000690     88  WS-NOT-AT-EOF           VALUE 'N'.
+000700 01  WS-DONE-SWITCH              PIC X(01).
+000710     88  WS-DONE                 VALUE 'Y'.
+000720 01  WS-MENU-CHOICE              PIC X(01).
+000730 01  WS-SEARCH-STUDENT-ID        PIC 9(04).
+000740 01  WS-SEARCH-FILE-NAME         PIC X(40).
+000750 01  WS-MATCH-COUNT              PIC 9(04) COMP VALUE 0.
+000751 01  WS-CATALOG-LOAD-COUNT       PIC 9(03) COMP VALUE 0.
+000752 01  WS-CATALOG-LOAD-MAX         PIC 9(03) COMP VALUE 250.
+000753 01  WS-INSERT-POS               PIC 9(03) COMP.
+000754 01  WS-SCAN-IDX                 PIC 9(03) COMP.
+000755 01  WS-SHIFT-IDX                PIC 9(03) COMP.
+000756 01  WS-SCAN-SWITCH              PIC X(01).
+000757     88  WS-SCAN-FOUND           VALUE 'Y'.
+000758     88  WS-SCAN-NOT-FOUND       VALUE 'N'.
+000758 01  WS-CORR-CALLER-NAME         PIC X(08) VALUE 'LOOKUP'.
+000758 01  WS-CORR-OLD-ID              PIC 9(04).
+000758 01  WS-CORR-NEW-ID              PIC 9(04).
+000758 01  WS-CORR-STUDENT-ID          PIC 9(04).
+000758 01  WS-CORR-STATUS-CODE         PIC X(02).
+000758     88  WS-CORR-OK              VALUE 'OK'.
+000758     88  WS-CORR-WARNING         VALUE 'WN'.
+000759*--------------------------------------------------------------*
+000760* LKP-CATALOG-TABLE - MTCATLOG LOADED ONCE AT STARTUP AND KEPT  *
+000761* IN ASCENDING XFILE-NAME ORDER SO 4000-LOOKUP-CATALOG-FILE CAN *
+000762* FIND AN ENTRY WITH SEARCH ALL INSTEAD OF A LINE-BY-LINE SCAN  *
+000763* OF THE FLAT FILE ON EVERY INQUIRY.                            *
+000764*--------------------------------------------------------------*
+000765 01  LKP-CATALOG-TABLE.
+000766     03  LKP-CATALOG-ENTRY OCCURS 1 TO 250 TIMES
+000767                 DEPENDING ON WS-CATALOG-LOAD-COUNT
+000768                 ASCENDING KEY IS LKP-XFILE-NAME
+000769                 INDEXED BY LKP-IDX.
+000770         05  LKP-XFILE-NAME      PIC X(40).
+000771         05  LKP-CATALOG-VERSION PIC X(08).
+000772         05  LKP-RUN-DATE        PIC 9(08).
+000773         05  LKP-STATUS          PIC X(10).
+000774 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     DISPLAY ' '.
+000790     DISPLAY 'LOOKUP - REGISTRAR ON-LINE INQUIRY'.
+000800     SET WS-NOT-AT-EOF TO TRUE.
+000810     MOVE 'N' TO WS-DONE-SWITCH.
+000811     PERFORM 0200-LOAD-CATALOG-TABLE
+000812         THRU 0200-LOAD-CATALOG-TABLE-EXIT.
+000820     PERFORM UNTIL WS-DONE
+000830         PERFORM 1000-DISPLAY-MENU THRU 1000-DISPLAY-MENU-EXIT
+000840         PERFORM 2000-PROCESS-CHOICE THRU 2000-PROCESS-CHOICE-EXIT
+000850     END-PERFORM.
+000860     GO TO 9999-EXIT.
+000870*--------------------------------------------------------------*
+000880* 1000-DISPLAY-MENU - SHOWS THE MENU AND READS THE OPERATOR'S   *
+000890* CHOICE FROM THE TERMINAL.                                    *
+000900*--------------------------------------------------------------*
+000910 1000-DISPLAY-MENU.
+000920     DISPLAY ' '.
+000930     DISPLAY '1 - LOOK UP A STUDENT ID (ISSUE/RELEASE HISTORY)'.
+000940     DISPLAY '2 - LOOK UP A CATALOGED FILE (CURRENT VERSION)'.
+000945     DISPLAY '3 - CORRECT A STUDENT ID (REASSIGN)'.
+000950     DISPLAY '9 - EXIT LOOKUP'.
+000960     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+000970     ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+000980 1000-DISPLAY-MENU-EXIT.
+000990     EXIT.
+000991*--------------------------------------------------------------*
+000992* 0200-LOAD-CATALOG-TABLE - LOADS MTCATLOG ONCE AT STARTUP,      *
+000993* INSERT-SORTING EACH RECORD INTO LKP-CATALOG-TABLE BY XFILE-    *
+000994* NAME SO 4000-LOOKUP-CATALOG-FILE CAN SEARCH ALL AGAINST IT     *
+000995* FOR EVERY INQUIRY THE OPERATOR MAKES THIS SESSION. A MISSING   *
+000996* OR UNREADABLE CATALOG IS TREATED AS AN EMPTY ONE.              *
+000997*--------------------------------------------------------------*
+000998 0200-LOAD-CATALOG-TABLE.
+000999     MOVE 0 TO WS-CATALOG-LOAD-COUNT.
+001001     OPEN INPUT LKP-CATALOG-FILE.
+001002     IF WS-CATALOG-OK
+001003         SET WS-NOT-AT-EOF TO TRUE
+001004         PERFORM 0210-READ-ONE-LOAD-RECORD
+001005             THRU 0210-READ-ONE-LOAD-RECORD-EXIT
+001006         PERFORM UNTIL WS-AT-EOF
+001007             IF WS-CATALOG-LOAD-COUNT < WS-CATALOG-LOAD-MAX
+001008                 PERFORM 0220-INSERT-CATALOG-ENTRY
+001009                     THRU 0220-INSERT-CATALOG-ENTRY-EXIT
+001010             ELSE
+001011                 DISPLAY 'CATALOG TABLE FULL - RECORD SKIPPED: '
+001012                     MTCAT-XFILE-NAME
+001013             END-IF
+001014             PERFORM 0210-READ-ONE-LOAD-RECORD
+001015                 THRU 0210-READ-ONE-LOAD-RECORD-EXIT
+001016         END-PERFORM
+001017         CLOSE LKP-CATALOG-FILE
+001018     END-IF.
+001019 0200-LOAD-CATALOG-TABLE-EXIT.
+001020     EXIT.
+001021*--------------------------------------------------------------*
+001022* 0210-READ-ONE-LOAD-RECORD - A SINGLE READ OF MTCATLOG, SHARED  *
+001023* BY THE PRIMING READ AND THE LOAD LOOP ABOVE.                  *
+001024*--------------------------------------------------------------*
+001025 0210-READ-ONE-LOAD-RECORD.
+001026     READ LKP-CATALOG-FILE
+001027         AT END SET WS-AT-EOF TO TRUE
+001028     END-READ.
+001029 0210-READ-ONE-LOAD-RECORD-EXIT.
+001030     EXIT.
+001031*--------------------------------------------------------------*
+001032* 0220-INSERT-CATALOG-ENTRY - ADDS ONE MTCATLOG RECORD TO        *
+001033* LKP-CATALOG-TABLE AT THE SUBSCRIPT THAT KEEPS LKP-XFILE-NAME   *
+001034* IN ASCENDING ORDER, SHIFTING ANY ENTRIES AFTER IT DOWN ONE     *
+001035* SLOT FIRST.                                                   *
+001036*--------------------------------------------------------------*
+001037 0220-INSERT-CATALOG-ENTRY.
+001038     ADD 1 TO WS-CATALOG-LOAD-COUNT.
+001039     PERFORM 0230-FIND-CATALOG-INSERT-POSITION
+001040         THRU 0230-FIND-CATALOG-INSERT-POSITION-EXIT.
+001041     PERFORM 0240-SHIFT-CATALOG-ENTRIES-DOWN
+001042         THRU 0240-SHIFT-CATALOG-ENTRIES-DOWN-EXIT.
+001043     MOVE MTCAT-XFILE-NAME      TO LKP-XFILE-NAME (WS-INSERT-POS).
+001044     MOVE MTCAT-CATALOG-VERSION
+001044         TO LKP-CATALOG-VERSION (WS-INSERT-POS).
+001045     MOVE MTCAT-RUN-DATE        TO LKP-RUN-DATE (WS-INSERT-POS).
+001046     MOVE MTCAT-STATUS          TO LKP-STATUS (WS-INSERT-POS).
+001047 0220-INSERT-CATALOG-ENTRY-EXIT.
+001048     EXIT.
+001049*--------------------------------------------------------------*
+001050* 0230-FIND-CATALOG-INSERT-POSITION - LOCATES THE FIRST SLOT     *
+001051* WHOSE LKP-XFILE-NAME SORTS AFTER THE NEW RECORD'S NAME. IF     *
+001052* NONE DOES, THE NEW RECORD BELONGS AT THE NEWLY ADDED LAST      *
+001053* SLOT.                                                         *
+001054*--------------------------------------------------------------*
+001055 0230-FIND-CATALOG-INSERT-POSITION.
+001056     MOVE WS-CATALOG-LOAD-COUNT TO WS-INSERT-POS.
+001057     SET WS-SCAN-NOT-FOUND TO TRUE.
+001058     PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+001059             UNTIL WS-SCAN-IDX > WS-CATALOG-LOAD-COUNT
+001060             OR WS-SCAN-FOUND
+001061         IF LKP-XFILE-NAME (WS-SCAN-IDX) > MTCAT-XFILE-NAME
+001062             MOVE WS-SCAN-IDX TO WS-INSERT-POS
+001062             SET WS-SCAN-FOUND TO TRUE
+001063         END-IF
+001064     END-PERFORM.
+001065 0230-FIND-CATALOG-INSERT-POSITION-EXIT.
+001066     EXIT.
+001067*--------------------------------------------------------------*
+001068* 0240-SHIFT-CATALOG-ENTRIES-DOWN - OPENS UP THE SLOT AT         *
+001069* WS-INSERT-POS BY MOVING EVERY ENTRY FROM THERE TO THE OLD END  *
+001070* OF THE TABLE DOWN ONE POSITION.                                *
+001071*--------------------------------------------------------------*
+001072 0240-SHIFT-CATALOG-ENTRIES-DOWN.
+001073     PERFORM VARYING WS-SHIFT-IDX FROM WS-CATALOG-LOAD-COUNT BY -1
+001074             UNTIL WS-SHIFT-IDX <= WS-INSERT-POS
+001075         MOVE LKP-CATALOG-ENTRY (WS-SHIFT-IDX - 1)
+001076             TO LKP-CATALOG-ENTRY (WS-SHIFT-IDX)
+001077     END-PERFORM.
+001078 0240-SHIFT-CATALOG-ENTRIES-DOWN-EXIT.
+001079     EXIT.
+001000*--------------------------------------------------------------*
+001010* 2000-PROCESS-CHOICE - DISPATCHES ON THE OPERATOR'S MENU       *
+001020* CHOICE.                                                      *
+001030*--------------------------------------------------------------*
+001040 2000-PROCESS-CHOICE.
+001050     EVALUATE WS-MENU-CHOICE
+001060         WHEN '1'
+001070             PERFORM 3000-LOOKUP-STUDENT-ID
+001080                 THRU 3000-LOOKUP-STUDENT-ID-EXIT
+001090         WHEN '2'
+001100             PERFORM 4000-LOOKUP-CATALOG-FILE
+001110                 THRU 4000-LOOKUP-CATALOG-FILE-EXIT
+001115         WHEN '3'
+001116             PERFORM 5000-CORRECT-STUDENT-ID
+001117                 THRU 5000-CORRECT-STUDENT-ID-EXIT
+001120         WHEN '9'
+001130             SET WS-DONE TO TRUE
+001140         WHEN OTHER
+001150             DISPLAY 'NOT A VALID CHOICE - TRY AGAIN'
+001160     END-EVALUATE.
+001170 2000-PROCESS-CHOICE-EXIT.
+001180     EXIT.
+001190*--------------------------------------------------------------*
+001200* 3000-LOOKUP-STUDENT-ID - SCANS UTLAUDIT FOR EVERY ISSUE AND   *
+001210* RELEASE TRANSACTION RECORDED AGAINST THE STUDENT ID THE       *
+001220* OPERATOR KEYS IN, THEN CHECKS UTLPOOL TO SHOW WHETHER THAT ID *
+001230* IS CURRENTLY SITTING IN THE FREE POOL AWAITING RE-ISSUE.      *
+001240*--------------------------------------------------------------*
+001250 3000-LOOKUP-STUDENT-ID.
+001260     DISPLAY 'ENTER STUDENT ID (4 DIGITS): ' WITH NO ADVANCING.
+001270     ACCEPT WS-SEARCH-STUDENT-ID FROM CONSOLE.
+001280     MOVE 0 TO WS-MATCH-COUNT.
+001290     SET WS-NOT-AT-EOF TO TRUE.
+001300     OPEN INPUT LKP-AUDIT-FILE.
+001310     IF NOT WS-AUDIT-OK
+001320         SET WS-AT-EOF TO TRUE
+001330     END-IF.
+001340     PERFORM 3100-READ-ONE-AUDIT-RECORD
+001350         THRU 3100-READ-ONE-AUDIT-RECORD-EXIT.
+001360     PERFORM UNTIL WS-AT-EOF
+001370         IF AUD-STUDENT-ID = WS-SEARCH-STUDENT-ID
+001380             ADD 1 TO WS-MATCH-COUNT
+001390             DISPLAY AUD-DATE ' ' AUD-TIME ' ' AUD-CALLER
+001400                 ' ' AUD-TRAN-TYPE
+001410         END-IF
+001420         PERFORM 3100-READ-ONE-AUDIT-RECORD
+001430             THRU 3100-READ-ONE-AUDIT-RECORD-EXIT
+001440     END-PERFORM.
+001450     IF WS-AUDIT-OK
+001460         CLOSE LKP-AUDIT-FILE
+001470     END-IF.
+001480     IF WS-MATCH-COUNT = 0
+001490         DISPLAY 'NO UTLAUDIT HISTORY FOUND FOR THAT ID'
+001500     END-IF.
+001510     MOVE WS-SEARCH-STUDENT-ID TO POOL-STUDENT-ID.
+001520     OPEN INPUT LKP-POOL-FILE.
+001530     IF WS-POOL-OK
+001540         READ LKP-POOL-FILE
+001550             INVALID KEY
+001560                 DISPLAY 'NOT CURRENTLY IN THE FREE POOL'
+001570             NOT INVALID KEY
+001580                 DISPLAY 'IN THE FREE POOL SINCE '
+001590                     POOL-RELEASED-DATE
+001600         END-READ
+001610         CLOSE LKP-POOL-FILE
+001620     END-IF.
+001630 3000-LOOKUP-STUDENT-ID-EXIT.
+001640     EXIT.
+001650*--------------------------------------------------------------*
+001660* 3100-READ-ONE-AUDIT-RECORD - A SINGLE READ OF UTLAUDIT,       *
+001670* SHARED BY THE PRIMING READ AND THE SCAN LOOP ABOVE.           *
+001680*--------------------------------------------------------------*
+001690 3100-READ-ONE-AUDIT-RECORD.
+001700     READ LKP-AUDIT-FILE
+001710         AT END SET WS-AT-EOF TO TRUE
+001720     END-READ.
+001730 3100-READ-ONE-AUDIT-RECORD-EXIT.
+001740     EXIT.
+001750*--------------------------------------------------------------*
+001760* 4000-LOOKUP-CATALOG-FILE - FINDS THE CATALOG VERSION AND RUN  *
+001770* DATE ON RECORD FOR A FILE NAME THE OPERATOR KEYS IN BY        *
+001780* SEARCHING LKP-CATALOG-TABLE, LOADED ONCE AT STARTUP BY        *
+001790* 0200-LOAD-CATALOG-TABLE, RATHER THAN RESCANNING MTCATLOG      *
+001800* FROM DISK FOR EVERY INQUIRY.                                  *
+001800*--------------------------------------------------------------*
+001810 4000-LOOKUP-CATALOG-FILE.
+001820     DISPLAY 'ENTER CATALOGED FILE NAME: ' WITH NO ADVANCING.
+001830     ACCEPT WS-SEARCH-FILE-NAME FROM CONSOLE.
+001840     MOVE 0 TO WS-MATCH-COUNT.
+001850     IF WS-CATALOG-LOAD-COUNT > 0
+001860         SEARCH ALL LKP-CATALOG-ENTRY
+001870             WHEN LKP-XFILE-NAME (LKP-IDX) = WS-SEARCH-FILE-NAME
+001880                 PERFORM 4100-DISPLAY-MATCHING-ENTRIES
+001890                     THRU 4100-DISPLAY-MATCHING-ENTRIES-EXIT
+001900         END-SEARCH
+001910     END-IF.
+001920     IF WS-MATCH-COUNT = 0
+001930         DISPLAY 'NOT FOUND IN THE MOVETOSTMT CATALOG SNAPSHOT'
+001940     END-IF.
+002080 4000-LOOKUP-CATALOG-FILE-EXIT.
+002090     EXIT.
+002100*--------------------------------------------------------------*
+002101* 4100-DISPLAY-MATCHING-ENTRIES - SEARCH ALL LANDS ON ONE        *
+002102* TABLE SLOT SHARING THE SEARCHED NAME. SINCE A NAME CAN APPEAR  *
+002103* MORE THAN ONCE - ONE CURRENT ENTRY PLUS ANY SUPERSEDED         *
+002104* HISTORY - THIS WALKS BACKWARD TO THE FIRST SUCH SLOT, THEN     *
+002105* FORWARD THROUGH THE WHOLE RUN OF MATCHES, DISPLAYING EACH.     *
+002106*--------------------------------------------------------------*
+002107 4100-DISPLAY-MATCHING-ENTRIES.
+002108     MOVE LKP-IDX TO WS-SCAN-IDX.
+002109     PERFORM UNTIL WS-SCAN-IDX <= 1
+002110             OR LKP-XFILE-NAME (WS-SCAN-IDX - 1) NOT =
+002111                 WS-SEARCH-FILE-NAME
+002112         SUBTRACT 1 FROM WS-SCAN-IDX
+002113     END-PERFORM.
+002114     PERFORM VARYING WS-SCAN-IDX FROM WS-SCAN-IDX BY 1
+002115             UNTIL WS-SCAN-IDX > WS-CATALOG-LOAD-COUNT
+002116             OR LKP-XFILE-NAME (WS-SCAN-IDX) NOT =
+002117                 WS-SEARCH-FILE-NAME
+002118         ADD 1 TO WS-MATCH-COUNT
+002119         DISPLAY LKP-XFILE-NAME (WS-SCAN-IDX) ' VERSION '
+002120             LKP-CATALOG-VERSION (WS-SCAN-IDX) ' AS OF '
+002121             LKP-RUN-DATE (WS-SCAN-IDX) ' STATUS '
+002122             LKP-STATUS (WS-SCAN-IDX)
+002123     END-PERFORM.
+002124 4100-DISPLAY-MATCHING-ENTRIES-EXIT.
+002125     EXIT.
+002130*--------------------------------------------------------------*
+002131* 5000-CORRECT-STUDENT-ID - TAKES AN OLD AND A NEW STUDENT ID   *
+002132* FROM THE OPERATOR AND CALLS UTIL'S UTLCORR ENTRY POINT TO     *
+002133* REASSIGN THE OLD ID'S UTLPOOL/UTLAUDIT STANDING TO THE NEW    *
+002134* ONE. THIS IS THE ONLY SUPPORTED WAY TO ISSUE A CORRECTION -   *
+002135* UTLCORR IS NOT CALLED FROM ANY NIGHTLY.JCL STEP.              *
+002136*--------------------------------------------------------------*
+002137 5000-CORRECT-STUDENT-ID.
+002138     DISPLAY 'ENTER OLD STUDENT ID (4 DIGITS): ' WITH NO ADVANCING.
+002139     ACCEPT WS-CORR-OLD-ID FROM CONSOLE.
+002140     DISPLAY 'ENTER NEW STUDENT ID (4 DIGITS): ' WITH NO ADVANCING.
+002141     ACCEPT WS-CORR-NEW-ID FROM CONSOLE.
+002142     CALL 'UTLCORR' USING WS-CORR-CALLER-NAME WS-CORR-OLD-ID
+002143         WS-CORR-NEW-ID WS-CORR-STATUS-CODE WS-CORR-STUDENT-ID.
+002144     IF WS-CORR-WARNING
+002145         DISPLAY 'WARNING - OLD AND NEW ID ARE THE SAME, NO '
+002146             'CORRECTION MADE: ' WS-CORR-STUDENT-ID
+002147     ELSE
+002148         IF WS-CORR-OK
+002149             DISPLAY 'STUDENT ID CORRECTED - NOW ON RECORD AS: '
+002150                 WS-CORR-STUDENT-ID
+002151         ELSE
+002152             DISPLAY 'CORRECTION FAILED - STATUS: '
+002153                 WS-CORR-STATUS-CODE
+002154         END-IF
+002155     END-IF.
+002153 5000-CORRECT-STUDENT-ID-EXIT.
+002154     EXIT.
+002200*--------------------------------------------------------------*
+002210* 9999-EXIT                                                    *
+002220*--------------------------------------------------------------*
+002230 9999-EXIT.
+002240     STOP RUN.
