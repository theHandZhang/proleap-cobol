@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. OPSRPT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 08/09/26  DW   ORIGINAL ISSUE - ONE PRINTED OPERATIONS REPORT *
+001100*                PULLING TOGETHER LVL'S PERSISTED COUNTERS,     *
+001200*                READSTMT'S PER-FILE RECORD COUNTS, AND         *
+001300*                ADDSTMT'S YEAR-TO-DATE LEDGER TOTALS, SO OPS   *
+001400*                HAS ONE REPORT TO READ AT THE END OF THE       *
+001500*                BATCH WINDOW INSTEAD OF TAILING EACH           *
+001600*                PROGRAM'S SYSOUT SEPARATELY. MOVETOSTMT'S      *
+001700*                CATALOG IS NOT FOLDED IN HERE - IT ALREADY HAS *
+001800*                ITS OWN RUN-HEADER REPORT ON MTHDR FROM THE    *
+001900*                CATALOG-VERSION REQUEST, AND THIS REPORT WAS   *
+002000*                SCOPED TO THE THREE FEEDS WITH COUNTS TO TIE   *
+002100*                TOGETHER.                                      *
+002110* 08/09/26  DW   LVL SECTION NOW ALSO PRINTS THE COUNTER1/2      *
+002120*                BREAKOUTS (5-FEED AND 6-10-FEED SUBTOTALS) AND *
+002130*                THE FEEDS-PRESENT/MISSING/EMPTY/SEEN TALLY -   *
+002140*                LVLPERS CARRIES THEM NOW, SO THIS REPORT HAS   *
+002150*                NO REASON TO STILL STOP AT THE TOP-LEVEL       *
+002160*                TOTALS.                                        *
+002200*--------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-SUITE-STATUS.
+002900     SELECT OPSRPT-READSTMT-IN-FILE ASSIGN TO RSREPORT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-READSTMT-IN-STATUS.
+003200     SELECT OPSRPT-LVL-PERSIST-FILE ASSIGN TO LVLPERS
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-LVL-PERSIST-STATUS.
+003500     SELECT OPSRPT-YTD-LEDGER-FILE ASSIGN TO YTDLEDGR
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-YTD-STATUS.
+003800     SELECT OPSRPT-REPORT-OUT-FILE ASSIGN TO OPSRPT
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-REPORT-OUT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  SUITE-PARM-FILE.
+004400 01  SP-PARM-CARD                PIC X(11).
+004500 FD  OPSRPT-READSTMT-IN-FILE.
+004600 01  OR-READSTMT-IN-RECORD.
+004700     05  RPTIN-FEED-NAME         PIC X(10).
+004800     05  RPTIN-RECORD-COUNT      PIC 9(06).
+004900 FD  OPSRPT-LVL-PERSIST-FILE.
+005000 01  OR-LVL-PERSIST-RECORD.
+005100     05  PERS-RUN-COUNT          PIC 9(08).
+005200     05  PERS-LAST-PERIOD-TOTAL  PIC 9(08).
+005300     05  PERS-THIS-PERIOD-TOTAL  PIC 9(08).
+005310     05  PERS-YTD-TOTAL          PIC 9(08).
+005320     05  PERS-COUNTER111         PIC 9(08).
+005330     05  PERS-COUNTER112         PIC 9(08).
+005340     05  PERS-FEEDS-PRESENT      PIC 9(08).
+005350     05  PERS-FEEDS-MISSING      PIC 9(08).
+005360     05  PERS-FEEDS-EMPTY        PIC 9(08).
+005370     05  PERS-FEEDS-SEEN         PIC 9(08).
+005400 FD  OPSRPT-YTD-LEDGER-FILE.
+005500 01  OR-YTD-LEDGER-RECORD.
+005600     05  YTD-A                   PIC S9(07)V99.
+005700     05  YTD-B                   PIC S9(07)V99.
+005800     05  YTD-C                   PIC S9(07)V99.
+005900     05  YTD-D                   PIC S9(07)V99.
+006000     05  YTD-E                   PIC S9(07)V99.
+006100 FD  OPSRPT-REPORT-OUT-FILE.
+006200 01  OPS-HEADER-RECORD.
+006300     05  OPS-HDR-TEXT            PIC X(40).
+006400 01  OPS-COUNT-RECORD.
+006500     05  OPS-COUNT-LABEL         PIC X(24).
+006600     05  OPS-COUNT-VALUE         PIC ZZZZZZ9.
+006700 01  OPS-MONEY-RECORD.
+006800     05  OPS-MONEY-LABEL         PIC X(24).
+006900     05  OPS-MONEY-VALUE         PIC -ZZZZZZZ9.99.
+007000 WORKING-STORAGE SECTION.
+007100 01  WS-SUITE-STATUS             PIC X(02).
+007200     88  WS-SUITE-OK             VALUE '00'.
+007300 COPY SUITEPRM.
+007400 COPY CKPTPARM.
+007500 01  WS-READSTMT-IN-STATUS       PIC X(02).
+007600     88  WS-READSTMT-IN-OK       VALUE '00'.
+007700 01  WS-LVL-PERSIST-STATUS       PIC X(02).
+007800     88  WS-LVL-PERSIST-OK       VALUE '00'.
+007900 01  WS-YTD-STATUS               PIC X(02).
+008000     88  WS-YTD-OK               VALUE '00'.
+008100 01  WS-REPORT-OUT-STATUS        PIC X(02).
+008200     88  WS-REPORT-OUT-OK        VALUE '00'.
+008300 01  WS-EOF-SWITCH               PIC X(01).
+008400     88  WS-AT-EOF               VALUE 'Y'.
+008500     88  WS-NOT-AT-EOF           VALUE 'N'.
+008600 01  WS-READSTMT-TOTAL           PIC 9(08) COMP VALUE 0.
+008700 01  WS-FEED-ENTRIES             PIC 9(02) COMP VALUE 0.
+008800 01  OPS-FEED-TABLE.
+008900     05  OPS-FEED-ENTRY OCCURS 11 TIMES INDEXED BY OPS-FEED-IDX.
+009000         10  OPS-FEED-NAME       PIC X(10).
+009100         10  OPS-FEED-COUNT      PIC 9(06).
+009200 01  WS-LVL-RUN-COUNT            PIC 9(08) COMP VALUE 0.
+009300 01  WS-LVL-LAST-PERIOD-TOTAL    PIC 9(08) COMP VALUE 0.
+009400 01  WS-LVL-THIS-PERIOD-TOTAL    PIC 9(08) COMP VALUE 0.
+009410 01  WS-LVL-COUNTER111           PIC 9(08) COMP VALUE 0.
+009420 01  WS-LVL-COUNTER112           PIC 9(08) COMP VALUE 0.
+009430 01  WS-LVL-FEEDS-PRESENT        PIC 9(08) COMP VALUE 0.
+009440 01  WS-LVL-FEEDS-MISSING        PIC 9(08) COMP VALUE 0.
+009450 01  WS-LVL-FEEDS-EMPTY          PIC 9(08) COMP VALUE 0.
+009460 01  WS-LVL-FEEDS-SEEN           PIC 9(08) COMP VALUE 0.
+009500 01  WS-YTD-GRAND-TOTAL          PIC S9(08)V99 VALUE 0.
+009600 PROCEDURE DIVISION.
+009700 0000-MAINLINE.
+009800     PERFORM 0005-CHECK-CHECKPOINT
+009900         THRU 0005-CHECK-CHECKPOINT-EXIT.
+010000     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+010100     PERFORM 1000-LOAD-READSTMT-COUNTS
+010200         THRU 1000-LOAD-READSTMT-COUNTS-EXIT.
+010300     PERFORM 2000-READ-LVL-PERSISTED-COUNTERS
+010400         THRU 2000-READ-LVL-PERSISTED-COUNTERS-EXIT.
+010500     PERFORM 3000-READ-YTD-LEDGER
+010600         THRU 3000-READ-YTD-LEDGER-EXIT.
+010700     PERFORM 4000-WRITE-OPERATIONS-REPORT
+010800         THRU 4000-WRITE-OPERATIONS-REPORT-EXIT.
+010900     PERFORM 0900-MARK-CHECKPOINT
+011000         THRU 0900-MARK-CHECKPOINT-EXIT.
+011100     GO TO 9999-EXIT.
+011200*--------------------------------------------------------------*
+011300* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER OPSRPT ALREADY   *
+011400* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.               *
+011500*--------------------------------------------------------------*
+011600 0005-CHECK-CHECKPOINT.
+011700     MOVE 'OPSRPT  ' TO CK-PROGRAM-ID.
+011800     SET CK-CHECK TO TRUE.
+011900     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+012000     IF CK-ALREADY-DONE
+012100         DISPLAY 'OPSRPT: ALREADY COMPLETED THIS CYCLE - '
+012200             'SKIPPING'
+012300         GO TO 9999-EXIT
+012400     END-IF.
+012500 0005-CHECK-CHECKPOINT-EXIT.
+012600     EXIT.
+012700*--------------------------------------------------------------*
+012800* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT OPSRPT COMPLETED    *
+012900* THIS CYCLE'S OPERATIONS REPORT SUCCESSFULLY.                  *
+013000*--------------------------------------------------------------*
+013100 0900-MARK-CHECKPOINT.
+013200     MOVE 'OPSRPT  ' TO CK-PROGRAM-ID.
+013300     SET CK-MARK TO TRUE.
+013400     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+013500 0900-MARK-CHECKPOINT-EXIT.
+013600     EXIT.
+013700*--------------------------------------------------------------*
+013800* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+013900* FROM SUITEPRM, AHEAD OF THE REPORTING WORK BELOW.             *
+014000*--------------------------------------------------------------*
+014100 0010-READ-SUITE-PARM.
+014200     OPEN INPUT SUITE-PARM-FILE.
+014300     IF WS-SUITE-OK
+014400         READ SUITE-PARM-FILE
+014500             AT END
+014600                 CONTINUE
+014700         END-READ
+014800         IF WS-SUITE-OK
+014900             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+015000             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+015100         END-IF
+015200         CLOSE SUITE-PARM-FILE
+015300     END-IF.
+015400 0010-READ-SUITE-PARM-EXIT.
+015500     EXIT.
+015600*--------------------------------------------------------------*
+015700* 1000-LOAD-READSTMT-COUNTS - LOADS EVERY FEED'S RECORD COUNT   *
+015800* OFF RSREPORT INTO A TABLE SO EACH ONE CAN BE PRINTED ON ITS   *
+015900* OWN LINE BELOW, THE SAME WAY RECON SUMS THEM FOR COMPARISON.  *
+016000*--------------------------------------------------------------*
+016100 1000-LOAD-READSTMT-COUNTS.
+016200     MOVE ZERO TO WS-READSTMT-TOTAL.
+016300     MOVE ZERO TO WS-FEED-ENTRIES.
+016400     SET WS-NOT-AT-EOF TO TRUE.
+016500     OPEN INPUT OPSRPT-READSTMT-IN-FILE.
+016600     IF NOT WS-READSTMT-IN-OK
+016700         SET WS-AT-EOF TO TRUE
+016800     END-IF.
+016900     PERFORM 1100-READ-ONE-FEED-LINE
+017000         THRU 1100-READ-ONE-FEED-LINE-EXIT.
+017100     PERFORM UNTIL WS-AT-EOF OR WS-FEED-ENTRIES = 11
+017200         ADD 1 TO WS-FEED-ENTRIES
+017300         MOVE RPTIN-FEED-NAME TO OPS-FEED-NAME (WS-FEED-ENTRIES)
+017400         MOVE RPTIN-RECORD-COUNT
+017500             TO OPS-FEED-COUNT (WS-FEED-ENTRIES)
+017600         ADD RPTIN-RECORD-COUNT TO WS-READSTMT-TOTAL
+017700         PERFORM 1100-READ-ONE-FEED-LINE
+017800             THRU 1100-READ-ONE-FEED-LINE-EXIT
+017900     END-PERFORM.
+018000     IF WS-READSTMT-IN-OK
+018100         CLOSE OPSRPT-READSTMT-IN-FILE
+018200     END-IF.
+018300 1000-LOAD-READSTMT-COUNTS-EXIT.
+018400     EXIT.
+018500*--------------------------------------------------------------*
+018600* 1100-READ-ONE-FEED-LINE - A SINGLE READ OF RSREPORT, SHARED   *
+018700* BY THE PRIMING READ AND THE LOOP READ ABOVE.                  *
+018800*--------------------------------------------------------------*
+018900 1100-READ-ONE-FEED-LINE.
+019000     READ OPSRPT-READSTMT-IN-FILE
+019100         AT END SET WS-AT-EOF TO TRUE
+019200     END-READ.
+019300 1100-READ-ONE-FEED-LINE-EXIT.
+019400     EXIT.
+019500*--------------------------------------------------------------*
+019600* 2000-READ-LVL-PERSISTED-COUNTERS - PULLS LVL'S RUN COUNT AND  *
+019700* LAST/THIS PERIOD TOTALS OFF LVLPERS.                          *
+019800*--------------------------------------------------------------*
+019900 2000-READ-LVL-PERSISTED-COUNTERS.
+020000     MOVE ZERO TO WS-LVL-RUN-COUNT.
+020100     MOVE ZERO TO WS-LVL-LAST-PERIOD-TOTAL.
+020200     MOVE ZERO TO WS-LVL-THIS-PERIOD-TOTAL.
+020210     MOVE ZERO TO WS-LVL-COUNTER111.
+020220     MOVE ZERO TO WS-LVL-COUNTER112.
+020230     MOVE ZERO TO WS-LVL-FEEDS-PRESENT.
+020240     MOVE ZERO TO WS-LVL-FEEDS-MISSING.
+020250     MOVE ZERO TO WS-LVL-FEEDS-EMPTY.
+020260     MOVE ZERO TO WS-LVL-FEEDS-SEEN.
+020300     OPEN INPUT OPSRPT-LVL-PERSIST-FILE.
+020400     IF WS-LVL-PERSIST-OK
+020500         READ OPSRPT-LVL-PERSIST-FILE
+020600             AT END
+020700                 CONTINUE
+020800             NOT AT END
+020900                 MOVE PERS-RUN-COUNT TO WS-LVL-RUN-COUNT
+021000                 MOVE PERS-LAST-PERIOD-TOTAL
+021100                     TO WS-LVL-LAST-PERIOD-TOTAL
+021200                 MOVE PERS-THIS-PERIOD-TOTAL
+021300                     TO WS-LVL-THIS-PERIOD-TOTAL
+021310                 MOVE PERS-COUNTER111 TO WS-LVL-COUNTER111
+021320                 MOVE PERS-COUNTER112 TO WS-LVL-COUNTER112
+021330                 MOVE PERS-FEEDS-PRESENT
+021340                     TO WS-LVL-FEEDS-PRESENT
+021350                 MOVE PERS-FEEDS-MISSING
+021360                     TO WS-LVL-FEEDS-MISSING
+021370                 MOVE PERS-FEEDS-EMPTY TO WS-LVL-FEEDS-EMPTY
+021380                 MOVE PERS-FEEDS-SEEN TO WS-LVL-FEEDS-SEEN
+021400         END-READ
+021500         CLOSE OPSRPT-LVL-PERSIST-FILE
+021600     END-IF.
+021700 2000-READ-LVL-PERSISTED-COUNTERS-EXIT.
+021800     EXIT.
+021900*--------------------------------------------------------------*
+022000* 3000-READ-YTD-LEDGER - READS ADDSTMT'S FIVE YEAR-TO-DATE      *
+022100* LEDGER CATEGORIES OFF YTDLEDGR AND TOTALS THEM.               *
+022200*--------------------------------------------------------------*
+022300 3000-READ-YTD-LEDGER.
+022400     MOVE ZERO TO YTD-A YTD-B YTD-C YTD-D YTD-E.
+022500     MOVE ZERO TO WS-YTD-GRAND-TOTAL.
+022600     OPEN INPUT OPSRPT-YTD-LEDGER-FILE.
+022700     IF WS-YTD-OK
+022800         READ OPSRPT-YTD-LEDGER-FILE
+022900             AT END
+023000                 CONTINUE
+023100             NOT AT END
+023200                 COMPUTE WS-YTD-GRAND-TOTAL =
+023300                     YTD-A + YTD-B + YTD-C + YTD-D + YTD-E
+023400         END-READ
+023500         CLOSE OPSRPT-YTD-LEDGER-FILE
+023600     END-IF.
+023700 3000-READ-YTD-LEDGER-EXIT.
+023800     EXIT.
+023900*--------------------------------------------------------------*
+024000* 4000-WRITE-OPERATIONS-REPORT - WRITES THE CONSOLIDATED REPORT *
+024100* TO OPSRPT: A SECTION HEADER AND LINES FOR EACH OF LVL'S       *
+024200* COUNTERS, READSTMT'S PER-FEED COUNTS, AND ADDSTMT'S LEDGER.   *
+024300*--------------------------------------------------------------*
+024400 4000-WRITE-OPERATIONS-REPORT.
+024500     OPEN OUTPUT OPSRPT-REPORT-OUT-FILE.
+024600     PERFORM 4100-WRITE-LVL-SECTION
+024700         THRU 4100-WRITE-LVL-SECTION-EXIT.
+024800     PERFORM 4200-WRITE-READSTMT-SECTION
+024900         THRU 4200-WRITE-READSTMT-SECTION-EXIT.
+025000     PERFORM 4300-WRITE-ADDSTMT-SECTION
+025100         THRU 4300-WRITE-ADDSTMT-SECTION-EXIT.
+025200     CLOSE OPSRPT-REPORT-OUT-FILE.
+025300 4000-WRITE-OPERATIONS-REPORT-EXIT.
+025400     EXIT.
+025500*--------------------------------------------------------------*
+025600* 4100-WRITE-LVL-SECTION - PRINTS LVL'S COUNTER TOTALS.         *
+025700*--------------------------------------------------------------*
+025800 4100-WRITE-LVL-SECTION.
+025900     MOVE 'LVL COUNTERS' TO OPS-HDR-TEXT.
+026000     WRITE OPS-HEADER-RECORD.
+026100     MOVE 'RUN COUNT' TO OPS-COUNT-LABEL.
+026200     MOVE WS-LVL-RUN-COUNT TO OPS-COUNT-VALUE.
+026300     WRITE OPS-COUNT-RECORD.
+026400     MOVE 'LAST PERIOD TOTAL' TO OPS-COUNT-LABEL.
+026500     MOVE WS-LVL-LAST-PERIOD-TOTAL TO OPS-COUNT-VALUE.
+026600     WRITE OPS-COUNT-RECORD.
+026700     MOVE 'THIS PERIOD TOTAL' TO OPS-COUNT-LABEL.
+026800     MOVE WS-LVL-THIS-PERIOD-TOTAL TO OPS-COUNT-VALUE.
+026900     WRITE OPS-COUNT-RECORD.
+026910     MOVE 'FEEDS 1-5 TOTAL' TO OPS-COUNT-LABEL.
+026920     MOVE WS-LVL-COUNTER111 TO OPS-COUNT-VALUE.
+026930     WRITE OPS-COUNT-RECORD.
+026940     MOVE 'FEEDS 6-10 TOTAL' TO OPS-COUNT-LABEL.
+026950     MOVE WS-LVL-COUNTER112 TO OPS-COUNT-VALUE.
+026960     WRITE OPS-COUNT-RECORD.
+026970     MOVE 'FEEDS PRESENT' TO OPS-COUNT-LABEL.
+026980     MOVE WS-LVL-FEEDS-PRESENT TO OPS-COUNT-VALUE.
+026990     WRITE OPS-COUNT-RECORD.
+027010     MOVE 'FEEDS MISSING' TO OPS-COUNT-LABEL.
+027020     MOVE WS-LVL-FEEDS-MISSING TO OPS-COUNT-VALUE.
+027030     WRITE OPS-COUNT-RECORD.
+027040     MOVE 'FEEDS EMPTY' TO OPS-COUNT-LABEL.
+027050     MOVE WS-LVL-FEEDS-EMPTY TO OPS-COUNT-VALUE.
+027060     WRITE OPS-COUNT-RECORD.
+027070     MOVE 'FEEDS SEEN' TO OPS-COUNT-LABEL.
+027080     MOVE WS-LVL-FEEDS-SEEN TO OPS-COUNT-VALUE.
+027090     WRITE OPS-COUNT-RECORD.
+027100 4100-WRITE-LVL-SECTION-EXIT.
+027110     EXIT.
+027200*--------------------------------------------------------------*
+027300* 4200-WRITE-READSTMT-SECTION - PRINTS ONE LINE PER FEED OFF    *
+027400* THE TABLE 1000-LOAD-READSTMT-COUNTS BUILT, PLUS A GRAND       *
+027500* TOTAL LINE.                                                   *
+027600*--------------------------------------------------------------*
+027700 4200-WRITE-READSTMT-SECTION.
+027800     MOVE 'READSTMT FEED COUNTS' TO OPS-HDR-TEXT.
+027900     WRITE OPS-HEADER-RECORD.
+028000     PERFORM VARYING OPS-FEED-IDX FROM 1 BY 1
+028100             UNTIL OPS-FEED-IDX > WS-FEED-ENTRIES
+028200         MOVE OPS-FEED-NAME (OPS-FEED-IDX) TO OPS-COUNT-LABEL
+028300         MOVE OPS-FEED-COUNT (OPS-FEED-IDX) TO OPS-COUNT-VALUE
+028400         WRITE OPS-COUNT-RECORD
+028500     END-PERFORM.
+028600     MOVE 'READSTMT TOTAL' TO OPS-COUNT-LABEL.
+028700     MOVE WS-READSTMT-TOTAL TO OPS-COUNT-VALUE.
+028800     WRITE OPS-COUNT-RECORD.
+028900 4200-WRITE-READSTMT-SECTION-EXIT.
+029000     EXIT.
+029100*--------------------------------------------------------------*
+029200* 4300-WRITE-ADDSTMT-SECTION - PRINTS ADDSTMT'S FIVE LEDGER     *
+029300* CATEGORIES AND THEIR GRAND TOTAL.                             *
+029400*--------------------------------------------------------------*
+029500 4300-WRITE-ADDSTMT-SECTION.
+029600     MOVE 'ADDSTMT YEAR-TO-DATE LEDGER' TO OPS-HDR-TEXT.
+029700     WRITE OPS-HEADER-RECORD.
+029800     MOVE 'LEDGER CATEGORY A' TO OPS-MONEY-LABEL.
+029900     MOVE YTD-A TO OPS-MONEY-VALUE.
+030000     WRITE OPS-MONEY-RECORD.
+030100     MOVE 'LEDGER CATEGORY B' TO OPS-MONEY-LABEL.
+030200     MOVE YTD-B TO OPS-MONEY-VALUE.
+030300     WRITE OPS-MONEY-RECORD.
+030400     MOVE 'LEDGER CATEGORY C' TO OPS-MONEY-LABEL.
+030500     MOVE YTD-C TO OPS-MONEY-VALUE.
+030600     WRITE OPS-MONEY-RECORD.
+030700     MOVE 'LEDGER CATEGORY D' TO OPS-MONEY-LABEL.
+030800     MOVE YTD-D TO OPS-MONEY-VALUE.
+030900     WRITE OPS-MONEY-RECORD.
+031000     MOVE 'LEDGER CATEGORY E' TO OPS-MONEY-LABEL.
+031100     MOVE YTD-E TO OPS-MONEY-VALUE.
+031200     WRITE OPS-MONEY-RECORD.
+031300     MOVE 'LEDGER GRAND TOTAL' TO OPS-MONEY-LABEL.
+031400     MOVE WS-YTD-GRAND-TOTAL TO OPS-MONEY-VALUE.
+031500     WRITE OPS-MONEY-RECORD.
+031600 4300-WRITE-ADDSTMT-SECTION-EXIT.
+031700     EXIT.
+031800*--------------------------------------------------------------*
+031900* 9999-EXIT                                                    *
+032000*--------------------------------------------------------------*
+032100 9999-EXIT.
+032200     STOP RUN.
