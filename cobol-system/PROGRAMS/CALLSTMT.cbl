@@ -0,0 +1,605 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALLSTMT.
+000300 AUTHOR. D-WATTS REGISTRAR SYSTEMS GROUP.
+000400 INSTALLATION. REGISTRAR BATCH SUITE.
+000500 DATE-WRITTEN. 02/11/1998.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 02/11/98  DW   ORIGINAL ISSUE - DYNAMIC DISPATCH TO SUB1/    *
+001100*                SUB2 WITH NO ERROR HANDLING WHATSOEVER.       *
+001200* 08/09/26  DW   WRAPPED THE DYNAMIC CALLS WITH ON EXCEPTION / *
+001300*                NOT ON EXCEPTION SO A MISSING SUBPROGRAM IS   *
+001400*                LOGGED INSTEAD OF ABENDING THE WHOLE BATCH.   *
+001410* 08/09/26  DW   ADDED A RETURN-CODE CHECK RIGHT AFTER EACH    *
+001420*                DISPATCH SO A BAD SOMEID4 STOPS THIS RECORD   *
+001430*                INSTEAD OF FLOWING INTO THE NEXT STATEMENT.   *
+001440* 08/09/26  DW   SOMEPROG1/SOMEPROG2 AND THE ROUTING CODES ARE *
+001450*                NOW READ FROM THE CALLSTMT CONTROL CARD AT    *
+001460*                START-UP INSTEAD OF BEING HARDCODED, SO OPS   *
+001470*                CAN REPOINT DISPATCH WITHOUT A RECOMPILE.     *
+001480* 08/09/26  DW   ADDED A CHECK BEFORE THE SOMEPARAM4 CALL TO   *
+001490*                SUB2 THAT CONFIRMS SOMEPARAM3/SOMEPARAM4 WERE *
+001492*                ACTUALLY POPULATED UPSTREAM.                 *
+001494* 08/09/26  DW   REPLACED THE MIXED BY REFERENCE/BY VALUE/BY   *
+001496*                CONTENT CALL INTERFACE TO SUB1/SUB2 WITH THE  *
+001498*                SHARED CALLPARM PARAMETER BLOCK.              *
+001499* 08/09/26  DW   A FAILED SUB1/SUB2 DISPATCH NOW GETS ONE       *
+001499*                MORE CHANCE VIA PERFORMTIMES, THE SUITE'S     *
+001499*                SHARED RETRY-WITH-BACKOFF ROUTINE, BEFORE     *
+001499*                CALLSTMT GIVES UP ON IT FOR THE RECORD.        *
+001499* 08/09/26  DW   NOW READS THE SUITE-WIDE SUITEPRM CONTROL      *
+001499*                CARD AT START-UP, AHEAD OF ITS OWN CSPARM      *
+001499*                CARD, FOR SETTINGS THAT APPLY TO THE WHOLE     *
+001499*                NIGHTLY CYCLE.                                 *
+001499* 08/09/26  DW   APPENDS ONE ENTRY PER RUN TO THE SUITE-WIDE     *
+001499*                AUDITLOG NAMING THE DISPATCH TARGETS USED.     *
+001499* 08/09/26  DW   ADDED A PERSISTED SUBPROGRAM DIRECTORY ON       *
+001499*                CSDIR, THE SAME PATTERN MOVETOSTMT USES FOR     *
+001499*                ITS FILE CATALOG, SO OPS CAN SEE HOW OFTEN AND  *
+001499*                HOW RECENTLY EACH DISPATCH TARGET WAS ACTUALLY  *
+001499*                CALLED WITHOUT GREPPING SOURCE FOR EVERY CALL.  *
+001499* 08/09/26  DW   NOW CALLS UTIL FOR A STUDENT ID BEFORE THE      *
+001499*                SUB1/SUB2 DISPATCH AND RELEASES IT THROUGH      *
+001499*                UTLREL IF THE DISPATCH NEVER RECOVERS, SO A     *
+001499*                FAILED RUN STOPS BURNING IDS IT NEVER USED.     *
+001500*--------------------------------------------------------------*
+001510 ENVIRONMENT DIVISION.
+001520 INPUT-OUTPUT SECTION.
+001530 FILE-CONTROL.
+001540     SELECT CALLSTMT-PARM-FILE ASSIGN TO CSPARM
+001550         ORGANIZATION IS LINE SEQUENTIAL
+001560         FILE STATUS IS WS-PARM-STATUS.
+001565     SELECT SUITE-PARM-FILE ASSIGN TO SUITEPRM
+001566         ORGANIZATION IS LINE SEQUENTIAL
+001567         FILE STATUS IS WS-SUITE-STATUS.
+001568     SELECT SUITE-AUDIT-FILE ASSIGN TO AUDITLOG
+001569         ORGANIZATION IS LINE SEQUENTIAL
+001570         FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+001571     SELECT CALLSTMT-DIRECTORY-FILE ASSIGN TO CSDIR
+001572         ORGANIZATION IS LINE SEQUENTIAL
+001573         FILE STATUS IS WS-DIRECTORY-STATUS.
+001600 DATA DIVISION.
+001610 FILE SECTION.
+001620 FD  CALLSTMT-PARM-FILE.
+001630 01  CALLSTMT-PARM-CARD.
+001640     05  CC-SUBPROG-1         PIC X(08).
+001650     05  CC-SUBPROG-2         PIC X(08).
+001660     05  CC-ROUTE-CODE-1      PIC 9(01).
+001670     05  CC-ROUTE-CODE-2      PIC 9(01).
+001680 FD  SUITE-PARM-FILE.
+001690 01  SP-PARM-CARD             PIC X(11).
+001695 FD  SUITE-AUDIT-FILE.
+001696 COPY AUDITREC.
+001697 FD  CALLSTMT-DIRECTORY-FILE.
+001698 01  CSD-CATALOG-RECORD.
+001699     05  CATLG-PROGRAM-NAME   PIC X(08).
+001699     05  CATLG-CALL-COUNT     PIC 9(06).
+001699     05  CATLG-LAST-DATE      PIC 9(08).
+001699     05  CATLG-LAST-TIME      PIC 9(08).
+001700 WORKING-STORAGE SECTION.
+001710 01  WS-PARM-STATUS           PIC X(02).
+001720     88  WS-PARM-OK           VALUE '00'.
+001730 01  WS-SUITE-STATUS          PIC X(02).
+001740     88  WS-SUITE-OK          VALUE '00'.
+001741 01  WS-SUITE-AUDIT-STATUS    PIC X(02).
+001742     88  WS-SUITE-AUDIT-OK    VALUE '00'.
+001743 01  WS-DIRECTORY-STATUS      PIC X(02).
+001744     88  WS-DIRECTORY-OK      VALUE '00'.
+001745 01  WS-DIRECTORY-EOF-SWITCH  PIC X(01).
+001746     88  WS-DIRECTORY-AT-EOF     VALUE 'Y'.
+001747     88  WS-DIRECTORY-NOT-AT-EOF VALUE 'N'.
+001748 01  WS-CSD-ACTIVE-ENTRIES    PIC 9(02) COMP VALUE 0.
+001749 01  WS-CSD-FILE-OPEN-SWITCH  PIC X(01).
+001749     88  WS-CSD-FILE-IS-OPEN  VALUE 'Y'.
+001749     88  WS-CSD-FILE-NOT-OPEN VALUE 'N'.
+001749 01  WS-CSD-FOUND-SWITCH      PIC X(01).
+001751     88  WS-CSD-FOUND         VALUE 'Y'.
+001752     88  WS-CSD-NOT-FOUND     VALUE 'N'.
+001753 01  CSD-DIRECTORY-TABLE.
+001754     05  CSD-ENTRY OCCURS 10 TIMES INDEXED BY CSD-IDX.
+001755         10  CSD-PROGRAM-NAME PIC X(08).
+001756         10  CSD-CALL-COUNT   PIC 9(06).
+001757         10  CSD-LAST-DATE    PIC 9(08).
+001758         10  CSD-LAST-TIME    PIC 9(08).
+001750 COPY SUITEPRM.
+001800 01  SOMEPROG1               PIC X(08) VALUE 'SUB1'.
+001900 01  SOMEPROG2               PIC X(08) VALUE 'SUB2'.
+001910 01  WS-ROUTE-CODE-1          PIC 9(01) VALUE 1.
+001920 01  WS-ROUTE-CODE-2          PIC 9(01) VALUE 2.
+001930 COPY CALLPARM.
+002600 01  WS-SUB1-AVAILABLE       PIC X(01) VALUE 'Y'.
+002700     88  SUB1-IS-AVAILABLE   VALUE 'Y'.
+002800 01  WS-SUB2-AVAILABLE       PIC X(01) VALUE 'Y'.
+002900     88  SUB2-IS-AVAILABLE   VALUE 'Y'.
+002910 01  WS-RETURN-CODE-OK       PIC X(01) VALUE 'Y'.
+002920     88  RETURN-CODE-IS-OK   VALUE 'Y'.
+002930 01  SOMEPARAM1.
+002940     05  SOMEPARAM2          PIC X(10) VALUE 'PARAM3'.
+002950 01  SOMEPARAM3.
+002960     05  SOMEPARAM4          PIC X(10).
+002970 01  WS-PARAM-INIT-OK        PIC X(01) VALUE 'Y'.
+002980     88  PARAM-IS-INITIALIZED VALUE 'Y'.
+002981 01  WS-RETRY-MAX-ATTEMPTS   PIC 9(01) VALUE 3.
+002982 01  WS-UTIL-CALLER-NAME     PIC X(08) VALUE 'CALLSTMT'.
+002983 01  WS-UTIL-STATUS-CODE     PIC X(02).
+002984     88  WS-UTIL-STATUS-OK      VALUE 'OK'.
+002985     88  WS-UTIL-STATUS-WARNING VALUE 'WN'.
+002986 01  WS-UTIL-STUDENT-ID      PIC 9(04).
+002987 01  WS-UTIL-RELEASE-ID      PIC 9(04).
+002988 01  WS-UTIL-ID-SWITCH       PIC X(01) VALUE 'N'.
+002989     88  WS-UTIL-ID-ASSIGNED    VALUE 'Y'.
+002983 COPY RETRYPARM.
+002984 COPY CKPTPARM.
+003000 PROCEDURE DIVISION.
+003100 0000-MAINLINE.
+003102     PERFORM 0005-CHECK-CHECKPOINT
+003103         THRU 0005-CHECK-CHECKPOINT-EXIT.
+003105     PERFORM 0010-READ-SUITE-PARM THRU 0010-READ-SUITE-PARM-EXIT.
+003110     PERFORM 1000-READ-PARM-CARD THRU 1000-READ-PARM-CARD-EXIT.
+003115     PERFORM 0015-LOAD-SUBPROGRAM-DIRECTORY
+003116         THRU 0015-LOAD-SUBPROGRAM-DIRECTORY-EXIT.
+003117     PERFORM 1900-ASSIGN-STUDENT-ID
+003118         THRU 1900-ASSIGN-STUDENT-ID-EXIT.
+003200     PERFORM 2000-DISPATCH-SUB1 THRU 2000-DISPATCH-SUB1-EXIT.
+003210     IF NOT RETURN-CODE-IS-OK
+003220         GO TO 9999-EXIT
+003230     END-IF.
+003300     PERFORM 3000-DISPATCH-SUB2 THRU 3000-DISPATCH-SUB2-EXIT.
+003301     IF NOT RETURN-CODE-IS-OK
+003302         GO TO 9999-EXIT
+003303     END-IF.
+003310     PERFORM 4000-PARAM-PASSING-CALLS
+003320         THRU 4000-PARAM-PASSING-CALLS-EXIT.
+003325     PERFORM 5000-WRITE-SUITE-AUDIT-TRAIL
+003326         THRU 5000-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+003327     PERFORM 6000-WRITE-SUBPROGRAM-DIRECTORY
+003328         THRU 6000-WRITE-SUBPROGRAM-DIRECTORY-EXIT.
+003330     PERFORM 0900-MARK-CHECKPOINT THRU 0900-MARK-CHECKPOINT-EXIT.
+003400     GO TO 9999-EXIT.
+003401*--------------------------------------------------------------*
+003402* 0005-CHECK-CHECKPOINT - ASKS CKPTCHK WHETHER CALLSTMT ALREADY *
+003403* COMPLETED THIS CYCLE. IF SO, THE RUN ENDS HERE.              *
+003404*--------------------------------------------------------------*
+003405 0005-CHECK-CHECKPOINT.
+003406     MOVE 'CALLSTMT' TO CK-PROGRAM-ID.
+003407     SET CK-CHECK TO TRUE.
+003408     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+003409     IF CK-ALREADY-DONE
+003411         DISPLAY 'CALLSTMT: ALREADY COMPLETED THIS CYCLE - '
+003412             'SKIPPING'
+003413         GO TO 9999-EXIT
+003414     END-IF.
+003415 0005-CHECK-CHECKPOINT-EXIT.
+003416     EXIT.
+003417*--------------------------------------------------------------*
+003418* 0900-MARK-CHECKPOINT - TELLS CKPTCHK THAT CALLSTMT COMPLETED  *
+003419* THIS CYCLE'S DISPATCH WORK SUCCESSFULLY.                     *
+003421*--------------------------------------------------------------*
+003422 0900-MARK-CHECKPOINT.
+003423     MOVE 'CALLSTMT' TO CK-PROGRAM-ID.
+003424     SET CK-MARK TO TRUE.
+003425     CALL 'CKPTCHK' USING CKPT-PARM-BLOCK.
+003426 0900-MARK-CHECKPOINT-EXIT.
+003427     EXIT.
+003410*--------------------------------------------------------------*
+003420* 1000-READ-PARM-CARD - PULLS THE DISPATCH TARGETS AND ROUTING *
+003430* CODES FROM THE CALLSTMT CONTROL CARD. IF THE CARD IS MISSING *
+003440* THE BUILT-IN DEFAULTS ABOVE ARE LEFT IN PLACE.               *
+003450*--------------------------------------------------------------*
+003460 1000-READ-PARM-CARD.
+003470     OPEN INPUT CALLSTMT-PARM-FILE.
+003480     IF WS-PARM-OK
+003490         READ CALLSTMT-PARM-FILE
+003500             AT END
+003510                 CONTINUE
+003520             NOT AT END
+003530                 MOVE CC-SUBPROG-1 TO SOMEPROG1
+003540                 MOVE CC-SUBPROG-2 TO SOMEPROG2
+003550                 MOVE CC-ROUTE-CODE-1 TO WS-ROUTE-CODE-1
+003560                 MOVE CC-ROUTE-CODE-2 TO WS-ROUTE-CODE-2
+003570         END-READ
+003580         CLOSE CALLSTMT-PARM-FILE
+003590     END-IF.
+003600 1000-READ-PARM-CARD-EXIT.
+003610     EXIT.
+003612*--------------------------------------------------------------*
+003614* 0010-READ-SUITE-PARM - READS THE SUITE-WIDE CONTROL CARD      *
+003616* FROM SUITEPRM, AHEAD OF CALLSTMT'S OWN CSPARM CARD.           *
+003618*--------------------------------------------------------------*
+003622 0010-READ-SUITE-PARM.
+003624     OPEN INPUT SUITE-PARM-FILE.
+003626     IF WS-SUITE-OK
+003628         READ SUITE-PARM-FILE
+003630             AT END
+003632                 CONTINUE
+003634         END-READ
+003636         IF WS-SUITE-OK
+003638             MOVE SP-PARM-CARD (1:1)  TO SP-TEST-MODE-SWITCH
+003640             MOVE SP-PARM-CARD (2:10) TO SP-BATCH-ID
+003642         END-IF
+003644         CLOSE SUITE-PARM-FILE
+003646     END-IF.
+003648 0010-READ-SUITE-PARM-EXIT.
+003650     EXIT.
+003651*--------------------------------------------------------------*
+003652* 0015-LOAD-SUBPROGRAM-DIRECTORY - LOADS THE PERSISTED CSDIR    *
+003653* CATALOG INTO CSD-DIRECTORY-TABLE SO THIS RUN'S DISPATCHES CAN *
+003654* ADD TO COUNTS CARRIED FORWARD FROM PRIOR RUNS. A MISSING OR   *
+003655* EMPTY CATALOG IS SEEDED WITH THE SUITE'S KNOWN TARGETS.       *
+003656*--------------------------------------------------------------*
+003657 0015-LOAD-SUBPROGRAM-DIRECTORY.
+003658     SET WS-DIRECTORY-NOT-AT-EOF TO TRUE.
+003658     SET WS-CSD-FILE-NOT-OPEN TO TRUE.
+003659     OPEN INPUT CALLSTMT-DIRECTORY-FILE.
+003660     IF NOT WS-DIRECTORY-OK
+003661         SET WS-DIRECTORY-AT-EOF TO TRUE
+003662     ELSE
+003662         SET WS-CSD-FILE-IS-OPEN TO TRUE
+003663     END-IF.
+003664     PERFORM 0017-READ-ONE-DIRECTORY-LINE
+003665         THRU 0017-READ-ONE-DIRECTORY-LINE-EXIT.
+003666     PERFORM UNTIL WS-DIRECTORY-AT-EOF
+003667         OR WS-CSD-ACTIVE-ENTRIES = 10
+003668         ADD 1 TO WS-CSD-ACTIVE-ENTRIES
+003669         MOVE CSD-CATALOG-RECORD
+003670             TO CSD-ENTRY (WS-CSD-ACTIVE-ENTRIES)
+003671         PERFORM 0017-READ-ONE-DIRECTORY-LINE
+003672             THRU 0017-READ-ONE-DIRECTORY-LINE-EXIT
+003673     END-PERFORM.
+003674     IF WS-CSD-FILE-IS-OPEN
+003675         CLOSE CALLSTMT-DIRECTORY-FILE
+003676     END-IF.
+003675     IF WS-CSD-ACTIVE-ENTRIES = 0
+003676         PERFORM 0016-SEED-DEFAULT-DIRECTORY
+003677             THRU 0016-SEED-DEFAULT-DIRECTORY-EXIT
+003678     END-IF.
+003679 0015-LOAD-SUBPROGRAM-DIRECTORY-EXIT.
+003680     EXIT.
+003681*--------------------------------------------------------------*
+003682* 0016-SEED-DEFAULT-DIRECTORY - THE FIRST RUN AGAINST A NEW OR   *
+003683* EMPTY CSDIR FILE STARTS THE CATALOG WITH THE SUITE'S THREE     *
+003684* KNOWN DISPATCH TARGETS AT A ZERO CALL COUNT EACH. UTIL IS      *
+003685* SEEDED HERE TOO, EVEN THOUGH THIS DIRECTORY ONLY TRACKS THE    *
+003686* SUB1/SUB2 DISPATCHES RECORDED IN 7000/7010 AND NOT THE UTIL    *
+003687* ISSUE/RELEASE CALLS ADDED BY 1900-ASSIGN-STUDENT-ID BELOW - SO *
+003688* OPS SEES A ZERO COUNT THERE RATHER THAN NO ENTRY AT ALL.       *
+003688*--------------------------------------------------------------*
+003689 0016-SEED-DEFAULT-DIRECTORY.
+003690     MOVE 'SUB1    ' TO CSD-PROGRAM-NAME (1).
+003691     MOVE 'SUB2    ' TO CSD-PROGRAM-NAME (2).
+003692     MOVE 'UTIL    ' TO CSD-PROGRAM-NAME (3).
+003693     MOVE ZERO TO CSD-CALL-COUNT (1) CSD-LAST-DATE (1)
+003694         CSD-LAST-TIME (1).
+003695     MOVE ZERO TO CSD-CALL-COUNT (2) CSD-LAST-DATE (2)
+003696         CSD-LAST-TIME (2).
+003697     MOVE ZERO TO CSD-CALL-COUNT (3) CSD-LAST-DATE (3)
+003698         CSD-LAST-TIME (3).
+003699     MOVE 3 TO WS-CSD-ACTIVE-ENTRIES.
+003700 0016-SEED-DEFAULT-DIRECTORY-EXIT.
+003701     EXIT.
+003702*--------------------------------------------------------------*
+003703* 0017-READ-ONE-DIRECTORY-LINE - SHARED SINGLE READ AGAINST     *
+003704* CSDIR FOR BOTH THE PRIMING READ AND THE LOOP READ ABOVE.      *
+003705*--------------------------------------------------------------*
+003706 0017-READ-ONE-DIRECTORY-LINE.
+003707     IF WS-DIRECTORY-NOT-AT-EOF
+003708         READ CALLSTMT-DIRECTORY-FILE
+003709             AT END
+003710                 SET WS-DIRECTORY-AT-EOF TO TRUE
+003711         END-READ
+003712     END-IF.
+003713 0017-READ-ONE-DIRECTORY-LINE-EXIT.
+003714     EXIT.
+003617*--------------------------------------------------------------*
+003618* 1900-ASSIGN-STUDENT-ID - GETS THIS RUN'S STUDENT ID FROM UTIL *
+003619* BEFORE THE SUB1/SUB2 DISPATCH, THE SAME WAY A LIVE ENROLLMENT *
+003620* TRANSACTION WOULD, SO A DISPATCH FAILURE BELOW HAS AN ID ON   *
+003621* HAND TO RELEASE BACK TO UTIL'S POOL INSTEAD OF BURNING IT.    *
+003622*--------------------------------------------------------------*
+003623 1900-ASSIGN-STUDENT-ID.
+003624     CALL 'UTIL' USING WS-UTIL-CALLER-NAME WS-UTIL-STATUS-CODE
+003625         RETURNING WS-UTIL-STUDENT-ID.
+003626     SET WS-UTIL-ID-ASSIGNED TO TRUE.
+003627 1900-ASSIGN-STUDENT-ID-EXIT.
+003628     EXIT.
+003620*--------------------------------------------------------------*
+003700* 2000-DISPATCH-SUB1 - DYNAMICALLY CALLS WHATEVER SUBPROGRAM   *
+003700* SOMEPROG1 NAMES. A MISSING/UNLINKED TARGET GETS ONE MORE     *
+003710* CHANCE THROUGH 2100-RETRY-SUB1-DISPATCH BEFORE CALLSTMT      *
+003720* GIVES UP ON IT FOR THIS RECORD.                              *
+003900*--------------------------------------------------------------*
+004000 2000-DISPATCH-SUB1.
+004010     MOVE WS-ROUTE-CODE-1 TO CP-ROUTE-CODE-1.
+004020     MOVE WS-ROUTE-CODE-2 TO CP-ROUTE-CODE-2.
+004100     CALL SOMEPROG1
+004200         USING BY REFERENCE CALL-PARM-BLOCK
+004700         ON EXCEPTION
+004800             MOVE 'N' TO WS-SUB1-AVAILABLE
+004900         NOT ON EXCEPTION
+005200             MOVE 'Y' TO WS-SUB1-AVAILABLE
+005210             PERFORM 2500-VALIDATE-RETURN-CODE
+005220                 THRU 2500-VALIDATE-RETURN-CODE-EXIT
+005225             PERFORM 7000-RECORD-SUB1-DISPATCH
+005226                 THRU 7000-RECORD-SUB1-DISPATCH-EXIT
+005300     END-CALL.
+005310     IF NOT SUB1-IS-AVAILABLE
+005320         PERFORM 2100-RETRY-SUB1-DISPATCH
+005330             THRU 2100-RETRY-SUB1-DISPATCH-EXIT
+005340     END-IF.
+005400 2000-DISPATCH-SUB1-EXIT.
+005500     EXIT.
+005505*--------------------------------------------------------------*
+005506* 2100-RETRY-SUB1-DISPATCH - HANDS SOMEPROG1 TO PERFORMTIMES,   *
+005507* THE SUITE'S SHARED RETRY-WITH-BACKOFF ROUTINE, TO FIND OUT    *
+005508* WHETHER IT BECOMES CALLABLE WITHIN A FEW MORE ATTEMPTS. IF SO *
+005509* THE REAL DISPATCH WITH THE FULL PARAMETER BLOCK IS RETRIED.   *
+005510*--------------------------------------------------------------*
+005511 2100-RETRY-SUB1-DISPATCH.
+005512     MOVE SOMEPROG1 TO RT-TARGET-PROGRAM.
+005513     MOVE WS-RETRY-MAX-ATTEMPTS TO RT-MAX-ATTEMPTS.
+005514     CALL 'PERFORMTIMES' USING RETRY-PARM-BLOCK
+005515         ON EXCEPTION
+005516             SET RT-FAILED TO TRUE
+005517     END-CALL.
+005518     IF RT-SUCCEEDED
+005519         CALL SOMEPROG1
+005520             USING BY REFERENCE CALL-PARM-BLOCK
+005521             ON EXCEPTION
+005522                 MOVE 'N' TO WS-SUB1-AVAILABLE
+005523             NOT ON EXCEPTION
+005524                 MOVE 'Y' TO WS-SUB1-AVAILABLE
+005525                 PERFORM 2500-VALIDATE-RETURN-CODE
+005526                     THRU 2500-VALIDATE-RETURN-CODE-EXIT
+005526                 PERFORM 7000-RECORD-SUB1-DISPATCH
+005526                     THRU 7000-RECORD-SUB1-DISPATCH-EXIT
+005527         END-CALL
+005528     END-IF.
+005529     IF NOT SUB1-IS-AVAILABLE
+005530         DISPLAY 'CALLSTMT: SUBPROGRAM ' SOMEPROG1
+005531             ' NOT AVAILABLE AFTER ' RT-ATTEMPTS-MADE
+005532             ' RETRIES - CONTINUING WITH NEXT RECORD'
+005533         PERFORM 2900-RELEASE-STUDENT-ID
+005533             THRU 2900-RELEASE-STUDENT-ID-EXIT
+005533     END-IF.
+005534 2100-RETRY-SUB1-DISPATCH-EXIT.
+005535     EXIT.
+005536*--------------------------------------------------------------*
+005537* 2900-RELEASE-STUDENT-ID - A DISPATCH THAT NEVER RECOVERED     *
+005538* HANDS THE ID 1900-ASSIGN-STUDENT-ID DREW BACK TO UTIL'S       *
+005539* UTLREL ENTRY POINT INSTEAD OF LETTING IT STAY BURNED. SHARED  *
+005540* BY BOTH THE SUB1 AND SUB2 RETRY PARAGRAPHS SO AN ID IS NEVER  *
+005541* RELEASED TWICE FOR THE SAME RUN.                             *
+005542*--------------------------------------------------------------*
+005543 2900-RELEASE-STUDENT-ID.
+005544     IF WS-UTIL-ID-ASSIGNED
+005545         MOVE WS-UTIL-STUDENT-ID TO WS-UTIL-RELEASE-ID
+005546         CALL 'UTLREL' USING WS-UTIL-CALLER-NAME
+005547             WS-UTIL-RELEASE-ID WS-UTIL-STATUS-CODE
+005548             WS-UTIL-STUDENT-ID
+005549         MOVE 'N' TO WS-UTIL-ID-SWITCH
+005550     END-IF.
+005551 2900-RELEASE-STUDENT-ID-EXIT.
+005552     EXIT.
+005510*--------------------------------------------------------------*
+005520* 2500-VALIDATE-RETURN-CODE - A SUCCESSFUL DYNAMIC CALL CAN     *
+005530* STILL HAND BACK A BAD/GARBAGE SOMEID4. THIS STOPS THE        *
+005540* RECORD'S PROCESSING RATHER THAN LETTING IT FLOW THROUGH.     *
+005550*--------------------------------------------------------------*
+005560 2500-VALIDATE-RETURN-CODE.
+005570     SET RETURN-CODE-IS-OK TO TRUE.
+005580     IF CP-SOME-ID-4 NOT NUMERIC OR CP-SOME-ID-4 = ZERO
+005590         MOVE 'N' TO WS-RETURN-CODE-OK
+005600         DISPLAY 'CALLSTMT: BAD RETURN CODE FROM ' SOMEPROG1
+005610             ' - SOMEID4 = ' CP-SOME-ID-4
+005620     END-IF.
+005630 2500-VALIDATE-RETURN-CODE-EXIT.
+005640     EXIT.
+005600*--------------------------------------------------------------*
+005700* 3000-DISPATCH-SUB2 - SAME PROTECTION FOR THE SOMEPROG2       *
+005800* (SUB2) DYNAMIC DISPATCH, INCLUDING THE PERFORMTIMES RETRY.   *
+005900*--------------------------------------------------------------*
+006000 3000-DISPATCH-SUB2.
+006010     MOVE WS-ROUTE-CODE-1 TO CP-ROUTE-CODE-1.
+006020     MOVE WS-ROUTE-CODE-2 TO CP-ROUTE-CODE-2.
+006100     CALL SOMEPROG2
+006200         USING BY REFERENCE CALL-PARM-BLOCK
+006700         ON EXCEPTION
+006800             MOVE 'N' TO WS-SUB2-AVAILABLE
+006900         NOT ON EXCEPTION
+007200             MOVE 'Y' TO WS-SUB2-AVAILABLE
+007210             PERFORM 2500-VALIDATE-RETURN-CODE
+007220                 THRU 2500-VALIDATE-RETURN-CODE-EXIT
+007225             PERFORM 7010-RECORD-SUB2-DISPATCH
+007226                 THRU 7010-RECORD-SUB2-DISPATCH-EXIT
+007300     END-CALL.
+007310     IF NOT SUB2-IS-AVAILABLE
+007320         PERFORM 3100-RETRY-SUB2-DISPATCH
+007330             THRU 3100-RETRY-SUB2-DISPATCH-EXIT
+007340     END-IF.
+007400 3000-DISPATCH-SUB2-EXIT.
+007500     EXIT.
+007505*--------------------------------------------------------------*
+007506* 3100-RETRY-SUB2-DISPATCH - SAME PERFORMTIMES RETRY PATTERN   *
+007507* AS 2100-RETRY-SUB1-DISPATCH ABOVE, FOR SOMEPROG2 INSTEAD.    *
+007508*--------------------------------------------------------------*
+007511 3100-RETRY-SUB2-DISPATCH.
+007512     MOVE SOMEPROG2 TO RT-TARGET-PROGRAM.
+007513     MOVE WS-RETRY-MAX-ATTEMPTS TO RT-MAX-ATTEMPTS.
+007514     CALL 'PERFORMTIMES' USING RETRY-PARM-BLOCK
+007515         ON EXCEPTION
+007516             SET RT-FAILED TO TRUE
+007517     END-CALL.
+007518     IF RT-SUCCEEDED
+007519         CALL SOMEPROG2
+007520             USING BY REFERENCE CALL-PARM-BLOCK
+007521             ON EXCEPTION
+007522                 MOVE 'N' TO WS-SUB2-AVAILABLE
+007523             NOT ON EXCEPTION
+007524                 MOVE 'Y' TO WS-SUB2-AVAILABLE
+007525                 PERFORM 2500-VALIDATE-RETURN-CODE
+007526                     THRU 2500-VALIDATE-RETURN-CODE-EXIT
+007526                 PERFORM 7010-RECORD-SUB2-DISPATCH
+007526                     THRU 7010-RECORD-SUB2-DISPATCH-EXIT
+007527         END-CALL
+007528     END-IF.
+007529     IF NOT SUB2-IS-AVAILABLE
+007530         DISPLAY 'CALLSTMT: SUBPROGRAM ' SOMEPROG2
+007531             ' NOT AVAILABLE AFTER ' RT-ATTEMPTS-MADE
+007532             ' RETRIES - CONTINUING WITH NEXT RECORD'
+007533         PERFORM 2900-RELEASE-STUDENT-ID
+007533             THRU 2900-RELEASE-STUDENT-ID-EXIT
+007533     END-IF.
+007534 3100-RETRY-SUB2-DISPATCH-EXIT.
+007535     EXIT.
+007510*--------------------------------------------------------------*
+007520* 4000-PARAM-PASSING-CALLS - SECOND CALL SITE. SOMEPARAM2 IS   *
+007530* ALWAYS INITIALIZED FROM ITS VALUE CLAUSE; SOMEPARAM4 IS NOT, *
+007540* SO IT IS VALIDATED BEFORE BEING PASSED INTO SUB2.            *
+007550*--------------------------------------------------------------*
+007560 4000-PARAM-PASSING-CALLS.
+007570     CALL SOMEPROG2 USING SOMEPARAM2.
+007571     PERFORM 7010-RECORD-SUB2-DISPATCH
+007572         THRU 7010-RECORD-SUB2-DISPATCH-EXIT.
+007580     PERFORM 4500-VALIDATE-PARAM3-4
+007590         THRU 4500-VALIDATE-PARAM3-4-EXIT.
+007600     IF PARAM-IS-INITIALIZED
+007610         CALL SOMEPROG2 USING SOMEPARAM4
+007611         PERFORM 7010-RECORD-SUB2-DISPATCH
+007612             THRU 7010-RECORD-SUB2-DISPATCH-EXIT
+007620     ELSE
+007630         DISPLAY 'CALLSTMT: SOMEPARAM3/SOMEPARAM4 NOT '
+007640             'POPULATED UPSTREAM - SKIPPING SUB2 CALL'
+007650     END-IF.
+007660     CALL SOMEPROG1 USING BY REFERENCE SOMEPARAM1 SOMEPARAM3.
+007661     PERFORM 7000-RECORD-SUB1-DISPATCH
+007662         THRU 7000-RECORD-SUB1-DISPATCH-EXIT.
+007670 4000-PARAM-PASSING-CALLS-EXIT.
+007680     EXIT.
+007690*--------------------------------------------------------------*
+007700* 4500-VALIDATE-PARAM3-4 - SOMEPARAM3 HAS NO VALUE CLAUSE, SO  *
+007710* CONFIRM ITS CHILD SOMEPARAM4 WAS ACTUALLY SET BY THE CALLER  *
+007720* BEFORE LETTING IT FLOW INTO SUB2.                            *
+007730*--------------------------------------------------------------*
+007740 4500-VALIDATE-PARAM3-4.
+007750     SET PARAM-IS-INITIALIZED TO TRUE.
+007760     IF SOMEPARAM4 = SPACES OR SOMEPARAM4 = LOW-VALUES
+007770         MOVE 'N' TO WS-PARAM-INIT-OK
+007780     END-IF.
+007790 4500-VALIDATE-PARAM3-4-EXIT.
+007800     EXIT.
+007805*--------------------------------------------------------------*
+007806* 5000-WRITE-SUITE-AUDIT-TRAIL - APPENDS ONE ENTRY PER RUN TO    *
+007807* THE SUITE-WIDE AUDITLOG, SHARED WITH UTIL, ADDSTMT, AND        *
+007808* MOVETOSTMT, NAMING WHICH DISPATCH TARGETS THIS RUN USED.       *
+007809*--------------------------------------------------------------*
+007811 5000-WRITE-SUITE-AUDIT-TRAIL.
+007812     OPEN EXTEND SUITE-AUDIT-FILE.
+007813     IF NOT WS-SUITE-AUDIT-OK
+007814         CLOSE SUITE-AUDIT-FILE
+007815         OPEN OUTPUT SUITE-AUDIT-FILE
+007816     END-IF.
+007817     MOVE 'CALLSTMT'       TO AT-PROGRAM-ID.
+007818     ACCEPT AT-RUN-DATE FROM DATE YYYYMMDD.
+007819     ACCEPT AT-RUN-TIME FROM TIME.
+007820     MOVE SOMEPROG1        TO AT-KEY-FIELD.
+007821     MOVE CP-SOME-ID-4     TO AT-KEY-COUNT.
+007822     WRITE SUITE-AUDIT-RECORD.
+007823     CLOSE SUITE-AUDIT-FILE.
+007824 5000-WRITE-SUITE-AUDIT-TRAIL-EXIT.
+007825     EXIT.
+007826*--------------------------------------------------------------*
+007827* 7000-RECORD-SUB1-DISPATCH - BUMPS SOMEPROG1'S ENTRY IN        *
+007828* CSD-DIRECTORY-TABLE, ADDING A NEW ENTRY IF THE DIRECTORY IS   *
+007829* STILL UNDER ITS TEN-SLOT LIMIT. CALLED ONLY AFTER A           *
+007830* SUCCESSFUL DISPATCH, SO THE COUNT REFLECTS CALLS THAT         *
+007830* ACTUALLY WENT OUT.                                          *
+007831*--------------------------------------------------------------*
+007832 7000-RECORD-SUB1-DISPATCH.
+007833     SET WS-CSD-NOT-FOUND TO TRUE.
+007834     SET CSD-IDX TO 1.
+007835     SEARCH CSD-ENTRY
+007836         AT END
+007837             SET WS-CSD-NOT-FOUND TO TRUE
+007838         WHEN CSD-PROGRAM-NAME (CSD-IDX) = SOMEPROG1
+007839             SET WS-CSD-FOUND TO TRUE
+007840     END-SEARCH.
+007841     IF WS-CSD-FOUND
+007842         ADD 1 TO CSD-CALL-COUNT (CSD-IDX)
+007843         ACCEPT CSD-LAST-DATE (CSD-IDX) FROM DATE YYYYMMDD
+007844         ACCEPT CSD-LAST-TIME (CSD-IDX) FROM TIME
+007845     ELSE
+007846         IF WS-CSD-ACTIVE-ENTRIES < 10
+007847             ADD 1 TO WS-CSD-ACTIVE-ENTRIES
+007848             MOVE SOMEPROG1 TO
+007849                 CSD-PROGRAM-NAME (WS-CSD-ACTIVE-ENTRIES)
+007850             MOVE 1 TO CSD-CALL-COUNT (WS-CSD-ACTIVE-ENTRIES)
+007851             ACCEPT CSD-LAST-DATE (WS-CSD-ACTIVE-ENTRIES)
+007852                 FROM DATE YYYYMMDD
+007853             ACCEPT CSD-LAST-TIME (WS-CSD-ACTIVE-ENTRIES)
+007854                 FROM TIME
+007855         ELSE
+007856             DISPLAY 'CALLSTMT: SUBPROGRAM DIRECTORY FULL - '
+007857                 'CANNOT CATALOG ' SOMEPROG1
+007858         END-IF
+007859     END-IF.
+007860 7000-RECORD-SUB1-DISPATCH-EXIT.
+007861     EXIT.
+007862*--------------------------------------------------------------*
+007863* 7010-RECORD-SUB2-DISPATCH - SAME DIRECTORY BOOKKEEPING AS      *
+007864* 7000-RECORD-SUB1-DISPATCH ABOVE, FOR SOMEPROG2 INSTEAD.        *
+007865*--------------------------------------------------------------*
+007866 7010-RECORD-SUB2-DISPATCH.
+007867     SET WS-CSD-NOT-FOUND TO TRUE.
+007868     SET CSD-IDX TO 1.
+007869     SEARCH CSD-ENTRY
+007870         AT END
+007871             SET WS-CSD-NOT-FOUND TO TRUE
+007872         WHEN CSD-PROGRAM-NAME (CSD-IDX) = SOMEPROG2
+007873             SET WS-CSD-FOUND TO TRUE
+007874     END-SEARCH.
+007875     IF WS-CSD-FOUND
+007876         ADD 1 TO CSD-CALL-COUNT (CSD-IDX)
+007877         ACCEPT CSD-LAST-DATE (CSD-IDX) FROM DATE YYYYMMDD
+007878         ACCEPT CSD-LAST-TIME (CSD-IDX) FROM TIME
+007879     ELSE
+007880         IF WS-CSD-ACTIVE-ENTRIES < 10
+007881             ADD 1 TO WS-CSD-ACTIVE-ENTRIES
+007882             MOVE SOMEPROG2 TO
+007883                 CSD-PROGRAM-NAME (WS-CSD-ACTIVE-ENTRIES)
+007884             MOVE 1 TO CSD-CALL-COUNT (WS-CSD-ACTIVE-ENTRIES)
+007885             ACCEPT CSD-LAST-DATE (WS-CSD-ACTIVE-ENTRIES)
+007886                 FROM DATE YYYYMMDD
+007887             ACCEPT CSD-LAST-TIME (WS-CSD-ACTIVE-ENTRIES)
+007888                 FROM TIME
+007889         ELSE
+007890             DISPLAY 'CALLSTMT: SUBPROGRAM DIRECTORY FULL - '
+007891                 'CANNOT CATALOG ' SOMEPROG2
+007892         END-IF
+007893     END-IF.
+007894 7010-RECORD-SUB2-DISPATCH-EXIT.
+007895     EXIT.
+007896*--------------------------------------------------------------*
+007897* 6000-WRITE-SUBPROGRAM-DIRECTORY - REWRITES CSDIR FROM         *
+007898* CSD-DIRECTORY-TABLE SO NEXT RUN'S 0015-LOAD-SUBPROGRAM-        *
+007899* DIRECTORY PICKS UP TODAY'S UPDATED COUNTS AND TIMESTAMPS.     *
+007900*--------------------------------------------------------------*
+007901 6000-WRITE-SUBPROGRAM-DIRECTORY.
+007902     OPEN OUTPUT CALLSTMT-DIRECTORY-FILE.
+007903     PERFORM VARYING CSD-IDX FROM 1 BY 1
+007904             UNTIL CSD-IDX > WS-CSD-ACTIVE-ENTRIES
+007905         MOVE CSD-PROGRAM-NAME (CSD-IDX) TO CATLG-PROGRAM-NAME
+007906         MOVE CSD-CALL-COUNT (CSD-IDX)   TO CATLG-CALL-COUNT
+007907         MOVE CSD-LAST-DATE (CSD-IDX)    TO CATLG-LAST-DATE
+007908         MOVE CSD-LAST-TIME (CSD-IDX)    TO CATLG-LAST-TIME
+007909         WRITE CSD-CATALOG-RECORD
+007910     END-PERFORM.
+007911     CLOSE CALLSTMT-DIRECTORY-FILE.
+007912 6000-WRITE-SUBPROGRAM-DIRECTORY-EXIT.
+007913     EXIT.
+007914*--------------------------------------------------------------*
+007700* 9999-EXIT                                                    *
+007800*--------------------------------------------------------------*
+007900 9999-EXIT.
+008000     STOP RUN.
