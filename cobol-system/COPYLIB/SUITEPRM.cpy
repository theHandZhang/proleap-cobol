@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      * SUITEPRM - CENTRAL, SUITE-WIDE CONTROL CARD. EVERY BATCH  *
+      * STEP READS THIS ONCE AT START-UP, AHEAD OF ITS OWN        *
+      * PROGRAM-SPECIFIC PARM CARD (ADPARM, CSPARM, RSPARM, ...), *
+      * FOR THE HANDFUL OF SETTINGS THAT APPLY TO THE WHOLE       *
+      * NIGHTLY CYCLE RATHER THAN TO ONE PROGRAM.                 *
+      *----------------------------------------------------------*
+       01  SUITE-PARM-BLOCK.
+           05  SP-TEST-MODE-SWITCH   PIC X(01) VALUE 'N'.
+               88  SP-TEST-MODE      VALUE 'Y'.
+               88  SP-PRODUCTION-MODE VALUE 'N'.
+           05  SP-BATCH-ID           PIC X(10) VALUE SPACES.
