@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * ALERTREC - SHARED SUITE-WIDE ALERT RECORD. ANY PROGRAM   *
+      * THAT HITS A CONDITION OPS SHOULD SEE IN REAL TIME - A    *
+      * MISSING FEED, AN UNMATCHED ELIGIBILITY COMBINATION -     *
+      * COPIES THIS INTO ITS OWN ALERT FD AND APPENDS ONE RECORD *
+      * TO ALERTOUT INSTEAD OF LEAVING IT AS A DISPLAY LINE IN   *
+      * JOB OUTPUT NOBODY IS WATCHING. THE OPERATIONS MONITORING *
+      * TOOL THAT FEEDS THE DISTRIBUTION LIST TAILS ALERTOUT.    *
+      *----------------------------------------------------------*
+       01  ALERT-RECORD.
+           05  ALRT-PROGRAM-ID      PIC X(08).
+           05  ALRT-DATE            PIC 9(08).
+           05  ALRT-TIME            PIC 9(08).
+           05  ALRT-CATEGORY        PIC X(20).
+           05  ALRT-DETAIL          PIC X(20).
