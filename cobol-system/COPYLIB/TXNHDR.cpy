@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * TXNHDR - SHARED TRANSACTION-HEADER LAYOUT. ANY PROGRAM    *
+      * THAT STAMPS ITS OWN OUTPUT WITH "WHO RAN, WHEN, AND AS    *
+      * PART OF WHICH SUITE CYCLE" COPIES THIS INSTEAD OF ROLLING *
+      * ITS OWN DATE/TIME FIELDS. TH-BATCH-ID IS THE SUITE'S      *
+      * RUN IDENTIFIER (SEE SUITEPARM) AND IS BLANK WHEN A        *
+      * PROGRAM IS RUN STANDALONE, OUTSIDE THE NIGHTLY CYCLE.     *
+      *----------------------------------------------------------*
+       01  TRANSACTION-HEADER.
+           05  TH-PROGRAM-ID        PIC X(08).
+           05  TH-RUN-DATE          PIC 9(08).
+           05  TH-RUN-TIME          PIC 9(08).
+           05  TH-BATCH-ID          PIC X(10).
