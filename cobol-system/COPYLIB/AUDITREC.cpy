@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * AUDITREC - SHARED SUITE-WIDE AUDIT-TRAIL RECORD. ANY      *
+      * PROGRAM THAT TOUCHES DATA WORTH SHOWING AN AUDITOR COPIES *
+      * THIS INTO ITS OWN AUDIT-TRAIL FD AND APPENDS ONE RECORD   *
+      * PER SIGNIFICANT ACTION TO AUDITLOG. THIS IS SEPARATE FROM *
+      * ANY PROGRAM-SPECIFIC AUDIT FILE (LIKE UTIL'S UTLAUDIT) -  *
+      * IT IS THE ONE FILE THAT TIES ALL OF THEM TOGETHER FOR A   *
+      * YEAR-END COMPLIANCE REVIEW.                               *
+      *----------------------------------------------------------*
+       01  SUITE-AUDIT-RECORD.
+           05  AT-PROGRAM-ID        PIC X(08).
+           05  AT-RUN-DATE          PIC 9(08).
+           05  AT-RUN-TIME          PIC 9(08).
+           05  AT-KEY-FIELD         PIC X(20).
+           05  AT-KEY-COUNT         PIC 9(05).
