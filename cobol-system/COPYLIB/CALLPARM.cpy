@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * CALLPARM - SHARED PARAMETER BLOCK FOR CALLSTMT'S DYNAMIC  *
+      * DISPATCH TO SUB1/SUB2. REPLACES THE OLD MIX OF BY         *
+      * REFERENCE/BY VALUE/BY CONTENT ITEMS ON THE CALL STATEMENT *
+      * SO BOTH SIDES OF THE INTERFACE STAY IN SYNC WHEN EITHER   *
+      * SUBPROGRAM'S PARAMETER LIST CHANGES.                      *
+      *----------------------------------------------------------*
+       01  CALL-PARM-BLOCK.
+           05  CP-SOME-INT          PIC 9(04) COMP.
+           05  CP-SOME-FILE         PIC X(08).
+           05  CP-ROUTE-CODE-1      PIC 9(01).
+           05  CP-ROUTE-CODE-2      PIC 9(01).
+           05  CP-SOME-ID-1         PIC 9(04) COMP.
+           05  CP-SOME-ID-2         PIC X(04).
+           05  CP-SOME-ID-3         PIC X(04).
+           05  CP-SOME-ID-4         PIC 9(04) COMP.
