@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * RETRYPARM - SHARED PARAMETER BLOCK FOR PERFORMTIMES, THE  *
+      * SUITE'S REUSABLE RETRY-WITH-BACKOFF ROUTINE. THE CALLER   *
+      * NAMES A SUBPROGRAM AND A MAXIMUM NUMBER OF ATTEMPTS;      *
+      * PERFORMTIMES REPORTS BACK HOW MANY ATTEMPTS IT TOOK AND   *
+      * WHETHER ONE OF THEM SUCCEEDED.                            *
+      *----------------------------------------------------------*
+       01  RETRY-PARM-BLOCK.
+           05  RT-TARGET-PROGRAM    PIC X(08).
+           05  RT-MAX-ATTEMPTS      PIC 9(01).
+           05  RT-ATTEMPTS-MADE     PIC 9(01).
+           05  RT-SUCCESS-SWITCH    PIC X(01).
+               88  RT-SUCCEEDED     VALUE 'Y'.
+               88  RT-FAILED        VALUE 'N'.
