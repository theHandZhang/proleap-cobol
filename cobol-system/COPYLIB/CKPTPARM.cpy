@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * CKPTPARM - SHARED PARAMETER BLOCK FOR CKPTCHK, THE SUITE'S*
+      * SHARED CHECKPOINT/RESTART ROUTINE. A BATCH DRIVER CALLS   *
+      * IT WITH ACTION = 'CHECK' AT THE TOP OF ITS MAINLINE, AND  *
+      * WITH ACTION = 'MARK' AFTER IT FINISHES CLEANLY. CKPTCHK   *
+      * KEEPS ONE CYCLE MARKER PER PROGRAM-ID, KEYED BY TODAY'S   *
+      * DATE, SO A PROGRAM RERUN LATER THE SAME NIGHT CAN TELL IT *
+      * ALREADY COMPLETED THIS CYCLE.                             *
+      *----------------------------------------------------------*
+       01  CKPT-PARM-BLOCK.
+           05  CK-PROGRAM-ID         PIC X(08).
+           05  CK-ACTION             PIC X(05).
+               88  CK-CHECK          VALUE 'CHECK'.
+               88  CK-MARK           VALUE 'MARK '.
+           05  CK-ALREADY-DONE-SWITCH PIC X(01).
+               88  CK-ALREADY-DONE   VALUE 'Y'.
+               88  CK-NOT-DONE       VALUE 'N'.
