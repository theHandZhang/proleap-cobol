@@ -0,0 +1,140 @@
+//NIGHTLY  JOB  (ACCTNO),'REGISTRAR NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY - SEQUENCES ONE FULL RUN OF THE REGISTRAR BATCH       *
+//* SUITE IN DEPENDENCY ORDER. EACH STEP RUNS ONLY IF THE STEPS   *
+//* AHEAD OF IT COMPLETED CLEANLY (COND=EVEN/ONLY SKIPS A STEP    *
+//* WHEN AN EARLIER ONE ABENDED).                                 *
+//*--------------------------------------------------------------*
+//*
+//* 06/14/99  DW   ORIGINAL ISSUE - READSTMT RUN STANDALONE.
+//* 08/09/26  DW   EXPANDED TO THE FULL SEVEN-STEP NIGHTLY CYCLE:
+//*                READSTMT, COND, EVALSTMT, CALLSTMT, ADDSTMT,
+//*                MOVETOSTMT, LVL - IN THE ORDER EACH STEP'S
+//*                OUTPUT FEEDS THE NEXT.
+//* 08/09/26  DW   ADDED STEP080 (RECON) AFTER LVL TO TIE
+//*                READSTMT'S FEED COUNTS, LVL'S COUNTER TREE, AND
+//*                ADDSTMT'S YEAR-TO-DATE LEDGER TOGETHER.
+//* 08/09/26  DW   ADDED THE EVALSUSP DD TO STEP030 FOR EVALSTMT'S
+//*                NEW SUSPENSE FILE.
+//* 08/09/26  DW   ADDED THE CSDIR DD TO STEP040 FOR CALLSTMT'S
+//*                NEW SUBPROGRAM DIRECTORY FILE.
+//* 08/09/26  DW   ADDED STEP090 (OPSRPT) AFTER RECON TO PULL
+//*                LVL'S COUNTERS, READSTMT'S PER-FEED COUNTS, AND
+//*                ADDSTMT'S LEDGER TOTALS INTO ONE PRINTED
+//*                OPERATIONS REPORT.
+//* 08/09/26  DW   ADDED THE ALERTOUT DD TO STEP010 AND STEP020 SO
+//*                A MISSING FEED OR AN UNMATCHED ELIGIBILITY
+//*                COMBINATION REACHES THE OPERATIONS MONITORING
+//*                TOOL IN REAL TIME INSTEAD OF WAITING ON A
+//*                RSPRERUN OR CONDEXC REVIEW.
+//* 08/09/26  DW   ADDED THE SHADOWPARM AND SHADOWLOG DDS TO STEP030
+//*                FOR EVALSTMT'S NEW CANDIDATE BRACKET TABLE
+//*                PARALLEL-RUN MODE.
+//* 08/09/26  DW   ADDED THE MTCATLOG DD TO STEP060 FOR MOVETOSTMT'S
+//*                NEW CATALOG SNAPSHOT, READ INTERACTIVELY BY THE
+//*                NEW LOOKUP PROGRAM. LOOKUP ITSELF IS NOT A STEP
+//*                HERE - IT IS RUN AD HOC BY REGISTRAR STAFF, NOT
+//*                AS PART OF THE NIGHTLY CYCLE.
+//* 08/09/26  DW   EACH STEP'S COND= NOW NAMES EVERY STEP AHEAD OF
+//*                IT, NOT JUST STEP010 AND ITS IMMEDIATE
+//*                PREDECESSOR - A STEP BYPASSED BY ITS OWN COND=
+//*                REPORTS RC=0 TO ANY LATER STEP THAT TESTS IT, SO
+//*                TESTING ONLY THE IMMEDIATE PREDECESSOR LET A RUN
+//*                CONTINUE PAST A SKIPPED STEP.
+//* 08/09/26  DW   ADDED SUITECKPT TO ALL NINE STEPS - EVERY ONE OF
+//*                THEM CALLS CKPTCHK (REQUEST 036) BUT THE FILE IT
+//*                CHECKS AND MARKS HAD NO DD ANYWHERE IN THIS JOB.
+//*                ADDED AUDITLOG TO STEP040, STEP050, AND STEP060 -
+//*                CALLSTMT, ADDSTMT, AND MOVETOSTMT ALL WRITE TO
+//*                THE SUITE-WIDE AUDIT TRAIL (REQUEST 038) AND NONE
+//*                OF THEM HAD IT ALLOCATED. ADDED UTLCTL, UTLPOOL,
+//*                AND UTLAUDIT TO STEP040 - CALLSTMT DYNAMICALLY
+//*                CALLS UTIL/UTLREL THERE FOR STUDENT-ID
+//*                ASSIGNMENT AND RELEASE (REQUESTS 000-004), AND
+//*                UTIL OPENS ALL THREE OF ITS OWN FILES
+//*                UNCONDITIONALLY ON EVERY ENTRY POINT.
+//*
+//STEP010  EXEC PGM=READSTMT
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//RSPARM   DD   DSN=REGB.READSTMT.PARMLIB(RSPARM),DISP=SHR
+//RSMANFST DD   DSN=REGB.READSTMT.PARMLIB(RSMANFST),DISP=SHR
+//RSCKPT   DD   DSN=REGB.READSTMT.CKPT,DISP=SHR
+//RSPRERUN DD   DSN=REGB.READSTMT.PRERUN,DISP=(NEW,CATLG,DELETE)
+//RSREPORT DD   DSN=REGB.READSTMT.REPORT,DISP=(NEW,CATLG,DELETE)
+//ALERTOUT DD   DSN=REGB.SUITE.ALERTS,DISP=SHR
+//*
+//STEP020  EXEC PGM=COND,COND=(0,NE,STEP010)
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//CONDEXC  DD   DSN=REGB.COND.EXCEPTIONS,DISP=SHR
+//ALERTOUT DD   DSN=REGB.SUITE.ALERTS,DISP=SHR
+//*
+//STEP030  EXEC PGM=EVALSTMT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//EVALLOG  DD   DSN=REGB.EVALSTMT.LOG,DISP=SHR
+//EVALSUSP DD   DSN=REGB.EVALSTMT.SUSPENSE,DISP=SHR
+//SHADOWPARM DD DSN=REGB.EVALSTMT.PARMLIB(SHADOW),DISP=SHR
+//SHADOWLOG DD  DSN=REGB.EVALSTMT.SHADOWLOG,DISP=SHR
+//*
+//STEP040  EXEC PGM=CALLSTMT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//CSPARM   DD   DSN=REGB.CALLSTMT.PARMLIB(CSPARM),DISP=SHR
+//CSDIR    DD   DSN=REGB.CALLSTMT.DIRECTORY,DISP=SHR
+//AUDITLOG DD   DSN=REGB.SUITE.AUDITLOG,DISP=SHR
+//UTLCTL   DD   DSN=REGB.UTIL.CTL,DISP=SHR
+//UTLPOOL  DD   DSN=REGB.UTIL.POOL,DISP=SHR
+//UTLAUDIT DD   DSN=REGB.UTIL.AUDIT,DISP=SHR
+//*
+//STEP050  EXEC PGM=ADDSTMT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//ADPARM   DD   DSN=REGB.ADDSTMT.PARMLIB(ADPARM),DISP=SHR
+//ADDRPT   DD   DSN=REGB.ADDSTMT.REPORT,DISP=SHR
+//YTDLEDGR DD   DSN=REGB.ADDSTMT.YTDLEDGR,DISP=SHR
+//AUDITLOG DD   DSN=REGB.SUITE.AUDITLOG,DISP=SHR
+//*
+//STEP060  EXEC PGM=MOVETOSTMT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//MTINPUT  DD   DSN=REGB.MOVETOSTMT.INPUT,DISP=SHR
+//MTVERS   DD   DSN=REGB.MOVETOSTMT.PARMLIB(MTVERS),DISP=SHR
+//MTHDR    DD   DSN=REGB.MOVETOSTMT.HEADER,DISP=(NEW,CATLG,DELETE)
+//MTCATLOG DD   DSN=REGB.MOVETOSTMT.CATALOG,DISP=SHR
+//AUDITLOG DD   DSN=REGB.SUITE.AUDITLOG,DISP=SHR
+//*
+//STEP070  EXEC PGM=LVL,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050),
+//             (0,NE,STEP060))
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//RSREPORT DD   DSN=REGB.READSTMT.REPORT,DISP=SHR
+//RSPRERUN DD   DSN=REGB.READSTMT.PRERUN,DISP=SHR
+//LVLBRK   DD   DSN=REGB.LVL.BREAKDOWN,DISP=(NEW,CATLG,DELETE)
+//LVLPERS  DD   DSN=REGB.LVL.PERSIST,DISP=SHR
+//*
+//STEP080  EXEC PGM=RECON,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050),
+//             (0,NE,STEP060),(0,NE,STEP070))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//RSREPORT DD   DSN=REGB.READSTMT.REPORT,DISP=SHR
+//LVLPERS  DD   DSN=REGB.LVL.PERSIST,DISP=SHR
+//YTDLEDGR DD   DSN=REGB.ADDSTMT.YTDLEDGR,DISP=SHR
+//RECONRPT DD   DSN=REGB.RECON.REPORT,DISP=(NEW,CATLG,DELETE)
+//*
+//STEP090  EXEC PGM=OPSRPT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050),
+//             (0,NE,STEP060),(0,NE,STEP070),(0,NE,STEP080))
+//SUITEPRM DD   DSN=REGB.SUITE.PARMLIB(SUITE),DISP=SHR
+//SUITECKPT DD  DSN=REGB.SUITE.CKPT,DISP=SHR
+//RSREPORT DD   DSN=REGB.READSTMT.REPORT,DISP=SHR
+//LVLPERS  DD   DSN=REGB.LVL.PERSIST,DISP=SHR
+//YTDLEDGR DD   DSN=REGB.ADDSTMT.YTDLEDGR,DISP=SHR
+//OPSRPT   DD   DSN=REGB.OPSRPT.REPORT,DISP=(NEW,CATLG,DELETE)
+//
